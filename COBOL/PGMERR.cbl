@@ -12,17 +12,25 @@
 
       * Redéfinition pour accès indexé
        01  TABLE-MESSAGES-R REDEFINES TABLE-MESSAGE.
-           05 WS-MESSAGE OCCURS 30 TIMES PIC X(60).
+           05 WS-MESSAGE-ENTRY OCCURS 30 TIMES.
+               10 WS-MESSAGE        PIC X(60).
+               10 WS-SEVERITE       PIC X(01).
 
        01  WS-INDEX                PIC 99.
        01  WS-CODE-CHERCHE         PIC X(3).
+       01  WS-TROUVE                PIC X VALUE 'N'.
+           88 MESSAGE-TROUVE        VALUE 'O'.
 
        LINKAGE SECTION.
 
        01  LS-CODE-ERREUR          PIC X(3).
        01  LS-LIBELLE-ERREUR       PIC X(60).
+       01  LS-SEVERITE-ERREUR      PIC X(01).
+           88 LS-SEVERITE-FATALE   VALUE 'F'.
+           88 LS-SEVERITE-AVERT    VALUE 'W'.
 
-       PROCEDURE DIVISION USING LS-CODE-ERREUR LS-LIBELLE-ERREUR.
+       PROCEDURE DIVISION USING LS-CODE-ERREUR LS-LIBELLE-ERREUR
+               LS-SEVERITE-ERREUR.
 
       * Programme principal                                           *
        MAIN-PGMERR.
@@ -33,6 +41,7 @@
        CHERCHER-MESSAGE.
       * Initialisation
            MOVE SPACES TO LS-LIBELLE-ERREUR
+           MOVE 'N' TO WS-TROUVE
            MOVE LS-CODE-ERREUR TO WS-CODE-CHERCHE
 
       * Recherche dans la table
@@ -40,15 +49,19 @@
                UNTIL WS-INDEX > 30
                IF WS-MESSAGE(WS-INDEX)(1:3) = WS-CODE-CHERCHE
                    MOVE WS-MESSAGE(WS-INDEX) TO LS-LIBELLE-ERREUR
+                   MOVE WS-SEVERITE(WS-INDEX) TO LS-SEVERITE-ERREUR
+                   MOVE 'O' TO WS-TROUVE
                    EXIT PERFORM
                END-IF
            END-PERFORM
 
-      * Si non trouvé, message par défaut
-           IF LS-LIBELLE-ERREUR = SPACES
+      * Si non trouvé, message par défaut et sévérité fatale par
+      * prudence (on ne sait pas de quoi il s'agit)
+           IF NOT MESSAGE-TROUVE
                STRING 'ERREUR INCONNUE - CODE : ' DELIMITED BY SIZE
                       WS-CODE-CHERCHE DELIMITED BY SIZE
                    INTO LS-LIBELLE-ERREUR
                END-STRING
+               MOVE 'F' TO LS-SEVERITE-ERREUR
            END-IF
            .
