@@ -0,0 +1,8 @@
+      *----------------------------------------------------------*
+      * WASSURE.cpy - ZONE DE TRAVAIL ASSURE (ASSURES3)          *
+      *     (MIROIR WORKING-STORAGE DE CASSURES.cpy, LONG = 87)  *
+      *----------------------------------------------------------*
+       01  W-ASSURE.
+           COPY CASSURES.
+      *
+      *----------------  FIN DE DESCRIPTION W-ASSURE --------------*
