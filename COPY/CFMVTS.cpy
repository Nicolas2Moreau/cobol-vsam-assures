@@ -20,7 +20,7 @@
       *------------------------------------------ CODE MOUVEMENT
            02 CODE-MVT           PIC X.
       *------------------------------------------ PRIME D'ASSURANCE
-           02 PRIME-MVT          PIC 9(4)V99.
+           02 PRIME-MVT          PIC 9(6)V99.
       *------------------------------------------ CODE BONUS/MALUS
       *                                           B : BONUS
       *                                           M : MALUS
@@ -28,6 +28,6 @@
       *--------------------------------------------- TAUX BONUS/MALUS
            02 TAUX-MVT           PIC 99.
       *--------------------------------------------- RESTE ENGT
-           02 FILLER             PIC X(9).
+           02 FILLER             PIC X(7).
       *
       *----------------  FIN DE DESCRIPTION MOUVEMENT ------------*
