@@ -0,0 +1,88 @@
+      *----------------------------------------------------------*
+      * MESSAGES.cpy - TABLE DES LIBELLES D'ERREUR (30 X 61)     *
+      *     CODE ERREUR EN POSITION 1-3 DE CHAQUE LIBELLE        *
+      *     DERNIER OCTET DE CHAQUE ENTREE = SEVERITE            *
+      *     F = FATALE (ARRET DU TRAITEMENT)                     *
+      *     W = AVERTISSEMENT (POURSUITE DU TRAITEMENT)          *
+      *----------------------------------------------------------*
+       01  TABLE-MESSAGE.
+           05 FILLER PIC X(60) VALUE
+              '001 - CODE MOUVEMENT INVALIDE'.
+           05 FILLER PIC X(01) VALUE 'W'.
+           05 FILLER PIC X(60) VALUE
+              '002 - CREATION SUR MATRICULE EXISTANT'.
+           05 FILLER PIC X(01) VALUE 'W'.
+           05 FILLER PIC X(60) VALUE
+              '003 - MODIFICATION SUR MATRICULE INEXISTANT'.
+           05 FILLER PIC X(01) VALUE 'W'.
+           05 FILLER PIC X(60) VALUE
+              '004 - SUPPRESSION SUR MATRICULE INEXISTANT'.
+           05 FILLER PIC X(01) VALUE 'W'.
+           05 FILLER PIC X(60) VALUE
+              '005 - MATRICULE DEJA TRAITE DANS CE FICHIER FMVTSE'.
+           05 FILLER PIC X(01) VALUE 'W'.
+           05 FILLER PIC X(60) VALUE
+              '006 - ACCES ASSURES3 : CLE EN DOUBLE (SQL -803/-811)'.
+           05 FILLER PIC X(01) VALUE 'F'.
+           05 FILLER PIC X(60) VALUE
+              '007 - ACCES ASSURES3 : RESSOURCE INDISPO (SQL -501)'.
+           05 FILLER PIC X(01) VALUE 'F'.
+           05 FILLER PIC X(60) VALUE
+              '008 - ACCES ASSURES3 : ERREUR TECHNIQUE INATTENDUE'.
+           05 FILLER PIC X(01) VALUE 'F'.
+           05 FILLER PIC X(60) VALUE
+              '009 - MATRICULE INVALIDE (NON NUMERIQUE OU NUL)'.
+           05 FILLER PIC X(01) VALUE 'W'.
+           05 FILLER PIC X(60) VALUE
+              '010 - CODE POSTAL HORS PLAGE VALIDE'.
+           05 FILLER PIC X(01) VALUE 'W'.
+           05 FILLER PIC X(60) VALUE
+              '011 - CODE BONUS/MALUS INVALIDE (NI B NI M)'.
+           05 FILLER PIC X(01) VALUE 'W'.
+           05 FILLER PIC X(60) VALUE
+              '012 - TAUX BONUS/MALUS INVALIDE'.
+           05 FILLER PIC X(01) VALUE 'W'.
+           05 FILLER PIC X(60) VALUE
+              '013 - DATE D''EFFET MOUVEMENT INVALIDE'.
+           05 FILLER PIC X(01) VALUE 'W'.
+           05 FILLER PIC X(60) VALUE
+              '014 - MOUVEMENT HORS SEQUENCE DANS FMVTSE'.
+           05 FILLER PIC X(01) VALUE 'W'.
+           05 FILLER PIC X(60) VALUE
+              '015 - MOUVEMENT EN DOUBLON EXACT DANS FMVTSE'.
+           05 FILLER PIC X(01) VALUE 'W'.
+           05 FILLER PIC X(60) VALUE
+              '016 - PRIME HORS PLAGE TARIFAIRE DE LA ZONE (CP-A4)'.
+           05 FILLER PIC X(01) VALUE 'W'.
+           05 FILLER PIC X(60) VALUE SPACES.
+           05 FILLER PIC X(01) VALUE 'F'.
+           05 FILLER PIC X(60) VALUE SPACES.
+           05 FILLER PIC X(01) VALUE 'F'.
+           05 FILLER PIC X(60) VALUE SPACES.
+           05 FILLER PIC X(01) VALUE 'F'.
+           05 FILLER PIC X(60) VALUE SPACES.
+           05 FILLER PIC X(01) VALUE 'F'.
+           05 FILLER PIC X(60) VALUE SPACES.
+           05 FILLER PIC X(01) VALUE 'F'.
+           05 FILLER PIC X(60) VALUE SPACES.
+           05 FILLER PIC X(01) VALUE 'F'.
+           05 FILLER PIC X(60) VALUE SPACES.
+           05 FILLER PIC X(01) VALUE 'F'.
+           05 FILLER PIC X(60) VALUE SPACES.
+           05 FILLER PIC X(01) VALUE 'F'.
+           05 FILLER PIC X(60) VALUE SPACES.
+           05 FILLER PIC X(01) VALUE 'F'.
+           05 FILLER PIC X(60) VALUE SPACES.
+           05 FILLER PIC X(01) VALUE 'F'.
+           05 FILLER PIC X(60) VALUE SPACES.
+           05 FILLER PIC X(01) VALUE 'F'.
+           05 FILLER PIC X(60) VALUE SPACES.
+           05 FILLER PIC X(01) VALUE 'F'.
+           05 FILLER PIC X(60) VALUE SPACES.
+           05 FILLER PIC X(01) VALUE 'F'.
+           05 FILLER PIC X(60) VALUE SPACES.
+           05 FILLER PIC X(01) VALUE 'F'.
+           05 FILLER PIC X(60) VALUE SPACES.
+           05 FILLER PIC X(01) VALUE 'F'.
+      *
+      *----------------  FIN TABLE-MESSAGE ------------------------*
