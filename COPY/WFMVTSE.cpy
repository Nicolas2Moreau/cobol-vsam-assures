@@ -0,0 +1,36 @@
+      *----------------------------------------------------------*
+      * WFMVTSE.cpy - ZONE DE TRAVAIL MOUVEMENT (FMVTSE)         *
+      *     (MIROIR WORKING-STORAGE DE CFMVTS.cpy, LONG = 87)    *
+      *----------------------------------------------------------*
+       01  W-FMVTSE.
+      *--------------------------------------------- MATRICULE
+           05 F-MAT              PIC X(6).
+      *------------------------------------------ NOM-PRENOM
+           05 F-NOM-PRE          PIC X(20).
+      *------------------------------------------ RUE
+           05 F-RUE               PIC X(18).
+      *------------------------------------------ CODE POSTAL
+           05 F-CP                PIC 9(5).
+      *------------------------------------------ VILLE
+           05 F-VILLE             PIC X(12).
+      *------------------------------------------ CODE MOUVEMENT
+           05 F-CODE              PIC X.
+      *------------------------------------------ PRIME D'ASSURANCE
+           05 F-PRIME             PIC 9(6)V99.
+      *------------------------------------------ CODE BONUS/MALUS
+      *                                           B : BONUS
+      *                                           M : MALUS
+           05 F-BM                PIC X.
+      *--------------------------------------------- TAUX BONUS/MALUS
+           05 F-TAUX               PIC 99.
+      *------------------------------------------ DATE D'EFFET (AAAAMMJJ)
+      *                                 0 = application immediate
+           05 F-DATE-EFFET         PIC 9(8).
+      *------------------------------------------ BATCH/EXTRAIT SOURCE
+      *                                 Identifiant de l'extrait/job
+      *                                 amont ayant produit ce
+      *                                 mouvement, pour tracer une
+      *                                 anomalie jusqu'a son origine
+           05 F-BATCH-ID          PIC X(6).
+      *
+      *----------------  FIN DE DESCRIPTION W-FMVTSE --------------*
