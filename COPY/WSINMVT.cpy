@@ -0,0 +1,25 @@
+      *----------------------------------------------------------*
+      * WSINMVT.cpy - ZONE DE TRAVAIL MOUVEMENT SINISTRE (SINMVT)*
+      *     (FICHIER VSAM ESDS: LONG ENGT = 68)                  *
+      *----------------------------------------------------------*
+       01  W-SINMVT.
+      *--------------------------------------------- MATRICULE
+           05 SM-MAT              PIC X(6).
+      *------------------------------------------ VEHICULE CONCERNE
+      *                                           (0 ou blanc = vehicule 01)
+           05 SM-SEQ-VEHICULE     PIC 9(2).
+      *------------------------------------------ DATE DU SINISTRE (AAMMJJ)
+           05 SM-DATE             PIC 9(6).
+      *------------------------------------------ NATURE DU SINISTRE
+           05 SM-NATURE           PIC X(20).
+      *------------------------------------------ MONTANT DU SINISTRE
+           05 SM-MONTANT          PIC 9(6)V99.
+      *------------------------------------------ ASSURE RESPONSABLE
+      *                                           O : OUI    N : NON
+           05 SM-RESP             PIC X.
+      *------------------------------------------ COMMENTAIRE LIBRE
+           05 SM-COMMENT          PIC X(20).
+      *--------------------------------------------- RESTE ENGT
+           05 FILLER               PIC X(5).
+      *
+      *----------------  FIN DE DESCRIPTION W-SINMVT --------------*
