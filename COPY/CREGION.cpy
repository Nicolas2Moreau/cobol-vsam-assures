@@ -0,0 +1,33 @@
+      *----------------------------------------------------------*
+      *   TABLE DE CORRESPONDANCE PREFIXE CODE POSTAL -> REGION  *
+      *     (CLE = 2 PREMIERS CHIFFRES DE CP-A4, TRIEE, 95        *
+      *     ENTREES - UN PREFIXE PAR DEPARTEMENT METROPOLITAIN)   *
+      *----------------------------------------------------------*
+       01  WS-TABLE-REGIONS-DATA.
+           05 FILLER PIC X(50) VALUE
+               '01ARA02HDF03ARA04PAC05PAC06PAC07ARA08GES09OCC10GES'.
+           05 FILLER PIC X(50) VALUE
+               '11OCC12OCC13PAC14NOR15ARA16NAQ17NAQ18CVL19NAQ20COR'.
+           05 FILLER PIC X(50) VALUE
+               '21BFC22BRE23NAQ24NAQ25BFC26ARA27NOR28CVL29BRE30OCC'.
+           05 FILLER PIC X(50) VALUE
+               '31OCC32OCC33NAQ34OCC35BRE36CVL37CVL38ARA39BFC40NAQ'.
+           05 FILLER PIC X(50) VALUE
+               '41CVL42ARA43ARA44PDL45CVL46OCC47NAQ48OCC49PDL50NOR'.
+           05 FILLER PIC X(50) VALUE
+               '51GES52GES53PDL54GES55GES56BRE57GES58BFC59HDF60HDF'.
+           05 FILLER PIC X(50) VALUE
+               '61NOR62HDF63ARA64NAQ65OCC66OCC67GES68GES69ARA70BFC'.
+           05 FILLER PIC X(50) VALUE
+               '71BFC72PDL73ARA74ARA75IDF76NOR77IDF78IDF79NAQ80HDF'.
+           05 FILLER PIC X(50) VALUE
+               '81OCC82OCC83PAC84PAC85PDL86NAQ87NAQ88GES89BFC90BFC'.
+           05 FILLER PIC X(25) VALUE
+               '91IDF92IDF93IDF94IDF95IDF'.
+
+       01  WS-TABLE-REGIONS REDEFINES WS-TABLE-REGIONS-DATA.
+           05 WS-REG-PREFIXE-ENTRY OCCURS 95 TIMES.
+               10 WS-REG-PREFIXE    PIC X(2).
+               10 WS-REG-CODE       PIC X(3).
+      *
+      *----------------  FIN DE DESCRIPTION REGIONS ---------------*
