@@ -1,11 +1,16 @@
       *----------------------------------------------------------*
       *    DESCRIPTION DE L'ENREGISTREMENT DU FICHIER ASSURE3    *
-      *     (FICHIER VSAM KSDS: LONG ENGT = 80  (LONG CLE = 6)   *
+      *     (FICHIER VSAM KSDS: LONG ENGT = 87  (LONG CLE = 8)   *
       *                                         (POSITION = 1)   *
+      *     CLE = MAT-A4 + SEQ-VEHICULE-A4 (un assure peut avoir *
+      *     plusieurs vehicules, un enregistrement par vehicule) *
       *----------------------------------------------------------*
       *--------------------------------------------- MATRICULE
            02 MAT-A4             PIC 9(6).
            02 MAT-X4  REDEFINES MAT-A4   PIC X(6).
+      *------------------------------------------ NUMERO DE VEHICULE
+      *                                           (01, 02, ... PAR ASSURE)
+           02 SEQ-VEHICULE-A4    PIC 9(2).
       *------------------------------------------ NOM-PRENOM
            02 NOM-PRE-A4         PIC X(20).
       *------------------------------------------ RUE
@@ -17,14 +22,21 @@
       *------------------------------------------ TYPE VEHICULE
            02 TYPE-V-A4          PIC X.
       *------------------------------------------ PRIME D'ASSURANCE
-           02 PRIME-A4           PIC 9(4)V99.
+           02 PRIME-A4           PIC 9(6)V99.
       *------------------------------------------ CODE BONUS/MALUS
       *                                           B : BONUS
       *                                           M : MALUS
            02 BM-A4              PIC X.
       *--------------------------------------------- TAUX BONUS/MALUS
            02 TAUX-A4            PIC 99.
-      *--------------------------------------------- RESTE ENGT
-           02                    PIC X(9).
+      *------------------------------------------ DATE D'EFFET (AAMMJJ)
+           02 DATE-EFFET-A4      PIC 9(6) COMP-3.
+      *------------------------------------------ DATE EXPIRATION/RENOUV.
+      *                                           (AAMMJJ)
+           02 DATE-EXPIR-A4      PIC 9(6) COMP-3.
+      *------------------------------------------ NOMBRE DE SINISTRES
+           02 NB-SINISTRE-A4     PIC 9(2) COMP-3.
+      *------------------------------------------ ANCIENNETE (ANNEES)
+           02 ANCIENNETE-A4      PIC 9(2) COMP-3.
       *
       *----------------  FIN DE DESCRIPTION ASSURE4 --------------*
