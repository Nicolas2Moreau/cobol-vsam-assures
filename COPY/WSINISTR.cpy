@@ -0,0 +1,8 @@
+      *----------------------------------------------------------*
+      * WSINISTR.cpy - ZONE DE TRAVAIL SINISTRE (FSINISTRE)      *
+      *     (MIROIR WORKING-STORAGE DE CSINISTR.cpy, LONG = 65)  *
+      *----------------------------------------------------------*
+       01  W-SINISTRE.
+           COPY CSINISTR.
+      *
+      *----------------  FIN DE DESCRIPTION W-SINISTRE ------------*
