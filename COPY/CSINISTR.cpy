@@ -0,0 +1,29 @@
+      *----------------------------------------------------------*
+      *   DESCRIPTION DE L'ENREGISTREMENT DU FICHIER SINISTRE    *
+      *     (FICHIER VSAM KSDS: LONG ENGT = 65  (LONG CLE = 10)  *
+      *                                         (POSITION = 1)   *
+      *     CLE = SIN-MAT + SIN-SEQ (plusieurs sinistres peuvent *
+      *     etre enregistres pour un meme assure, un             *
+      *     enregistrement par sinistre)                         *
+      *----------------------------------------------------------*
+      *--------------------------------------------- MATRICULE
+           02 SIN-MAT            PIC 9(6).
+      *------------------------------------------ NUMERO DE SINISTRE
+      *                                           (0001, 0002, ... PAR ASSURE)
+           02 SIN-SEQ            PIC 9(4).
+      *------------------------------------------ VEHICULE CONCERNE
+      *                                           (cf SEQ-VEHICULE-A4 ASSURES3)
+           02 SIN-SEQ-VEHICULE   PIC 9(2).
+      *------------------------------------------ DATE DU SINISTRE (AAMMJJ)
+           02 SIN-DATE           PIC 9(6) COMP-3.
+      *------------------------------------------ NATURE DU SINISTRE
+           02 SIN-NATURE         PIC X(20).
+      *------------------------------------------ MONTANT DU SINISTRE
+           02 SIN-MONTANT        PIC 9(6)V99.
+      *------------------------------------------ ASSURE RESPONSABLE
+      *                                           O : OUI    N : NON
+           02 SIN-RESP           PIC X.
+      *------------------------------------------ COMMENTAIRE LIBRE
+           02 SIN-COMMENT        PIC X(20).
+      *
+      *----------------  FIN DE DESCRIPTION SINISTRE -------------*
