@@ -0,0 +1,72 @@
+      *----------------------------------------------------------*
+      *   TABLE DE TARIFICATION PAR PREFIXE DE CODE POSTAL       *
+      *     (CLE = 2 PREMIERS CHIFFRES DE CP-A4, TRIEE, 95        *
+      *     ENTREES - BORNES DE PRIME ATTENDUES (PIC 9(4)V99) PAR *
+      *     DEPARTEMENT, UTILISEES PAR PRIMCALC POUR DETECTER UNE *
+      *     PRIME ANORMALEMENT BASSE OU HAUTE POUR LA ZONE D'UN   *
+      *     ASSURE - BORNES DERIVEES DE LA ZONE REGIONALE DE      *
+      *     CREGION.cpy (grandes agglomerations = bornes hautes)  *
+      *----------------------------------------------------------*
+       01  WS-TABLE-TARIFS-DATA.
+           05 FILLER PIC X(50) VALUE
+               '01060000150000020500001300000306000015000004060000'.
+           05 FILLER PIC X(50) VALUE
+               '15000005060000150000060600001500000706000015000008'.
+           05 FILLER PIC X(50) VALUE
+               '04500012000009045000120000100450001200001104500012'.
+           05 FILLER PIC X(50) VALUE
+               '00001204500012000013060000150000140400001050001506'.
+           05 FILLER PIC X(50) VALUE
+               '00001500001604000011000017040000110000180350001000'.
+           05 FILLER PIC X(50) VALUE
+               '00190400001100002005000013000021035000100000220400'.
+           05 FILLER PIC X(50) VALUE
+               '00105000230400001100002404000011000025035000100000'.
+           05 FILLER PIC X(50) VALUE
+               '26060000150000270400001050002803500010000029040000'.
+           05 FILLER PIC X(50) VALUE
+               '10500030045000120000310450001200003204500012000033'.
+           05 FILLER PIC X(50) VALUE
+               '04000011000034045000120000350400001050003603500010'.
+           05 FILLER PIC X(50) VALUE
+               '00003703500010000038060000150000390350001000004004'.
+           05 FILLER PIC X(50) VALUE
+               '00001100004103500010000042060000150000430600001500'.
+           05 FILLER PIC X(50) VALUE
+               '00440400001100004503500010000046045000120000470400'.
+           05 FILLER PIC X(50) VALUE
+               '00110000480450001200004904000011000050040000105000'.
+           05 FILLER PIC X(50) VALUE
+               '51045000120000520450001200005304000011000054045000'.
+           05 FILLER PIC X(50) VALUE
+               '12000055045000120000560400001050005704500012000058'.
+           05 FILLER PIC X(50) VALUE
+               '03500010000059050000130000600500001300006104000010'.
+           05 FILLER PIC X(50) VALUE
+               '50006205000013000063060000150000640400001100006504'.
+           05 FILLER PIC X(50) VALUE
+               '50001200006604500012000067045000120000680450001200'.
+           05 FILLER PIC X(50) VALUE
+               '00690600001500007003500010000071035000100000720400'.
+           05 FILLER PIC X(50) VALUE
+               '00110000730600001500007406000015000075080000200000'.
+           05 FILLER PIC X(50) VALUE
+               '76040000105000770800002000007808000020000079040000'.
+           05 FILLER PIC X(50) VALUE
+               '11000080050000130000810450001200008204500012000083'.
+           05 FILLER PIC X(50) VALUE
+               '06000015000084060000150000850400001100008604000011'.
+           05 FILLER PIC X(50) VALUE
+               '00008704000011000088045000120000890350001000009003'.
+           05 FILLER PIC X(50) VALUE
+               '50001000009108000020000092080000200000930800002000'.
+           05 FILLER PIC X(30) VALUE
+               '009408000020000095080000200000'.
+
+       01  WS-TABLE-TARIFS REDEFINES WS-TABLE-TARIFS-DATA.
+           05 WS-TRF-PREFIXE-ENTRY OCCURS 95 TIMES.
+               10 WS-TRF-PREFIXE    PIC X(2).
+               10 WS-TRF-PRIME-MIN  PIC 9(4)V99.
+               10 WS-TRF-PRIME-MAX  PIC 9(4)V99.
+      *
+      *----------------  FIN DE DESCRIPTION TARIFS ----------------*
