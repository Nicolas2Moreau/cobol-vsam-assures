@@ -0,0 +1,378 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRIMVTS.
+
+      * TRI/CONTROLE MOUVEMENTS - Passe de pre-traitement de FMVTSE   *
+      * avant MAJASSV2 : FMVTSE est un ESDS (ajout en fin de fichier  *
+      * uniquement), donc les mouvements y arrivent dans l'ordre de   *
+      * depot d'un extrait amont et non dans l'ordre matricule. Ce    *
+      * programme relit FMVTSE du debut via PGMVSAM (lecture seule,   *
+      * FMVTSE n'est jamais ouvert en ecriture par l'accesseur), en   *
+      * ecarte les enregistrements non conformes, signale les ruptures*
+      * de sequence et les doublons exacts, puis ecrit les mouvements *
+      * valides tries par matricule dans WORK/FMVTSE.TRI - a consulter*
+      * (et, le cas echeant, a recharger en amont de FMVTSE) avant de *
+      * lancer MAJASSV2, plutot que de laisser un extrait mal trie ou *
+      * partiel produire des anomalies confuses en cours de run.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      * Fichier de travail du SORT
+           SELECT F-TRI-WORK ASSIGN TO "WORK/TRIMVTS.SRT".
+
+      * Mouvements valides, tries par matricule (sortie de la passe)
+           SELECT F-TRI ASSIGN TO "WORK/FMVTSE.TRI"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-TRI.
+
+      * Anomalies relevees (meme forme que l'ETAT-ANO de MAJASSV2 et
+      * le fichier d'anomalies de VALASSU : matricule + texte libelle)
+           SELECT F-ANOMALIES ASSIGN TO "WORK/TRIMVTS.lst"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-ANO.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       SD  F-TRI-WORK.
+       01  SD-MVT-REC.
+           05 SD-MVT-MAT            PIC X(6).
+           05 SD-MVT-RESTE          PIC X(81).
+
+       FD  F-TRI.
+       01  FS-TRI-REC                PIC X(87).
+
+       FD  F-ANOMALIES.
+       01  FS-ANO-REC                PIC X(87).
+
+       WORKING-STORAGE SECTION.
+
+       01  FS-TRI                    PIC XX.
+       01  FS-ANO                    PIC XX.
+
+      * Enregistrement mouvement courant (decomposition WFMVTSE)
+           COPY WFMVTSE.
+
+      * Derniere valeur triee ecrite, pour la detection de doublon
+      * exact par comparaison avec l'enregistrement precedent - deux
+      * enregistrements strictement identiques se retrouvent forcement
+      * cote a cote une fois tries sur le matricule, puisque rien ne
+      * les distingue l'un de l'autre
+       01  WS-MVT-PRECEDENT          PIC X(87) VALUE LOW-VALUES.
+       01  WS-PREMIER-TRI            PIC X VALUE 'O'.
+           88 TRI-PREMIER-PASSAGE    VALUE 'O'.
+
+      * Dernier matricule lu dans l'ordre d'arrivee ESDS, pour la
+      * detection de rupture de sequence avant tri
+       01  WS-MAT-PRECEDENT-BRUT     PIC X(6) VALUE LOW-VALUES.
+       01  WS-PREMIER-BRUT           PIC X VALUE 'O'.
+           88 BRUT-PREMIER-PASSAGE   VALUE 'O'.
+
+      * Zone de communication accesseur (120 octets, meme forme que
+      * celle de MAJASSV2 pour l'appel a PGMVSAM)
+       01  WS-COM-VSAM.
+           05 WS-NOM-FICHIER         PIC X(8).
+           05 WS-CODE-FONCTION       PIC 99.
+           05 WS-CODE-RETOUR         PIC 99.
+           05 WS-ENREG               PIC X(83).
+           05 WS-FILLER              PIC X(25).
+
+       01  WS-NOM-PGMVSAM            PIC X(8) VALUE 'PGMVSAM'.
+       01  WS-NOM-PGMERR             PIC X(8) VALUE 'PGMERR'.
+
+      * Codes fonction
+       01  WS-CODES-FONCTION.
+           05 WS-FUNC-OPEN           PIC 99 VALUE 01.
+           05 WS-FUNC-CLOSE          PIC 99 VALUE 02.
+           05 WS-FUNC-READNEXT       PIC 99 VALUE 08.
+
+      * Codes retour
+       01  WS-CODES-RETOUR.
+           05 WS-RET-OK              PIC 99 VALUE 00.
+           05 WS-RET-EOF             PIC 99 VALUE 04.
+
+       01  WS-FIN-MVTS               PIC X VALUE 'N'.
+
+      * Compteurs
+       01  WS-NB-MVT-LUS             PIC 9(6) VALUE 0.
+       01  WS-NB-MVT-VALIDES         PIC 9(6) VALUE 0.
+       01  WS-NB-MVT-REJETES         PIC 9(6) VALUE 0.
+       01  WS-NB-HORS-SEQUENCE       PIC 9(6) VALUE 0.
+       01  WS-NB-DOUBLONS            PIC 9(6) VALUE 0.
+
+      * Ligne anomalie (meme forme que WS-LIGNE-ANO de MAJASSV2/VALASSU)
+       01  WS-LIGNE-ANO.
+           05 WS-ANO-MATRICULE       PIC X(6).
+           05 FILLER                 PIC X VALUE SPACE.
+           05 WS-ANO-BATCH           PIC X(6).
+           05 FILLER                 PIC X VALUE SPACE.
+           05 WS-ANO-TEXTE           PIC X(73).
+
+      * Codes erreur pour PGMERR
+       01  WS-CODE-ERREUR            PIC X(3).
+       01  WS-LIBELLE-ERREUR         PIC X(60).
+       01  WS-SEVERITE-ERREUR        PIC X(01).
+
+      * Indicateur - enregistrement courant conforme ou non
+       01  WS-MVT-CONFORME           PIC X VALUE 'O'.
+           88 MVT-EST-CONFORME       VALUE 'O'.
+
+       PROCEDURE DIVISION.
+
+      * Programme principal                                           *
+
+       00000-DEBUT.
+           DISPLAY '========================================'
+           DISPLAY 'TRI/CONTROLE MOUVEMENTS FMVTSE'
+           DISPLAY '========================================'
+           PERFORM 10000-INIT
+           PERFORM 20000-TRIER
+           PERFORM 30000-FIN
+           DISPLAY '========================================'
+           DISPLAY 'MOUVEMENTS LUS          : ' WS-NB-MVT-LUS
+           DISPLAY 'MOUVEMENTS VALIDES      : ' WS-NB-MVT-VALIDES
+           DISPLAY 'MOUVEMENTS REJETES      : ' WS-NB-MVT-REJETES
+           DISPLAY 'RUPTURES DE SEQUENCE    : ' WS-NB-HORS-SEQUENCE
+           DISPLAY 'DOUBLONS EXACTS ECARTES : ' WS-NB-DOUBLONS
+           DISPLAY '========================================'
+           STOP RUN.
+
+      * Initialisation - ouverture de FMVTSE via PGMVSAM (lecture     *
+      * seule) et du fichier d'anomalies                              *
+
+       10000-INIT.
+           MOVE 'FMVTSE' TO WS-NOM-FICHIER
+           MOVE WS-FUNC-OPEN TO WS-CODE-FONCTION
+           CALL WS-NOM-PGMVSAM USING WS-COM-VSAM
+           IF WS-CODE-RETOUR NOT = WS-RET-OK
+               DISPLAY 'ERREUR OUVERTURE FMVTSE'
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT F-ANOMALIES
+           IF FS-ANO NOT = '00'
+               DISPLAY 'ERREUR OUVERTURE FICHIER ANOMALIES'
+               DISPLAY 'FILE STATUS : ' FS-ANO
+               STOP RUN
+           END-IF
+           .
+
+      * Tri : SORT de FMVTSE par matricule, avec controle de chaque   *
+      * enregistrement a l'entree et detection des doublons exacts a  *
+      * la sortie                                                     *
+
+       20000-TRIER.
+           SORT F-TRI-WORK
+               ASCENDING KEY SD-MVT-MAT
+               INPUT PROCEDURE IS 21000-ALIMENTER-TRI
+               OUTPUT PROCEDURE IS 25000-RECUPERER-TRI
+           .
+
+      * Procedure d'entree du SORT - lit FMVTSE en totalite dans son  *
+      * ordre d'arrivee, controle chaque enregistrement et ne RELEASE *
+      * au tri que les mouvements structurellement conformes          *
+
+       21000-ALIMENTER-TRI.
+           PERFORM 21500-LIRE-MVT-SUIVANT
+           PERFORM UNTIL WS-FIN-MVTS = 'O'
+               ADD 1 TO WS-NB-MVT-LUS
+               PERFORM 22000-VERIFIER-SEQUENCE
+               PERFORM 23000-CONTROLER-MOUVEMENT
+               IF MVT-EST-CONFORME
+                   RELEASE SD-MVT-REC FROM W-FMVTSE
+                   ADD 1 TO WS-NB-MVT-VALIDES
+               ELSE
+                   ADD 1 TO WS-NB-MVT-REJETES
+               END-IF
+               PERFORM 21500-LIRE-MVT-SUIVANT
+           END-PERFORM
+           .
+
+      * Lire le mouvement suivant dans FMVTSE                         *
+
+       21500-LIRE-MVT-SUIVANT.
+           MOVE 'FMVTSE' TO WS-NOM-FICHIER
+           MOVE WS-FUNC-READNEXT TO WS-CODE-FONCTION
+           CALL WS-NOM-PGMVSAM USING WS-COM-VSAM
+
+           EVALUATE WS-CODE-RETOUR
+               WHEN WS-RET-OK
+                   MOVE WS-ENREG TO W-FMVTSE
+               WHEN WS-RET-EOF
+                   MOVE 'O' TO WS-FIN-MVTS
+               WHEN OTHER
+                   DISPLAY 'ERREUR LECTURE FMVTSE'
+                   MOVE 'O' TO WS-FIN-MVTS
+           END-EVALUATE
+           .
+
+      * Detecter une rupture de sequence - matricule courant plus     *
+      * petit que le dernier matricule vu dans l'ordre d'arrivee ESDS *
+      * (le tri qui suit corrige l'ordre ; on se contente ici de      *
+      * signaler l'anomalie pour tracabilite de l'extrait amont)      *
+
+       22000-VERIFIER-SEQUENCE.
+           IF NOT BRUT-PREMIER-PASSAGE
+               AND F-MAT < WS-MAT-PRECEDENT-BRUT
+               MOVE '014' TO WS-CODE-ERREUR
+               PERFORM 80000-ECRIRE-ANOMALIE
+               ADD 1 TO WS-NB-HORS-SEQUENCE
+           END-IF
+           MOVE 'N' TO WS-PREMIER-BRUT
+           MOVE F-MAT TO WS-MAT-PRECEDENT-BRUT
+           .
+
+      * Controler la conformite du mouvement courant - un mouvement   *
+      * non conforme est ecarte du tri (il ne sera pas dans           *
+      * WORK/FMVTSE.TRI) plutot que de laisser MAJASSV2 y buter        *
+
+       23000-CONTROLER-MOUVEMENT.
+           MOVE 'O' TO WS-MVT-CONFORME
+           PERFORM 23100-VAL-MATRICULE
+           PERFORM 23200-VAL-CODE-POSTAL
+           PERFORM 23300-VAL-CODE-MOUVEMENT
+           PERFORM 23400-VAL-BONUS-MALUS
+           PERFORM 23500-VAL-TAUX
+           PERFORM 23600-VAL-DATE-EFFET
+           .
+
+      * Regle - Matricule non numerique ou nul                        *
+
+       23100-VAL-MATRICULE.
+           IF F-MAT NOT NUMERIC OR F-MAT = 0
+               MOVE '009' TO WS-CODE-ERREUR
+               PERFORM 80000-ECRIRE-ANOMALIE
+               MOVE 'N' TO WS-MVT-CONFORME
+           END-IF
+           .
+
+      * Regle - Code postal non numerique ou hors plage valide        *
+
+       23200-VAL-CODE-POSTAL.
+           IF F-CP NOT NUMERIC OR F-CP = 0 OR F-CP > 98999
+               MOVE '010' TO WS-CODE-ERREUR
+               PERFORM 80000-ECRIRE-ANOMALIE
+               MOVE 'N' TO WS-MVT-CONFORME
+           END-IF
+           .
+
+      * Regle - Code mouvement hors C/M/S/A                           *
+
+       23300-VAL-CODE-MOUVEMENT.
+           IF F-CODE NOT = 'C' AND F-CODE NOT = 'M'
+                   AND F-CODE NOT = 'S' AND F-CODE NOT = 'A'
+               MOVE '001' TO WS-CODE-ERREUR
+               PERFORM 80000-ECRIRE-ANOMALIE
+               MOVE 'N' TO WS-MVT-CONFORME
+           END-IF
+           .
+
+      * Regle - Code bonus/malus ni B ni M                            *
+
+       23400-VAL-BONUS-MALUS.
+           IF F-BM NOT = 'B' AND F-BM NOT = 'M'
+               MOVE '011' TO WS-CODE-ERREUR
+               PERFORM 80000-ECRIRE-ANOMALIE
+               MOVE 'N' TO WS-MVT-CONFORME
+           END-IF
+           .
+
+      * Regle - Taux bonus/malus non numerique ou hors plage          *
+
+       23500-VAL-TAUX.
+           IF F-TAUX NOT NUMERIC OR F-TAUX > 99
+               MOVE '012' TO WS-CODE-ERREUR
+               PERFORM 80000-ECRIRE-ANOMALIE
+               MOVE 'N' TO WS-MVT-CONFORME
+           END-IF
+           .
+
+      * Regle - Date d'effet non numerique, ou non nulle et invalide  *
+      * (mois/jour hors plage)                                        *
+
+       23600-VAL-DATE-EFFET.
+           IF F-DATE-EFFET NOT NUMERIC
+               MOVE '013' TO WS-CODE-ERREUR
+               PERFORM 80000-ECRIRE-ANOMALIE
+               MOVE 'N' TO WS-MVT-CONFORME
+           ELSE
+               IF F-DATE-EFFET NOT = 0
+                   IF F-DATE-EFFET(5:2) < '01'
+                           OR F-DATE-EFFET(5:2) > '12'
+                           OR F-DATE-EFFET(7:2) < '01'
+                           OR F-DATE-EFFET(7:2) > '31'
+                       MOVE '013' TO WS-CODE-ERREUR
+                       PERFORM 80000-ECRIRE-ANOMALIE
+                       MOVE 'N' TO WS-MVT-CONFORME
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+      * Ecriture d'une ligne d'anomalie, libelle via PGMERR            *
+
+       80000-ECRIRE-ANOMALIE.
+           CALL WS-NOM-PGMERR USING WS-CODE-ERREUR WS-LIBELLE-ERREUR
+                WS-SEVERITE-ERREUR
+           MOVE F-MAT TO WS-ANO-MATRICULE
+           MOVE F-BATCH-ID TO WS-ANO-BATCH
+           STRING 'ANOMALIE : ' DELIMITED BY SIZE
+                  WS-CODE-ERREUR DELIMITED BY SIZE
+                  ' - ' DELIMITED BY SIZE
+                  WS-LIBELLE-ERREUR DELIMITED BY SIZE
+               INTO WS-ANO-TEXTE
+           END-STRING
+           WRITE FS-ANO-REC FROM WS-LIGNE-ANO
+           .
+
+      * Procedure de sortie du SORT - recupere les mouvements valides *
+      * tries par matricule, ecarte les doublons exacts (deux         *
+      * enregistrements strictement identiques, forcement cote a cote *
+      * une fois tries) et ecrit le reste dans WORK/FMVTSE.TRI         *
+
+       25000-RECUPERER-TRI.
+           OPEN OUTPUT F-TRI
+           IF FS-TRI NOT = '00'
+               DISPLAY 'ERREUR OUVERTURE WORK/FMVTSE.TRI'
+               DISPLAY 'FILE STATUS : ' FS-TRI
+               STOP RUN
+           END-IF
+
+           MOVE 'N' TO WS-FIN-MVTS
+           PERFORM 25500-RETOURNER-MVT-SUIVANT
+           PERFORM UNTIL WS-FIN-MVTS = 'O'
+               IF NOT TRI-PREMIER-PASSAGE
+                       AND SD-MVT-REC = WS-MVT-PRECEDENT
+                   MOVE '015' TO WS-CODE-ERREUR
+                   PERFORM 80000-ECRIRE-ANOMALIE
+                   ADD 1 TO WS-NB-DOUBLONS
+                   SUBTRACT 1 FROM WS-NB-MVT-VALIDES
+               ELSE
+                   WRITE FS-TRI-REC FROM W-FMVTSE
+               END-IF
+               MOVE 'N' TO WS-PREMIER-TRI
+               MOVE SD-MVT-REC TO WS-MVT-PRECEDENT
+               PERFORM 25500-RETOURNER-MVT-SUIVANT
+           END-PERFORM
+
+           CLOSE F-TRI
+           .
+
+      * Lire le mouvement trie suivant depuis le SORT                 *
+
+       25500-RETOURNER-MVT-SUIVANT.
+           RETURN F-TRI-WORK INTO W-FMVTSE
+               AT END
+                   MOVE 'O' TO WS-FIN-MVTS
+           END-RETURN
+           .
+
+      * Fin de traitement                                              *
+
+       30000-FIN.
+           MOVE 'FMVTSE' TO WS-NOM-FICHIER
+           MOVE WS-FUNC-CLOSE TO WS-CODE-FONCTION
+           CALL WS-NOM-PGMVSAM USING WS-COM-VSAM
+           CLOSE F-ANOMALIES
+           .
