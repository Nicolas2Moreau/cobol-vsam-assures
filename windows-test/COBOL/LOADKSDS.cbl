@@ -20,25 +20,50 @@
                RECORD KEY IS FS-KSDS-KEY
                FILE STATUS IS FS-KSDS.
 
+      * Fichier de rejets (meme format que DATA/ASSURES) : recueille
+      * les enregistrements que le WRITE KSDS refuse (cle dupliquee
+      * le plus souvent) pour correction et resoumission
+           SELECT F-REJETS ASSIGN TO "WORK/REJETS.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-REJETS.
+
        DATA DIVISION.
        FILE SECTION.
 
        FD  F-SOURCE.
-       01  FS-SOURCE-REC           PIC X(80).
+       01  FS-SOURCE-REC           PIC X(87).
 
        FD  F-KSDS.
        01  FS-KSDS-REC.
-           05 FS-KSDS-KEY          PIC 9(6).
-           05 FS-KSDS-DATA         PIC X(74).
+           05 FS-KSDS-KEY          PIC 9(8).
+           05 FS-KSDS-DATA         PIC X(79).
+
+       FD  F-REJETS.
+       01  FS-REJETS-REC           PIC X(87).
 
        WORKING-STORAGE SECTION.
 
        01  FS-SOURCE               PIC XX.
        01  FS-KSDS                 PIC XX.
+       01  FS-REJETS               PIC XX.
        01  WS-COMPTEUR             PIC 9(6) VALUE 0.
+       01  WS-COMPTEUR-REJETS      PIC 9(6) VALUE 0.
        01  WS-FIN                  PIC X VALUE 'N'.
 
-       PROCEDURE DIVISION.
+      * Mode incremental : PARM='APPEND' ouvre le KSDS existant en I-O
+      * au lieu de le recreer, pour ajouter un lot (ex : un nouveau
+      * courtier) sans reconstruire tout ASSURES3 depuis une source
+      * monolithique fusionnee au prealable
+       01  WS-MODE-APPEND           PIC X VALUE 'N'.
+           88 MODE-APPEND           VALUE 'Y'.
+
+       LINKAGE SECTION.
+
+       01  LS-PARM.
+           05 LS-PARM-LEN           PIC S9(4) COMP.
+           05 LS-PARM-DATA          PIC X(40).
+
+       PROCEDURE DIVISION USING LS-PARM.
 
       * Programme principal                                         *
 
@@ -54,6 +79,10 @@
       * Initialisation                                              *
 
        10000-INIT.
+           IF LS-PARM-LEN > 0 AND LS-PARM-DATA(1:6) = 'APPEND'
+               MOVE 'Y' TO WS-MODE-APPEND
+           END-IF
+
            OPEN INPUT F-SOURCE
            IF FS-SOURCE NOT = '00'
                DISPLAY 'ERREUR OUVERTURE FICHIER SOURCE'
@@ -61,12 +90,24 @@
                STOP RUN
            END-IF
 
-           OPEN OUTPUT F-KSDS
+           IF MODE-APPEND
+               DISPLAY 'MODE APPEND - AJOUT AU KSDS EXISTANT'
+               OPEN I-O F-KSDS
+           ELSE
+               OPEN OUTPUT F-KSDS
+           END-IF
            IF FS-KSDS NOT = '00'
                DISPLAY 'ERREUR OUVERTURE KSDS'
                DISPLAY 'FILE STATUS : ' FS-KSDS
                STOP RUN
            END-IF
+
+           OPEN OUTPUT F-REJETS
+           IF FS-REJETS NOT = '00'
+               DISPLAY 'ERREUR OUVERTURE FICHIER REJETS'
+               DISPLAY 'FILE STATUS : ' FS-REJETS
+               STOP RUN
+           END-IF
            .
 
       * Traitement                                                  *
@@ -82,6 +123,7 @@
            DISPLAY '========================================'
            DISPLAY 'CHARGEMENT TERMINE'
            DISPLAY 'ENREGISTREMENTS CHARGES : ' WS-COMPTEUR
+           DISPLAY 'ENREGISTREMENTS REJETES : ' WS-COMPTEUR-REJETS
            DISPLAY '========================================'
            .
 
@@ -112,14 +154,24 @@
                    DISPLAY 'ERREUR ECRITURE KSDS (CLE DUPLIQUEE ?)'
                    DISPLAY 'MATRICULE : ' FS-KSDS-KEY
                    DISPLAY 'FILE STATUS : ' FS-KSDS
+                   PERFORM 23000-ECRIRE-REJET
                NOT INVALID KEY
                    ADD 1 TO WS-COMPTEUR
            END-WRITE
            .
 
+      * Ecrire l'enregistrement rejete dans le fichier de rejets      *
+
+       23000-ECRIRE-REJET.
+           MOVE FS-SOURCE-REC TO FS-REJETS-REC
+           WRITE FS-REJETS-REC
+           ADD 1 TO WS-COMPTEUR-REJETS
+           .
+
       * Fin de traitement                                          *
 
        30000-FIN.
            CLOSE F-SOURCE
            CLOSE F-KSDS
+           CLOSE F-REJETS
            .
