@@ -1,18 +1,25 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PGMVSAM.
      
-      * ACCESSEUR VSAM - GESTION KSDS (ASSURES3) ET ESDS (FMVTSE)    *
+      * ACCESSEUR VSAM - GESTION KSDS (ASSURES3, SINISTRE) ET ESDS   *
+      * (FMVTSE, SINMVT)                                              *
      
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-      * Fichier KSDS - Assurés (accès direct et séquentiel)
+      * Fichier KSDS - Assurés (accès direct et séquentiel). LOCK MODE
+      * IS EXCLUSIVE serialise l'ensemble du fichier le temps de
+      * l'OPEN I-O : un deuxieme job (ou transaction en ligne) tentant
+      * d'ouvrir ASSURES3 pendant qu'un autre le detient attend ou
+      * echoue au niveau du runtime plutot que de risquer une
+      * REWRITE/WRITE concurrente non serialisee
            SELECT F-ASSURES ASSIGN TO "WORK/ASSURES.dat"
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS FS-ASSURES-KEY
+               LOCK MODE IS EXCLUSIVE
                FILE STATUS IS FS-ASSURES.
 
       * Fichier ESDS - Mouvements (accès séquentiel uniquement)
@@ -21,27 +28,60 @@
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS FS-MVTS.
 
+      * Fichier KSDS - Sinistres (accès direct et séquentiel). Meme
+      * verrouillage au niveau fichier que ASSURES3 (LOCK MODE IS
+      * EXCLUSIVE) pour la meme raison
+           SELECT F-SINISTRE ASSIGN TO "WORK/SINISTRE.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FS-SINISTRE-KEY
+               LOCK MODE IS EXCLUSIVE
+               FILE STATUS IS FS-SINISTRE.
+
+      * Fichier ESDS - Mouvements sinistres (accès séquentiel
+      * uniquement, alimente FSINISTRE comme FMVTSE alimente ASSURES3)
+           SELECT F-SINMVT ASSIGN TO "WORK/SINMVT.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-SINMVT.
+
        DATA DIVISION.
        FILE SECTION.
 
        FD  F-ASSURES.
        01  FS-ASSURES-REC.
-           05 FS-ASSURES-KEY       PIC 9(6).
-           05 FS-ASSURES-DATA      PIC X(74).
+           05 FS-ASSURES-KEY.
+               10 FS-ASSURES-MAT   PIC 9(6).
+               10 FS-ASSURES-SEQ   PIC 9(2).
+           05 FS-ASSURES-DATA      PIC X(79).
 
        FD  F-MVTS.
-       01  FS-MVTS-REC             PIC X(80).
+       01  FS-MVTS-REC             PIC X(87).
+
+       FD  F-SINISTRE.
+       01  FS-SINISTRE-REC.
+           05 FS-SINISTRE-KEY.
+               10 FS-SINISTRE-MAT  PIC 9(6).
+               10 FS-SINISTRE-SEQ  PIC 9(4).
+           05 FS-SINISTRE-DATA     PIC X(55).
+
+       FD  F-SINMVT.
+       01  FS-SINMVT-REC            PIC X(68).
 
        WORKING-STORAGE SECTION.
 
       * File status
        01  FS-ASSURES              PIC XX.
        01  FS-MVTS                 PIC XX.
+       01  FS-SINISTRE              PIC XX.
+       01  FS-SINMVT                PIC XX.
 
       * Indicateurs ouverture
        01  WS-OPEN-FLAGS.
            05 WS-ASSURES-OPEN      PIC X VALUE 'N'.
            05 WS-MVTS-OPEN         PIC X VALUE 'N'.
+           05 WS-SINISTRE-OPEN     PIC X VALUE 'N'.
+           05 WS-SINMVT-OPEN       PIC X VALUE 'N'.
 
       * Codes fonction (conformes PDF page 17)
        01  WS-CODES-FONCTION.
@@ -53,18 +93,24 @@
            05 WS-CODE-WRITE        PIC 99 VALUE 06.
            05 WS-CODE-START        PIC 99 VALUE 07.
            05 WS-CODE-READNEXT     PIC 99 VALUE 08.
+           05 WS-CODE-EXISTS       PIC 99 VALUE 11.
+           05 WS-CODE-COUNT        PIC 99 VALUE 12.
 
-      * Codes retour (conformes PDF page 17)
+      * Codes retour (alignes sur PGMDB2 / MAJASSV2 / TSTASSU)
        01  WS-CODES-RETOUR.
            05 WS-RETOUR-OK         PIC 99 VALUE 00.
-           05 WS-RETOUR-EOF        PIC 99 VALUE 01.
-           05 WS-RETOUR-NOTFOUND   PIC 99 VALUE 02.
-           05 WS-RETOUR-DUPLICATE  PIC 99 VALUE 03.
-           05 WS-RETOUR-NOTOPEN    PIC 99 VALUE 04.
+           05 WS-RETOUR-NOTFOUND   PIC 99 VALUE 01.
+           05 WS-RETOUR-DUPLICATE  PIC 99 VALUE 02.
+           05 WS-RETOUR-NOTOPEN    PIC 99 VALUE 03.
+           05 WS-RETOUR-EOF        PIC 99 VALUE 04.
            05 WS-RETOUR-ERROR      PIC 99 VALUE 99.
 
        01  WS-FILE-STATUS          PIC XX.
 
+      * Compteur pour FUNC-COUNT (12)
+       01  WS-COMPTE-ENR           PIC 9(8) VALUE 0.
+       01  WS-COMPTE-FIN           PIC X VALUE 'N'.
+
        LINKAGE SECTION.
 
       * Zone de communication 120 octets
@@ -72,8 +118,11 @@
            05 LS-NOM-FICHIER       PIC X(8).
            05 LS-CODE-FONCTION     PIC 99.
            05 LS-CODE-RETOUR       PIC 99.
-           05 LS-ENREG             PIC X(80).
-           05 LS-FILLER            PIC X(20).
+           05 LS-ENREG             PIC X(87).
+      * Diagnostic reel (file status VSAM brut) pour un LS-CODE-RETOUR
+      * a WS-RETOUR-ERROR/NOTOPEN trop generique pour le seul appelant
+           05 LS-DIAG-CODE         PIC S9(4).
+           05 LS-FILLER            PIC X(17).
 
        PROCEDURE DIVISION USING LS-COM.
 
@@ -97,6 +146,10 @@
                    PERFORM START-FILE
                WHEN WS-CODE-READNEXT
                    PERFORM READNEXT-FILE
+               WHEN WS-CODE-EXISTS
+                   PERFORM EXISTS-FILE
+               WHEN WS-CODE-COUNT
+                   PERFORM COUNT-FILE
                WHEN OTHER
                    MOVE WS-RETOUR-ERROR TO LS-CODE-RETOUR
            END-EVALUATE
@@ -124,15 +177,31 @@
                    ELSE
                        MOVE '00' TO WS-FILE-STATUS
                    END-IF
+               WHEN 'SINISTRE'
+                   IF WS-SINISTRE-OPEN = 'N'
+                       OPEN I-O F-SINISTRE
+                       MOVE FS-SINISTRE TO WS-FILE-STATUS
+                       MOVE 'O' TO WS-SINISTRE-OPEN
+                   ELSE
+                       MOVE '00' TO WS-FILE-STATUS
+                   END-IF
+               WHEN 'SINMVT'
+                   IF WS-SINMVT-OPEN = 'N'
+                       OPEN INPUT F-SINMVT
+                       MOVE FS-SINMVT TO WS-FILE-STATUS
+                       MOVE 'O' TO WS-SINMVT-OPEN
+                   ELSE
+                       MOVE '00' TO WS-FILE-STATUS
+                   END-IF
                WHEN OTHER
                    MOVE '99' TO WS-FILE-STATUS
            END-EVALUATE
 
            PERFORM MAPPER-FILE-STATUS.
 
-     
+
       * CLOSE - Fermeture fichier                                     *
-     
+
        CLOSE-FILE.
            EVALUATE LS-NOM-FICHIER
                WHEN 'ASSURES3'
@@ -151,6 +220,22 @@
                    ELSE
                        MOVE '00' TO WS-FILE-STATUS
                    END-IF
+               WHEN 'SINISTRE'
+                   IF WS-SINISTRE-OPEN = 'O'
+                       CLOSE F-SINISTRE
+                       MOVE FS-SINISTRE TO WS-FILE-STATUS
+                       MOVE 'N' TO WS-SINISTRE-OPEN
+                   ELSE
+                       MOVE '00' TO WS-FILE-STATUS
+                   END-IF
+               WHEN 'SINMVT'
+                   IF WS-SINMVT-OPEN = 'O'
+                       CLOSE F-SINMVT
+                       MOVE FS-SINMVT TO WS-FILE-STATUS
+                       MOVE 'N' TO WS-SINMVT-OPEN
+                   ELSE
+                       MOVE '00' TO WS-FILE-STATUS
+                   END-IF
                WHEN OTHER
                    MOVE '99' TO WS-FILE-STATUS
            END-EVALUATE
@@ -161,18 +246,28 @@
       * READ - Lecture directe par clé (KSDS uniquement)              *
      
        READ-FILE.
-           IF LS-NOM-FICHIER = 'ASSURES3'
-               MOVE LS-ENREG(1:6) TO FS-ASSURES-KEY
-               READ F-ASSURES
-                   INVALID KEY
-                       MOVE '23' TO WS-FILE-STATUS
-                   NOT INVALID KEY
-                       MOVE FS-ASSURES TO WS-FILE-STATUS
-                       MOVE FS-ASSURES-REC TO LS-ENREG
-               END-READ
-           ELSE
-               MOVE '99' TO WS-FILE-STATUS
-           END-IF
+           EVALUATE LS-NOM-FICHIER
+               WHEN 'ASSURES3'
+                   MOVE LS-ENREG(1:8) TO FS-ASSURES-KEY
+                   READ F-ASSURES
+                       INVALID KEY
+                           MOVE '23' TO WS-FILE-STATUS
+                       NOT INVALID KEY
+                           MOVE FS-ASSURES TO WS-FILE-STATUS
+                           MOVE FS-ASSURES-REC TO LS-ENREG
+                   END-READ
+               WHEN 'SINISTRE'
+                   MOVE LS-ENREG(1:10) TO FS-SINISTRE-KEY
+                   READ F-SINISTRE
+                       INVALID KEY
+                           MOVE '23' TO WS-FILE-STATUS
+                       NOT INVALID KEY
+                           MOVE FS-SINISTRE TO WS-FILE-STATUS
+                           MOVE FS-SINISTRE-REC TO LS-ENREG
+                   END-READ
+               WHEN OTHER
+                   MOVE '99' TO WS-FILE-STATUS
+           END-EVALUATE
 
            PERFORM MAPPER-FILE-STATUS.
 
@@ -180,17 +275,26 @@
       * REWRITE - Mise à jour enregistrement (KSDS uniquement)        *
      
        REWRITE-FILE.
-           IF LS-NOM-FICHIER = 'ASSURES3'
-               MOVE LS-ENREG TO FS-ASSURES-REC
-               REWRITE FS-ASSURES-REC
-                   INVALID KEY
-                       MOVE '23' TO WS-FILE-STATUS
-                   NOT INVALID KEY
-                       MOVE FS-ASSURES TO WS-FILE-STATUS
-               END-REWRITE
-           ELSE
-               MOVE '99' TO WS-FILE-STATUS
-           END-IF
+           EVALUATE LS-NOM-FICHIER
+               WHEN 'ASSURES3'
+                   MOVE LS-ENREG TO FS-ASSURES-REC
+                   REWRITE FS-ASSURES-REC
+                       INVALID KEY
+                           MOVE '23' TO WS-FILE-STATUS
+                       NOT INVALID KEY
+                           MOVE FS-ASSURES TO WS-FILE-STATUS
+                   END-REWRITE
+               WHEN 'SINISTRE'
+                   MOVE LS-ENREG(1:65) TO FS-SINISTRE-REC
+                   REWRITE FS-SINISTRE-REC
+                       INVALID KEY
+                           MOVE '23' TO WS-FILE-STATUS
+                       NOT INVALID KEY
+                           MOVE FS-SINISTRE TO WS-FILE-STATUS
+                   END-REWRITE
+               WHEN OTHER
+                   MOVE '99' TO WS-FILE-STATUS
+           END-EVALUATE
 
            PERFORM MAPPER-FILE-STATUS.
 
@@ -198,17 +302,26 @@
       * DELETE - Suppression enregistrement (KSDS uniquement)         *
      
        DELETE-FILE.
-           IF LS-NOM-FICHIER = 'ASSURES3'
-               MOVE LS-ENREG(1:6) TO FS-ASSURES-KEY
-               DELETE F-ASSURES
-                   INVALID KEY
-                       MOVE '23' TO WS-FILE-STATUS
-                   NOT INVALID KEY
-                       MOVE FS-ASSURES TO WS-FILE-STATUS
-               END-DELETE
-           ELSE
-               MOVE '99' TO WS-FILE-STATUS
-           END-IF
+           EVALUATE LS-NOM-FICHIER
+               WHEN 'ASSURES3'
+                   MOVE LS-ENREG(1:8) TO FS-ASSURES-KEY
+                   DELETE F-ASSURES
+                       INVALID KEY
+                           MOVE '23' TO WS-FILE-STATUS
+                       NOT INVALID KEY
+                           MOVE FS-ASSURES TO WS-FILE-STATUS
+                   END-DELETE
+               WHEN 'SINISTRE'
+                   MOVE LS-ENREG(1:10) TO FS-SINISTRE-KEY
+                   DELETE F-SINISTRE
+                       INVALID KEY
+                           MOVE '23' TO WS-FILE-STATUS
+                       NOT INVALID KEY
+                           MOVE FS-SINISTRE TO WS-FILE-STATUS
+                   END-DELETE
+               WHEN OTHER
+                   MOVE '99' TO WS-FILE-STATUS
+           END-EVALUATE
 
            PERFORM MAPPER-FILE-STATUS.
 
@@ -216,35 +329,75 @@
       * WRITE - Création enregistrement (KSDS uniquement)             *
      
        WRITE-FILE.
-           IF LS-NOM-FICHIER = 'ASSURES3'
-               MOVE LS-ENREG TO FS-ASSURES-REC
-               WRITE FS-ASSURES-REC
-                   INVALID KEY
-                       MOVE '22' TO WS-FILE-STATUS
-                   NOT INVALID KEY
-                       MOVE FS-ASSURES TO WS-FILE-STATUS
-               END-WRITE
-           ELSE
-               MOVE '99' TO WS-FILE-STATUS
-           END-IF
+           EVALUATE LS-NOM-FICHIER
+               WHEN 'ASSURES3'
+                   MOVE LS-ENREG TO FS-ASSURES-REC
+                   WRITE FS-ASSURES-REC
+                       INVALID KEY
+                           MOVE '22' TO WS-FILE-STATUS
+                       NOT INVALID KEY
+                           MOVE FS-ASSURES TO WS-FILE-STATUS
+                   END-WRITE
+               WHEN 'SINISTRE'
+                   MOVE LS-ENREG(1:65) TO FS-SINISTRE-REC
+                   WRITE FS-SINISTRE-REC
+                       INVALID KEY
+                           MOVE '22' TO WS-FILE-STATUS
+                       NOT INVALID KEY
+                           MOVE FS-SINISTRE TO WS-FILE-STATUS
+                   END-WRITE
+               WHEN OTHER
+                   MOVE '99' TO WS-FILE-STATUS
+           END-EVALUATE
 
            PERFORM MAPPER-FILE-STATUS.
 
      
-      * START - Positionnement début fichier (KSDS uniquement)        *
-     
+      * START - Positionnement fichier (KSDS uniquement)               *
+      * LS-ENREG(1:6) optionnel : matricule de depart (START >= cle). *
+      * Laisse a SPACES/LOW-VALUES, le positionnement se fait en tete *
+      * du fichier comme avant, permettant de reprendre/rapporter sur *
+      * une plage de matricules (ex : un secteur) sans tout parcourir *
+      * La cle etant desormais MAT-A4 + SEQ-VEHICULE-A4, un matricule *
+      * seul positionne sur le premier vehicule de cet assure.        *
+
+      * LS-ENREG(1:6) sert egalement de matricule de depart pour
+      * SINISTRE (meme convention : seul, il positionne sur le premier
+      * sinistre de cet assure).
+
        START-FILE.
-           IF LS-NOM-FICHIER = 'ASSURES3'
-               MOVE LOW-VALUES TO FS-ASSURES-KEY
-               START F-ASSURES KEY >= FS-ASSURES-KEY
-                   INVALID KEY
-                       MOVE '23' TO WS-FILE-STATUS
-                   NOT INVALID KEY
-                       MOVE FS-ASSURES TO WS-FILE-STATUS
-               END-START
-           ELSE
-               MOVE '00' TO WS-FILE-STATUS
-           END-IF
+           EVALUATE LS-NOM-FICHIER
+               WHEN 'ASSURES3'
+                   IF LS-ENREG(1:6) = SPACES
+                           OR LS-ENREG(1:6) = LOW-VALUES
+                       MOVE LOW-VALUES TO FS-ASSURES-KEY
+                   ELSE
+                       MOVE LS-ENREG(1:6) TO FS-ASSURES-MAT
+                       MOVE LOW-VALUES TO FS-ASSURES-SEQ
+                   END-IF
+                   START F-ASSURES KEY >= FS-ASSURES-KEY
+                       INVALID KEY
+                           MOVE '23' TO WS-FILE-STATUS
+                       NOT INVALID KEY
+                           MOVE FS-ASSURES TO WS-FILE-STATUS
+                   END-START
+               WHEN 'SINISTRE'
+                   IF LS-ENREG(1:6) = SPACES
+                           OR LS-ENREG(1:6) = LOW-VALUES
+                       MOVE LOW-VALUES TO FS-SINISTRE-KEY
+                   ELSE
+                       MOVE LS-ENREG(1:6) TO FS-SINISTRE-MAT
+                       MOVE LOW-VALUES TO FS-SINISTRE-SEQ
+                   END-IF
+                   START F-SINISTRE KEY >= FS-SINISTRE-KEY
+                       INVALID KEY
+                           MOVE '23' TO WS-FILE-STATUS
+                       NOT INVALID KEY
+                           MOVE FS-SINISTRE TO WS-FILE-STATUS
+                   END-START
+               WHEN OTHER
+                   MOVE '00' TO WS-FILE-STATUS
+           END-EVALUATE
 
            PERFORM MAPPER-FILE-STATUS.
 
@@ -271,16 +424,98 @@
                            MOVE FS-MVTS TO WS-FILE-STATUS
                            MOVE FS-MVTS-REC TO LS-ENREG
                    END-READ
+               WHEN 'SINISTRE'
+                   READ F-SINISTRE NEXT
+                       AT END
+                           MOVE '10' TO WS-FILE-STATUS
+                       NOT AT END
+                           MOVE FS-SINISTRE TO WS-FILE-STATUS
+                           MOVE FS-SINISTRE-REC TO LS-ENREG
+                   END-READ
+               WHEN 'SINMVT'
+                   READ F-SINMVT
+                       AT END
+                           MOVE '10' TO WS-FILE-STATUS
+                       NOT AT END
+                           MOVE FS-SINMVT TO WS-FILE-STATUS
+                           MOVE FS-SINMVT-REC TO LS-ENREG
+                   END-READ
                WHEN OTHER
                    MOVE '99' TO WS-FILE-STATUS
            END-EVALUATE
 
            PERFORM MAPPER-FILE-STATUS.
 
-     
+
+      * EXISTS - Test presence par cle sans transferer l'enreg (KSDS) *
+
+       EXISTS-FILE.
+           EVALUATE LS-NOM-FICHIER
+               WHEN 'ASSURES3'
+                   MOVE LS-ENREG(1:8) TO FS-ASSURES-KEY
+                   READ F-ASSURES
+                       INVALID KEY
+                           MOVE '23' TO WS-FILE-STATUS
+                       NOT INVALID KEY
+                           MOVE FS-ASSURES TO WS-FILE-STATUS
+                   END-READ
+               WHEN 'SINISTRE'
+                   MOVE LS-ENREG(1:10) TO FS-SINISTRE-KEY
+                   READ F-SINISTRE
+                       INVALID KEY
+                           MOVE '23' TO WS-FILE-STATUS
+                       NOT INVALID KEY
+                           MOVE FS-SINISTRE TO WS-FILE-STATUS
+                   END-READ
+               WHEN OTHER
+                   MOVE '99' TO WS-FILE-STATUS
+           END-EVALUATE
+
+           PERFORM MAPPER-FILE-STATUS.
+
+
+      * COUNT - Nombre d'enregistrements ASSURES3, sans passer par     *
+      * READNEXT cote appelant (balayage interne uniquement) ; rend le *
+      * total en LS-ENREG(1:8) format numerique affichable. Repositionne
+      * le fichier en tete - a appeler hors d'un parcours sequentiel   *
+      * deja en cours, pas entrelace avec lui                          *
+
+       COUNT-FILE.
+           IF LS-NOM-FICHIER = 'ASSURES3' AND WS-ASSURES-OPEN = 'O'
+               MOVE 0 TO WS-COMPTE-ENR
+               MOVE 'N' TO WS-COMPTE-FIN
+               MOVE LOW-VALUES TO FS-ASSURES-KEY
+               START F-ASSURES KEY >= FS-ASSURES-KEY
+                   INVALID KEY
+                       MOVE 'O' TO WS-COMPTE-FIN
+               END-START
+               PERFORM COUNT-BOUCLE UNTIL WS-COMPTE-FIN = 'O'
+               MOVE SPACES TO LS-ENREG
+               MOVE WS-COMPTE-ENR TO LS-ENREG(1:8)
+               MOVE '00' TO WS-FILE-STATUS
+           ELSE
+               IF LS-NOM-FICHIER = 'ASSURES3'
+                   MOVE '93' TO WS-FILE-STATUS
+               ELSE
+                   MOVE '99' TO WS-FILE-STATUS
+               END-IF
+           END-IF
+
+           PERFORM MAPPER-FILE-STATUS.
+
+       COUNT-BOUCLE.
+           READ F-ASSURES NEXT
+               AT END
+                   MOVE 'O' TO WS-COMPTE-FIN
+               NOT AT END
+                   ADD 1 TO WS-COMPTE-ENR
+           END-READ.
+
       * MAPPER-FILE-STATUS - Conversion File-Status -> Code retour    *
      
        MAPPER-FILE-STATUS.
+           MOVE WS-FILE-STATUS TO LS-DIAG-CODE
+
            EVALUATE WS-FILE-STATUS
                WHEN '00'
                    MOVE WS-RETOUR-OK TO LS-CODE-RETOUR
