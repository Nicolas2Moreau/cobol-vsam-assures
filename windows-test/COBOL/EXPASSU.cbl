@@ -0,0 +1,173 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPASSU.
+
+      * ECHEANCES ASSURES - Liste les polices dont la date            *
+      * d'expiration/renouvellement (DATE-EXPIR-A4) tombe dans les 30 *
+      * prochains jours, pour anticiper les resiliations au lieu      *
+      * d'attendre l'appel du client sans couverture                  *
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      * Fichier KSDS source
+           SELECT F-ASSURES ASSIGN TO "WORK/ASSURES.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FS-ASSURES-KEY
+               FILE STATUS IS FS-ASSURES.
+
+      * Fichier de sortie - liste imprimable
+           SELECT F-RAPPORT ASSIGN TO "WORK/EXPASSU.lst"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-RAPPORT.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  F-ASSURES.
+       01  FS-ASSURES-REC.
+           05 FS-ASSURES-KEY       PIC 9(8).
+           05 FS-ASSURES-DATA      PIC X(79).
+
+       FD  F-RAPPORT.
+       01  FS-RAPPORT-REC          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  FS-ASSURES               PIC XX.
+       01  FS-RAPPORT                PIC XX.
+
+      * Decomposition enregistrement assure lu sur le KSDS
+       01  WS-ASSURE-CASSURES.
+           COPY CASSURES.
+
+      * Date systeme, format AAMMJJ (2 chiffres d'annee, comme les
+      * dates de police stockees sur ASSURES3)
+       01  WS-DATE-SYSTEME           PIC 9(6).
+       01  WS-AUJOURDHUI-JUL         PIC 9(7).
+       01  WS-LIMITE-JUL             PIC 9(7).
+
+      * Zones de travail pour la conversion AAMMJJ -> julien (via
+      * FUNCTION INTEGER-OF-DATE, necessaire pour un calcul de date
+      * correct a travers les changements de mois/annee - une simple
+      * soustraction sur AAMMJJ ne le permettrait pas)
+       01  WS-CONV-DATE              PIC 9(6).
+       01  WS-CONV-SIECLE            PIC 99.
+       01  WS-CONV-AAAAMMJJ          PIC 9(8).
+       01  WS-CONV-JULIEN            PIC 9(7).
+
+      * Ligne de detail
+       01  WS-LIG-DETAIL.
+           05 WS-LIGD-MAT            PIC Z(5)9.
+           05 FILLER                 PIC X(2) VALUE SPACES.
+           05 WS-LIGD-NOM             PIC X(20).
+           05 FILLER                 PIC X(1) VALUE SPACES.
+           05 WS-LIGD-EXPIR           PIC 99/99/99.
+
+      * Compteurs
+       01  WS-NB-ASSURES             PIC 9(6) VALUE 0.
+       01  WS-NB-ECHEANCES           PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+      * Programme principal                                           *
+
+       00000-DEBUT.
+           DISPLAY '========================================'
+           DISPLAY 'ECHEANCES DE POLICE - 30 PROCHAINS JOURS'
+           DISPLAY '========================================'
+           PERFORM 10000-INIT
+           PERFORM 20000-TRAITEMENT
+           PERFORM 30000-FIN
+           DISPLAY '========================================'
+           DISPLAY 'ASSURES CONTROLES : ' WS-NB-ASSURES
+           DISPLAY 'ECHEANCES A 30 J  : ' WS-NB-ECHEANCES
+           DISPLAY '========================================'
+           STOP RUN.
+
+      * Initialisation                                                *
+
+       10000-INIT.
+           ACCEPT WS-DATE-SYSTEME FROM DATE
+           MOVE WS-DATE-SYSTEME TO WS-CONV-DATE
+           PERFORM 15000-CONVERTIR-JULIEN
+           MOVE WS-CONV-JULIEN TO WS-AUJOURDHUI-JUL
+           COMPUTE WS-LIMITE-JUL = WS-AUJOURDHUI-JUL + 30
+
+           OPEN INPUT F-ASSURES
+           IF FS-ASSURES NOT = '00'
+               DISPLAY 'ERREUR OUVERTURE KSDS'
+               DISPLAY 'FILE STATUS : ' FS-ASSURES
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT F-RAPPORT
+           IF FS-RAPPORT NOT = '00'
+               DISPLAY 'ERREUR OUVERTURE RAPPORT'
+               DISPLAY 'FILE STATUS : ' FS-RAPPORT
+               STOP RUN
+           END-IF
+
+           MOVE 'POLICES EXPIRANT SOUS 30 JOURS' TO FS-RAPPORT-REC
+           WRITE FS-RAPPORT-REC
+           MOVE SPACES TO FS-RAPPORT-REC
+           WRITE FS-RAPPORT-REC
+           .
+
+      * Conversion AAMMJJ (WS-CONV-DATE) en jour julien absolu via     *
+      * FUNCTION INTEGER-OF-DATE - fenetre de siecle : AA < 50 -> 20AA,*
+      * sinon 19AA                                                     *
+
+       15000-CONVERTIR-JULIEN.
+           IF WS-CONV-DATE / 10000 < 50
+               MOVE 20 TO WS-CONV-SIECLE
+           ELSE
+               MOVE 19 TO WS-CONV-SIECLE
+           END-IF
+           COMPUTE WS-CONV-AAAAMMJJ =
+               (WS-CONV-SIECLE * 1000000) + WS-CONV-DATE
+           COMPUTE WS-CONV-JULIEN =
+               FUNCTION INTEGER-OF-DATE(WS-CONV-AAAAMMJJ)
+           .
+
+      * Lecture sequentielle et selection des echeances proches        *
+
+       20000-TRAITEMENT.
+           PERFORM UNTIL FS-ASSURES = '10'
+               READ F-ASSURES
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE FS-ASSURES-REC TO WS-ASSURE-CASSURES
+                       ADD 1 TO WS-NB-ASSURES
+                       PERFORM 21000-CONTROLER-ECHEANCE
+               END-READ
+           END-PERFORM
+           .
+
+      * Controle d'un enregistrement : echeance dans les 30 jours ?    *
+
+       21000-CONTROLER-ECHEANCE.
+           MOVE DATE-EXPIR-A4 IN WS-ASSURE-CASSURES TO WS-CONV-DATE
+           PERFORM 15000-CONVERTIR-JULIEN
+
+           IF WS-CONV-JULIEN >= WS-AUJOURDHUI-JUL
+                   AND WS-CONV-JULIEN <= WS-LIMITE-JUL
+               MOVE MAT-A4 IN WS-ASSURE-CASSURES  TO WS-LIGD-MAT
+               MOVE NOM-PRE-A4 IN WS-ASSURE-CASSURES
+                   TO WS-LIGD-NOM
+               MOVE DATE-EXPIR-A4 IN WS-ASSURE-CASSURES
+                   TO WS-LIGD-EXPIR
+               MOVE WS-LIG-DETAIL TO FS-RAPPORT-REC
+               WRITE FS-RAPPORT-REC
+               ADD 1 TO WS-NB-ECHEANCES
+           END-IF
+           .
+
+      * Fin de traitement                                              *
+
+       30000-FIN.
+           CLOSE F-ASSURES
+           CLOSE F-RAPPORT
+           .
