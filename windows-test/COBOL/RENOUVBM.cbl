@@ -0,0 +1,252 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RENOUVBM.
+
+      * PROGRESSION BONUS/MALUS AU RENOUVELLEMENT - Parcourt ASSURES3 *
+      * et, pour tout vehicule dont la date d'echeance (DATE-EXPIR-A4)*
+      * est atteinte ou depassee, applique la regle bonus/malus       *
+      * standard a partir du nombre de sinistres enregistres depuis   *
+      * le dernier renouvellement (NB-SINISTRE-A4, alimente par       *
+      * SINASSU) : aucun sinistre -> bonus (taux en baisse), au moins *
+      * un sinistre -> malus (taux en hausse), puis remise a zero du  *
+      * compteur de sinistres. Remplace l'ajustement manuel de        *
+      * TAUX-A4 aujourd'hui saisi via un mouvement 'M' dans FMVTSE.   *
+      *                                                                *
+      * A EXECUTER AVANT PRIMCALC dans l'enchainement de              *
+      * renouvellement : ce programme ne fait que mettre a jour       *
+      * BM-A4/TAUX-A4 (et ne touche pas aux dates ni a PRIME-A4) pour *
+      * que PRIMCALC, qui s'appuie sur BM-A4/TAUX-A4 pour recalculer  *
+      * PRIME-A4 et reconduit ensuite la police pour un an, trouve    *
+      * deja le taux a jour - la reconduction de date reste la        *
+      * responsabilite exclusive de PRIMCALC pour eviter de faire     *
+      * avancer DATE-EXPIR-A4 de deux ans en un seul cycle.           *
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      * Fichier de sortie - listing des renouvellements traites
+           SELECT F-RAPPORT ASSIGN TO "WORK/RENOUVBM.lst"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-RAPPORT.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  F-RAPPORT.
+       01  FS-RAPPORT-REC            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+      * Copy books structures
+           COPY WASSURE.
+
+       01  FS-RAPPORT                 PIC XX.
+
+      * Zone de communication accesseur (120 octets)
+       01  WS-COM-VSAM.
+           05 WS-NOM-FICHIER         PIC X(8).
+           05 WS-CODE-FONCTION       PIC 99.
+           05 WS-CODE-RETOUR         PIC 99.
+           05 WS-ENREG               PIC X(87).
+           05 WS-FILLER              PIC X(21).
+
+       01  WS-NOM-PGMVSAM            PIC X(8) VALUE 'PGMVSAM'.
+
+      * Codes fonction (conformes PDF page 17)
+       01  WS-CODES-FONCTION.
+           05 WS-FUNC-OPEN           PIC 99 VALUE 01.
+           05 WS-FUNC-CLOSE          PIC 99 VALUE 02.
+           05 WS-FUNC-REWRITE        PIC 99 VALUE 04.
+           05 WS-FUNC-START          PIC 99 VALUE 07.
+           05 WS-FUNC-READNEXT       PIC 99 VALUE 08.
+
+      * Codes retour (conformes PDF page 17)
+       01  WS-CODES-RETOUR.
+           05 WS-RET-OK              PIC 99 VALUE 00.
+           05 WS-RET-EOF             PIC 99 VALUE 04.
+
+       01  WS-FIN-ASSURES             PIC X VALUE 'N'.
+           88 FIN-ASSURES                 VALUE 'O'.
+
+      * Date systeme, format AAMMJJ (comme DATE-EXPIR-A4 sur ASSURES3)
+       01  WS-DATE-SYSTEME            PIC 9(6).
+
+      * Regle de progression bonus/malus standard
+       01  WS-TAUX-PAS-BONUS          PIC 99 VALUE 05.
+       01  WS-TAUX-PAS-MALUS          PIC 99 VALUE 10.
+       01  WS-TAUX-PLANCHER           PIC 99 VALUE 00.
+       01  WS-TAUX-PLAFOND            PIC 99 VALUE 99.
+       01  WS-BM-AVANT                PIC X.
+       01  WS-TAUX-AVANT              PIC 99.
+       01  WS-TAUX-CALCULE            PIC 999.
+
+      * Compteurs statistiques
+       01  WS-COMPTEURS.
+           05 WS-CPT-VEHICULES       PIC 9(6) VALUE 0.
+           05 WS-CPT-ECHEANCES       PIC 9(6) VALUE 0.
+           05 WS-CPT-BONUS           PIC 9(5) VALUE 0.
+           05 WS-CPT-MALUS           PIC 9(5) VALUE 0.
+           05 WS-CPT-ANOMALIES       PIC 9(5) VALUE 0.
+
+      * Ligne de detail renouvellement
+       01  WS-LIG-DETAIL.
+           05 WS-LIGD-MAT             PIC Z(5)9.
+           05 FILLER                  PIC X(2) VALUE SPACES.
+           05 WS-LIGD-VEHIC           PIC Z9.
+           05 FILLER                  PIC X(2) VALUE SPACES.
+           05 WS-LIGD-NOM             PIC X(20).
+           05 FILLER                  PIC X(1) VALUE SPACES.
+           05 WS-LIGD-SIN             PIC Z9.
+           05 FILLER                  PIC X(2) VALUE SPACES.
+           05 WS-LIGD-BM-AVANT        PIC X.
+           05 FILLER                  PIC X(1) VALUE '/'.
+           05 WS-LIGD-TAUX-AVANT      PIC Z9.
+           05 FILLER                  PIC X(4) VALUE ' -> '.
+           05 WS-LIGD-BM-APRES        PIC X.
+           05 FILLER                  PIC X(1) VALUE '/'.
+           05 WS-LIGD-TAUX-APRES      PIC Z9.
+
+       PROCEDURE DIVISION.
+
+      * Programme principal                                           *
+
+       00000-DEBUT.
+           DISPLAY '========================================'
+           DISPLAY 'PROGRESSION BONUS/MALUS AU RENOUVELLEMENT'
+           DISPLAY '========================================'
+           PERFORM 10000-INIT
+           PERFORM 20000-TRAITEMENT UNTIL FIN-ASSURES
+           PERFORM 40000-FIN
+           DISPLAY '========================================'
+           DISPLAY 'VEHICULES CONTROLES  : ' WS-CPT-VEHICULES
+           DISPLAY 'ECHEANCES TRAITEES   : ' WS-CPT-ECHEANCES
+           DISPLAY 'PASSAGES EN BONUS    : ' WS-CPT-BONUS
+           DISPLAY 'PASSAGES EN MALUS    : ' WS-CPT-MALUS
+           DISPLAY 'ANOMALIES            : ' WS-CPT-ANOMALIES
+           DISPLAY '========================================'
+           STOP RUN.
+
+      * Initialisation                                                 *
+
+       10000-INIT.
+           ACCEPT WS-DATE-SYSTEME FROM DATE
+
+           MOVE 'ASSURES3' TO WS-NOM-FICHIER
+           MOVE WS-FUNC-OPEN TO WS-CODE-FONCTION
+           CALL WS-NOM-PGMVSAM USING WS-COM-VSAM
+           IF WS-CODE-RETOUR NOT = WS-RET-OK
+               DISPLAY 'ERREUR OUVERTURE ASSURES3'
+               STOP RUN
+           END-IF
+
+           MOVE SPACES TO WS-ENREG
+           MOVE 'ASSURES3' TO WS-NOM-FICHIER
+           MOVE WS-FUNC-START TO WS-CODE-FONCTION
+           CALL WS-NOM-PGMVSAM USING WS-COM-VSAM
+
+           OPEN OUTPUT F-RAPPORT
+           IF FS-RAPPORT NOT = '00'
+               DISPLAY 'ERREUR OUVERTURE RAPPORT'
+               STOP RUN
+           END-IF
+
+           MOVE 'RENOUVELLEMENTS BONUS/MALUS TRAITES' TO FS-RAPPORT-REC
+           WRITE FS-RAPPORT-REC
+           MOVE SPACES TO FS-RAPPORT-REC
+           WRITE FS-RAPPORT-REC
+           .
+
+      * Lecture sequentielle d'ASSURES3 et controle de chaque vehicule *
+
+       20000-TRAITEMENT.
+           MOVE 'ASSURES3' TO WS-NOM-FICHIER
+           MOVE WS-FUNC-READNEXT TO WS-CODE-FONCTION
+           CALL WS-NOM-PGMVSAM USING WS-COM-VSAM
+           IF WS-CODE-RETOUR = WS-RET-OK
+               MOVE WS-ENREG TO W-ASSURE
+               ADD 1 TO WS-CPT-VEHICULES
+               PERFORM 21000-CONTROLER-ECHEANCE
+           ELSE
+               SET FIN-ASSURES TO TRUE
+           END-IF
+           .
+
+      * Controle d'un vehicule : echeance atteinte ou depassee ?       *
+
+       21000-CONTROLER-ECHEANCE.
+           IF DATE-EXPIR-A4 OF W-ASSURE NOT > WS-DATE-SYSTEME
+               PERFORM 22000-APPLIQUER-PROGRESSION
+           END-IF
+           .
+
+      * Calculer et appliquer la progression bonus/malus, reporter     *
+      * l'echeance d'un an et remettre a zero le compteur de sinistres *
+
+       22000-APPLIQUER-PROGRESSION.
+           MOVE BM-A4 OF W-ASSURE   TO WS-BM-AVANT
+           MOVE TAUX-A4 OF W-ASSURE TO WS-TAUX-AVANT
+
+           IF NB-SINISTRE-A4 OF W-ASSURE = 0
+               MOVE 'B' TO BM-A4 OF W-ASSURE
+               COMPUTE WS-TAUX-CALCULE =
+                   TAUX-A4 OF W-ASSURE - WS-TAUX-PAS-BONUS
+               IF WS-TAUX-CALCULE < WS-TAUX-PLANCHER
+                   MOVE WS-TAUX-PLANCHER TO TAUX-A4 OF W-ASSURE
+               ELSE
+                   MOVE WS-TAUX-CALCULE TO TAUX-A4 OF W-ASSURE
+               END-IF
+               ADD 1 TO WS-CPT-BONUS
+           ELSE
+               MOVE 'M' TO BM-A4 OF W-ASSURE
+               COMPUTE WS-TAUX-CALCULE =
+                   TAUX-A4 OF W-ASSURE +
+                       (WS-TAUX-PAS-MALUS * NB-SINISTRE-A4 OF W-ASSURE)
+               IF WS-TAUX-CALCULE > WS-TAUX-PLAFOND
+                   MOVE WS-TAUX-PLAFOND TO TAUX-A4 OF W-ASSURE
+               ELSE
+                   MOVE WS-TAUX-CALCULE TO TAUX-A4 OF W-ASSURE
+               END-IF
+               ADD 1 TO WS-CPT-MALUS
+           END-IF
+
+           PERFORM 22500-ECRIRE-DETAIL
+
+           MOVE 0 TO NB-SINISTRE-A4 OF W-ASSURE
+
+           MOVE 'ASSURES3' TO WS-NOM-FICHIER
+           MOVE WS-FUNC-REWRITE TO WS-CODE-FONCTION
+           MOVE W-ASSURE TO WS-ENREG
+           CALL WS-NOM-PGMVSAM USING WS-COM-VSAM
+           IF WS-CODE-RETOUR = WS-RET-OK
+               ADD 1 TO WS-CPT-ECHEANCES
+           ELSE
+               DISPLAY 'ANOMALIE - ECHEC MAJ RENOUVELLEMENT MATRICULE '
+                       MAT-A4 OF W-ASSURE
+               ADD 1 TO WS-CPT-ANOMALIES
+           END-IF
+           .
+
+      * Ligne de detail du renouvellement vers le listing               *
+
+       22500-ECRIRE-DETAIL.
+           MOVE MAT-A4 OF W-ASSURE           TO WS-LIGD-MAT
+           MOVE SEQ-VEHICULE-A4 OF W-ASSURE  TO WS-LIGD-VEHIC
+           MOVE NOM-PRE-A4 OF W-ASSURE       TO WS-LIGD-NOM
+           MOVE NB-SINISTRE-A4 OF W-ASSURE   TO WS-LIGD-SIN
+           MOVE WS-BM-AVANT                  TO WS-LIGD-BM-AVANT
+           MOVE WS-TAUX-AVANT                TO WS-LIGD-TAUX-AVANT
+           MOVE BM-A4 OF W-ASSURE            TO WS-LIGD-BM-APRES
+           MOVE TAUX-A4 OF W-ASSURE          TO WS-LIGD-TAUX-APRES
+           MOVE WS-LIG-DETAIL TO FS-RAPPORT-REC
+           WRITE FS-RAPPORT-REC
+           .
+
+      * Fin de traitement                                              *
+
+       40000-FIN.
+           MOVE 'ASSURES3' TO WS-NOM-FICHIER
+           MOVE WS-FUNC-CLOSE TO WS-CODE-FONCTION
+           CALL WS-NOM-PGMVSAM USING WS-COM-VSAM
+
+           CLOSE F-RAPPORT
+           .
