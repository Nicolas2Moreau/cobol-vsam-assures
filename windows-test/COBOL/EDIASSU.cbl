@@ -0,0 +1,248 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EDIASSU.
+
+      * EDITION ASSURES - Listing du portefeuille trie/groupe par    *
+      * ville, avec sous-total de prime par ville et total general,  *
+      * a partir de WORK/ASSURES.dat (indexed)                       *
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      * Fichier KSDS source
+           SELECT F-ASSURES ASSIGN TO "WORK/ASSURES.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FS-ASSURES-KEY
+               FILE STATUS IS FS-ASSURES.
+
+      * Fichier de travail du tri (groupage par ville)
+           SELECT F-TRI ASSIGN TO "WORK/EDIASSU.srt".
+
+      * Fichier de sortie - listing imprimable
+           SELECT F-RAPPORT ASSIGN TO "WORK/EDIASSU.lst"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-RAPPORT.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  F-ASSURES.
+       01  FS-ASSURES-REC.
+           05 FS-ASSURES-KEY       PIC 9(8).
+           05 FS-ASSURES-DATA      PIC X(79).
+
+      * Enregistrement de tri : meme layout que CASSURES, trie par
+      * ville puis matricule pour obtenir le groupage demande
+       SD  F-TRI.
+       01  FS-TRI-REC.
+           COPY CASSURES.
+
+       FD  F-RAPPORT.
+       01  FS-RAPPORT-REC          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  FS-ASSURES               PIC XX.
+       01  FS-RAPPORT               PIC XX.
+
+      * Decomposition enregistrement assure lu sur le KSDS, avant tri
+       01  WS-ASSURE-CASSURES.
+           COPY CASSURES.
+
+      * Rupture de sequence sur la ville
+       01  WS-VILLE-PREC            PIC X(12) VALUE SPACES.
+       01  WS-FIN-TRI                PIC X VALUE 'N'.
+           88 FIN-TRI                VALUE 'Y'.
+       01  WS-PREMIERE-VILLE         PIC X VALUE 'O'.
+           88 PREMIERE-VILLE         VALUE 'O'.
+
+      * Rupture sur le matricule - un assure peut avoir plusieurs
+      * vehicules (plusieurs enregistrements ASSURES3 meme MAT-A4) ;
+      * sert a compter les assures sans compter deux fois une
+      * personne qui a plusieurs vehicules
+       01  WS-MAT-PREC               PIC 9(6) VALUE 0.
+
+      * Cumuls
+       01  WS-SSTOT-VILLE            PIC 9(7)V99 VALUE 0.
+       01  WS-TOTAL-GENERAL          PIC 9(8)V99 VALUE 0.
+       01  WS-NB-ASSURES-VILLE       PIC 9(5) VALUE 0.
+       01  WS-NB-ASSURES-TOTAL       PIC 9(5) VALUE 0.
+       01  WS-NB-VILLES              PIC 9(4) VALUE 0.
+
+      * Ligne d'en-tete
+       01  WS-LIG-ENTETE.
+           05 FILLER                PIC X(10) VALUE 'MATRICULE '.
+           05 FILLER                PIC X(21) VALUE 'NOM-PRENOM'.
+           05 FILLER                PIC X(13) VALUE 'VILLE        '.
+           05 FILLER                PIC X(10) VALUE 'PRIME     '.
+
+      * Ligne de detail
+       01  WS-LIG-DETAIL.
+           05 WS-LIGD-MAT            PIC Z(5)9 BLANK WHEN ZERO.
+           05 FILLER                 PIC X(4) VALUE SPACES.
+           05 WS-LIGD-NOM             PIC X(20).
+           05 FILLER                 PIC X(1) VALUE SPACES.
+           05 WS-LIGD-VILLE           PIC X(12).
+           05 FILLER                 PIC X(1) VALUE SPACES.
+           05 WS-LIGD-PRIME           PIC ZZZZZZ9,99.
+
+      * Ligne de sous-total ville
+       01  WS-LIG-SSTOT.
+           05 FILLER                 PIC X(4) VALUE SPACES.
+           05 FILLER                 PIC X(16) VALUE 'SOUS-TOTAL VILLE'.
+           05 FILLER                 PIC X(1) VALUE SPACES.
+           05 WS-LIGS-VILLE           PIC X(12).
+           05 FILLER                 PIC X(2) VALUE SPACES.
+           05 FILLER                 PIC X(3) VALUE '(N='.
+           05 WS-LIGS-NB              PIC ZZZZ9.
+           05 FILLER                 PIC X(2) VALUE ') '.
+           05 WS-LIGS-PRIME           PIC ZZZZZZ9,99.
+
+      * Ligne de total general
+       01  WS-LIG-TOTGEN.
+           05 FILLER                 PIC X(16) VALUE 'TOTAL GENERAL   '.
+           05 FILLER                 PIC X(1) VALUE SPACES.
+           05 FILLER                 PIC X(3) VALUE '(N='.
+           05 WS-LIGT-NB              PIC ZZZZ9.
+           05 FILLER                 PIC X(2) VALUE ') '.
+           05 WS-LIGT-PRIME           PIC ZZZZZZZ9,99.
+           05 FILLER                 PIC X(10) VALUE SPACES.
+           05 FILLER                 PIC X(6) VALUE 'VILLES'.
+           05 FILLER                 PIC X(1) VALUE '='.
+           05 WS-LIGT-NBVILLES        PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+
+      * Programme principal                                          *
+
+       00000-DEBUT.
+           DISPLAY '========================================'
+           DISPLAY 'EDITION ASSURES - LISTING PAR VILLE'
+           DISPLAY '========================================'
+           SORT F-TRI
+               ON ASCENDING KEY VILLE-A4 IN FS-TRI-REC
+                                MAT-A4 IN FS-TRI-REC
+               INPUT PROCEDURE IS 10000-ALIMENTER-TRI
+               OUTPUT PROCEDURE IS 20000-EDITER-RAPPORT
+           DISPLAY '========================================'
+           DISPLAY 'EDITION TERMINEE'
+           DISPLAY 'ASSURES EDITES  : ' WS-NB-ASSURES-TOTAL
+           DISPLAY 'VILLES EDITEES  : ' WS-NB-VILLES
+           DISPLAY '========================================'
+           STOP RUN.
+
+      * Alimentation du tri - lecture sequentielle du KSDS source     *
+
+       10000-ALIMENTER-TRI.
+           OPEN INPUT F-ASSURES
+           IF FS-ASSURES NOT = '00'
+               DISPLAY 'ERREUR OUVERTURE KSDS'
+               DISPLAY 'FILE STATUS : ' FS-ASSURES
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL FS-ASSURES = '10'
+               READ F-ASSURES
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE FS-ASSURES-REC TO WS-ASSURE-CASSURES
+                       MOVE WS-ASSURE-CASSURES TO FS-TRI-REC
+                       RELEASE FS-TRI-REC
+               END-READ
+           END-PERFORM
+
+           CLOSE F-ASSURES
+           .
+
+      * Edition du rapport - lecture triee avec rupture sur la ville  *
+
+       20000-EDITER-RAPPORT.
+           OPEN OUTPUT F-RAPPORT
+           IF FS-RAPPORT NOT = '00'
+               DISPLAY 'ERREUR OUVERTURE RAPPORT'
+               DISPLAY 'FILE STATUS : ' FS-RAPPORT
+               STOP RUN
+           END-IF
+
+           MOVE WS-LIG-ENTETE TO FS-RAPPORT-REC
+           WRITE FS-RAPPORT-REC
+
+           PERFORM UNTIL FIN-TRI
+               RETURN F-TRI
+                   AT END
+                       SET FIN-TRI TO TRUE
+                   NOT AT END
+                       PERFORM 21000-TRAITER-ENREG-TRIE
+               END-RETURN
+           END-PERFORM
+
+           IF NOT PREMIERE-VILLE
+               PERFORM 22000-ECRIRE-SSTOT-VILLE
+           END-IF
+           PERFORM 23000-ECRIRE-TOTAL-GENERAL
+
+           CLOSE F-RAPPORT
+           .
+
+      * Traitement d'un enregistrement trie : rupture + detail        *
+
+       21000-TRAITER-ENREG-TRIE.
+           IF NOT PREMIERE-VILLE
+                   AND VILLE-A4 IN FS-TRI-REC NOT = WS-VILLE-PREC
+               PERFORM 22000-ECRIRE-SSTOT-VILLE
+           END-IF
+
+           IF PREMIERE-VILLE
+                   OR VILLE-A4 IN FS-TRI-REC NOT = WS-VILLE-PREC
+               MOVE VILLE-A4 IN FS-TRI-REC TO WS-VILLE-PREC
+               MOVE 0 TO WS-SSTOT-VILLE
+               MOVE 0 TO WS-NB-ASSURES-VILLE
+               MOVE 0 TO WS-MAT-PREC
+               ADD 1 TO WS-NB-VILLES
+               MOVE 'N' TO WS-PREMIERE-VILLE
+           END-IF
+
+           MOVE MAT-A4 IN FS-TRI-REC     TO WS-LIGD-MAT
+           MOVE NOM-PRE-A4 IN FS-TRI-REC TO WS-LIGD-NOM
+           MOVE VILLE-A4 IN FS-TRI-REC   TO WS-LIGD-VILLE
+           MOVE PRIME-A4 IN FS-TRI-REC   TO WS-LIGD-PRIME
+           MOVE WS-LIG-DETAIL       TO FS-RAPPORT-REC
+           WRITE FS-RAPPORT-REC
+
+           ADD PRIME-A4 IN FS-TRI-REC TO WS-SSTOT-VILLE
+           ADD PRIME-A4 IN FS-TRI-REC TO WS-TOTAL-GENERAL
+
+      * Un meme assure peut apparaitre plusieurs fois de suite (un
+      * enregistrement par vehicule) ; ne compter la personne qu'une
+      * fois parmi les assures, meme si sa prime est cumulee a chaque
+      * vehicule
+           IF MAT-A4 IN FS-TRI-REC NOT = WS-MAT-PREC
+               MOVE MAT-A4 IN FS-TRI-REC TO WS-MAT-PREC
+               ADD 1 TO WS-NB-ASSURES-VILLE
+               ADD 1 TO WS-NB-ASSURES-TOTAL
+           END-IF
+           .
+
+      * Sous-total de la ville qui vient de se terminer                *
+
+       22000-ECRIRE-SSTOT-VILLE.
+           MOVE WS-VILLE-PREC       TO WS-LIGS-VILLE
+           MOVE WS-NB-ASSURES-VILLE TO WS-LIGS-NB
+           MOVE WS-SSTOT-VILLE      TO WS-LIGS-PRIME
+           MOVE WS-LIG-SSTOT        TO FS-RAPPORT-REC
+           WRITE FS-RAPPORT-REC
+           MOVE SPACES              TO FS-RAPPORT-REC
+           WRITE FS-RAPPORT-REC
+           .
+
+      * Total general de fin de rapport                                *
+
+       23000-ECRIRE-TOTAL-GENERAL.
+           MOVE WS-NB-ASSURES-TOTAL TO WS-LIGT-NB
+           MOVE WS-TOTAL-GENERAL    TO WS-LIGT-PRIME
+           MOVE WS-NB-VILLES        TO WS-LIGT-NBVILLES
+           MOVE WS-LIG-TOTGEN       TO FS-RAPPORT-REC
+           WRITE FS-RAPPORT-REC
+           .
