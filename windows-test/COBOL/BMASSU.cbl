@@ -0,0 +1,193 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BMASSU.
+
+      * REPARTITION BONUS/MALUS - Lit ASSURES3 et compte les assures *
+      * par code BM-A4 (B/M) et par tranche de TAUX-A4 (0-10, 11-20, *
+      * etc.), pour le suivi actuariel du portefeuille                *
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      * Fichier KSDS source
+           SELECT F-ASSURES ASSIGN TO "WORK/ASSURES.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FS-ASSURES-KEY
+               FILE STATUS IS FS-ASSURES.
+
+      * Fichier de sortie - rapport imprimable
+           SELECT F-RAPPORT ASSIGN TO "WORK/BMASSU.lst"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-RAPPORT.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  F-ASSURES.
+       01  FS-ASSURES-REC.
+           05 FS-ASSURES-KEY       PIC 9(8).
+           05 FS-ASSURES-DATA      PIC X(79).
+
+       FD  F-RAPPORT.
+       01  FS-RAPPORT-REC          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  FS-ASSURES               PIC XX.
+       01  FS-RAPPORT               PIC XX.
+
+      * Decomposition enregistrement assure lu sur le KSDS
+       01  WS-ASSURE-CASSURES.
+           COPY CASSURES.
+
+       01  WS-NB-ASSURES             PIC 9(6) VALUE 0.
+
+      * Cumuls par code bonus/malus
+       01  WS-CPT-BM.
+           05 WS-CPT-BONUS          PIC 9(5) VALUE 0.
+           05 WS-CPT-MALUS          PIC 9(5) VALUE 0.
+
+      * Cumuls par tranche de taux (0-10, 11-20, ..., 91-99)
+       01  WS-TAUX-IDX               PIC 99.
+       01  WS-TRANCHES-TAUX.
+           05 WS-CPT-TRANCHE        PIC 9(5) VALUE 0 OCCURS 10 TIMES.
+       01  WS-LIBELLES-TRANCHES.
+           05 FILLER                PIC X(6) VALUE '00-10 '.
+           05 FILLER                PIC X(6) VALUE '11-20 '.
+           05 FILLER                PIC X(6) VALUE '21-30 '.
+           05 FILLER                PIC X(6) VALUE '31-40 '.
+           05 FILLER                PIC X(6) VALUE '41-50 '.
+           05 FILLER                PIC X(6) VALUE '51-60 '.
+           05 FILLER                PIC X(6) VALUE '61-70 '.
+           05 FILLER                PIC X(6) VALUE '71-80 '.
+           05 FILLER                PIC X(6) VALUE '81-90 '.
+           05 FILLER                PIC X(6) VALUE '91-99 '.
+       01  WS-LIBELLES-TRANCHES-R REDEFINES WS-LIBELLES-TRANCHES.
+           05 WS-LIB-TRANCHE        PIC X(6) OCCURS 10 TIMES.
+
+      * Lignes de rapport
+       01  WS-LIG-CPT.
+           05 FILLER                PIC X(18) VALUE SPACES.
+           05 WS-LIGC-LABEL         PIC X(16).
+           05 WS-LIGC-NB            PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+
+      * Programme principal                                           *
+
+       00000-DEBUT.
+           DISPLAY '========================================'
+           DISPLAY 'REPARTITION BONUS/MALUS'
+           DISPLAY '========================================'
+           PERFORM 10000-INIT
+           PERFORM 20000-TRAITEMENT
+           PERFORM 30000-EDITER-RAPPORT
+           PERFORM 40000-FIN
+           DISPLAY '========================================'
+           DISPLAY 'ASSURES ANALYSES : ' WS-NB-ASSURES
+           DISPLAY '========================================'
+           STOP RUN.
+
+      * Initialisation                                                *
+
+       10000-INIT.
+           OPEN INPUT F-ASSURES
+           IF FS-ASSURES NOT = '00'
+               DISPLAY 'ERREUR OUVERTURE KSDS'
+               DISPLAY 'FILE STATUS : ' FS-ASSURES
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT F-RAPPORT
+           IF FS-RAPPORT NOT = '00'
+               DISPLAY 'ERREUR OUVERTURE RAPPORT'
+               DISPLAY 'FILE STATUS : ' FS-RAPPORT
+               STOP RUN
+           END-IF
+           .
+
+      * Lecture sequentielle et cumul des compteurs                   *
+
+       20000-TRAITEMENT.
+           PERFORM UNTIL FS-ASSURES = '10'
+               READ F-ASSURES
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE FS-ASSURES-REC TO WS-ASSURE-CASSURES
+                       PERFORM 21000-CUMULER-ENREG
+               END-READ
+           END-PERFORM
+           .
+
+      * Cumul d'un enregistrement dans les compteurs BM et tranche     *
+
+       21000-CUMULER-ENREG.
+           ADD 1 TO WS-NB-ASSURES
+
+           EVALUATE BM-A4 IN WS-ASSURE-CASSURES
+               WHEN 'B'
+                   ADD 1 TO WS-CPT-BONUS
+               WHEN 'M'
+                   ADD 1 TO WS-CPT-MALUS
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+
+           IF TAUX-A4 IN WS-ASSURE-CASSURES = 0
+               MOVE 1 TO WS-TAUX-IDX
+           ELSE
+               COMPUTE WS-TAUX-IDX =
+                   ((TAUX-A4 IN WS-ASSURE-CASSURES - 1) / 10) + 1
+           END-IF
+           IF WS-TAUX-IDX > 10
+               MOVE 10 TO WS-TAUX-IDX
+           END-IF
+           ADD 1 TO WS-CPT-TRANCHE(WS-TAUX-IDX)
+           .
+
+      * Edition du rapport                                             *
+
+       30000-EDITER-RAPPORT.
+           MOVE 'REPARTITION BONUS/MALUS' TO FS-RAPPORT-REC
+           WRITE FS-RAPPORT-REC
+           MOVE SPACES TO FS-RAPPORT-REC
+           WRITE FS-RAPPORT-REC
+
+           MOVE 'CODE BONUS (B)  ' TO WS-LIGC-LABEL
+           MOVE WS-CPT-BONUS       TO WS-LIGC-NB
+           MOVE WS-LIG-CPT         TO FS-RAPPORT-REC
+           WRITE FS-RAPPORT-REC
+
+           MOVE 'CODE MALUS (M)  ' TO WS-LIGC-LABEL
+           MOVE WS-CPT-MALUS       TO WS-LIGC-NB
+           MOVE WS-LIG-CPT         TO FS-RAPPORT-REC
+           WRITE FS-RAPPORT-REC
+
+           MOVE SPACES TO FS-RAPPORT-REC
+           WRITE FS-RAPPORT-REC
+           MOVE 'REPARTITION PAR TRANCHE DE TAUX' TO FS-RAPPORT-REC
+           WRITE FS-RAPPORT-REC
+
+           MOVE 1 TO WS-TAUX-IDX
+           PERFORM 31000-EDITER-TRANCHE
+               UNTIL WS-TAUX-IDX > 10
+           .
+
+      * Une ligne de tranche de taux                                   *
+
+       31000-EDITER-TRANCHE.
+           MOVE WS-LIB-TRANCHE(WS-TAUX-IDX) TO WS-LIGC-LABEL
+           MOVE WS-CPT-TRANCHE(WS-TAUX-IDX) TO WS-LIGC-NB
+           MOVE WS-LIG-CPT                  TO FS-RAPPORT-REC
+           WRITE FS-RAPPORT-REC
+           ADD 1 TO WS-TAUX-IDX
+           .
+
+      * Fin de traitement                                              *
+
+       40000-FIN.
+           CLOSE F-ASSURES
+           CLOSE F-RAPPORT
+           .
