@@ -0,0 +1,294 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REGASSU.
+
+      * REPARTITION REGIONALE - Lit ASSURES3, convertit le prefixe de *
+      * CP-A4 en code region via la table CREGION, et cumule le       *
+      * nombre de polices et la prime totale par region, pour le     *
+      * suivi des managers commerciaux regionaux                      *
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      * Fichier KSDS source
+           SELECT F-ASSURES ASSIGN TO "WORK/ASSURES.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FS-ASSURES-KEY
+               FILE STATUS IS FS-ASSURES.
+
+      * Fichier de sortie - rapport imprimable
+           SELECT F-RAPPORT ASSIGN TO "WORK/REGASSU.lst"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-RAPPORT.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  F-ASSURES.
+       01  FS-ASSURES-REC.
+           05 FS-ASSURES-KEY       PIC 9(8).
+           05 FS-ASSURES-DATA      PIC X(79).
+
+       FD  F-RAPPORT.
+       01  FS-RAPPORT-REC          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  FS-ASSURES               PIC XX.
+       01  FS-RAPPORT               PIC XX.
+
+      * Decomposition enregistrement assure lu sur le KSDS
+       01  WS-ASSURE-CASSURES.
+           COPY CASSURES.
+
+      * Table de correspondance prefixe code postal -> region
+           COPY CREGION.
+
+       01  WS-NB-ASSURES             PIC 9(6) VALUE 0.
+
+      * Prefixe de code postal de l'enregistrement courant (2 premiers
+      * chiffres de CP-A4, obtenus par division entiere par 1000)
+       01  WS-CP-PREFIXE-NUM         PIC 99.
+       01  WS-CP-PREFIXE             PIC X(2).
+
+      * Recherche dans la table CREGION (code region du prefixe
+      * courant, ou SPACES si le prefixe n'y figure pas)
+       01  WS-REG-IDX-CHERCHE        PIC 999.
+       01  WS-REG-TROUVE             PIC X VALUE 'N'.
+           88 REG-TROUVE            VALUE 'Y'.
+       01  WS-REG-CODE-TROUVE        PIC X(3).
+
+      * Table des regions connues (13 regions metropolitaines),
+      * cumul du nombre de polices et de la prime par region
+       01  WS-NB-REGIONS             PIC 99 VALUE 13.
+       01  WS-TABLE-SYNTHESE.
+           05 WS-SYN-ENTRY          OCCURS 13 TIMES.
+               10 WS-SYN-CODE       PIC X(3).
+               10 WS-SYN-LIB        PIC X(20).
+               10 WS-SYN-NB         PIC 9(6)    VALUE 0.
+               10 WS-SYN-SOMME      PIC 9(9)V99 VALUE 0.
+
+      * Polices dont le prefixe de code postal est absent de la table
+      * de correspondance (anomalie, comptee a part)
+       01  WS-NB-SANS-REGION         PIC 9(6) VALUE 0.
+       01  WS-SOMME-SANS-REGION      PIC 9(9)V99 VALUE 0.
+
+      * Index de parcours/recherche dans la table de synthese
+       01  WS-SYN-IDX                PIC 99.
+
+      * Moyenne calculee a l'edition
+       01  WS-SYN-MOYENNE            PIC 9(7)V99 VALUE 0.
+
+      * Lignes de rapport
+       01  WS-LIG-ENTETE.
+           05 FILLER                PIC X(8)  VALUE 'REGION  '.
+           05 FILLER                PIC X(21) VALUE
+               'LIBELLE              '.
+           05 FILLER                PIC X(10) VALUE 'NB POLICES'.
+           05 FILLER                PIC X(3)  VALUE SPACES.
+           05 FILLER                PIC X(13) VALUE 'PRIME TOTALE '.
+       01  WS-LIG-DETAIL.
+           05 WS-LIGD-CODE          PIC X(3).
+           05 FILLER                PIC X(5)  VALUE SPACES.
+           05 WS-LIGD-LIB           PIC X(20).
+           05 FILLER                PIC X(1)  VALUE SPACES.
+           05 WS-LIGD-NB            PIC ZZZZZ9.
+           05 FILLER                PIC X(4)  VALUE SPACES.
+           05 WS-LIGD-SOMME         PIC ZZZZZZZZ9,99.
+       01  WS-LIG-SANS-REGION.
+           05 FILLER                PIC X(24) VALUE
+               'PREFIXE CP NON REPERTOR.'.
+           05 WS-LIGA-NB            PIC ZZZZZ9.
+           05 FILLER                PIC X(4)  VALUE SPACES.
+           05 WS-LIGA-SOMME         PIC ZZZZZZZZ9,99.
+
+       PROCEDURE DIVISION.
+
+      * Programme principal                                           *
+
+       00000-DEBUT.
+           DISPLAY '========================================'
+           DISPLAY 'REPARTITION REGIONALE DES POLICES'
+           DISPLAY '========================================'
+           PERFORM 10000-INIT
+           PERFORM 20000-TRAITEMENT
+           PERFORM 30000-EDITER-RAPPORT
+           PERFORM 40000-FIN
+           DISPLAY '========================================'
+           DISPLAY 'ASSURES ANALYSES       : ' WS-NB-ASSURES
+           DISPLAY 'SANS REGION (ANOMALIE) : ' WS-NB-SANS-REGION
+           DISPLAY '========================================'
+           STOP RUN.
+
+      * Initialisation                                                 *
+
+       10000-INIT.
+           OPEN INPUT F-ASSURES
+           IF FS-ASSURES NOT = '00'
+               DISPLAY 'ERREUR OUVERTURE KSDS'
+               DISPLAY 'FILE STATUS : ' FS-ASSURES
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT F-RAPPORT
+           IF FS-RAPPORT NOT = '00'
+               DISPLAY 'ERREUR OUVERTURE RAPPORT'
+               DISPLAY 'FILE STATUS : ' FS-RAPPORT
+               STOP RUN
+           END-IF
+
+           PERFORM 10100-CHARGER-TABLE-SYNTHESE
+           .
+
+      * Initialise la table de synthese avec les 13 regions connues,   *
+      * compteurs a zero (ordre sans incidence sur le traitement)      *
+
+       10100-CHARGER-TABLE-SYNTHESE.
+           MOVE 'IDF' TO WS-SYN-CODE(1)
+           MOVE 'ILE-DE-FRANCE'         TO WS-SYN-LIB(1)
+           MOVE 'ARA' TO WS-SYN-CODE(2)
+           MOVE 'AUVERGNE-RHONE-ALPES'  TO WS-SYN-LIB(2)
+           MOVE 'NAQ' TO WS-SYN-CODE(3)
+           MOVE 'NOUVELLE-AQUITAINE'    TO WS-SYN-LIB(3)
+           MOVE 'OCC' TO WS-SYN-CODE(4)
+           MOVE 'OCCITANIE'             TO WS-SYN-LIB(4)
+           MOVE 'HDF' TO WS-SYN-CODE(5)
+           MOVE 'HAUTS-DE-FRANCE'       TO WS-SYN-LIB(5)
+           MOVE 'GES' TO WS-SYN-CODE(6)
+           MOVE 'GRAND EST'             TO WS-SYN-LIB(6)
+           MOVE 'PAC' TO WS-SYN-CODE(7)
+           MOVE 'PROVENCE-ALPES-COTE'   TO WS-SYN-LIB(7)
+           MOVE 'PDL' TO WS-SYN-CODE(8)
+           MOVE 'PAYS DE LA LOIRE'      TO WS-SYN-LIB(8)
+           MOVE 'BRE' TO WS-SYN-CODE(9)
+           MOVE 'BRETAGNE'              TO WS-SYN-LIB(9)
+           MOVE 'NOR' TO WS-SYN-CODE(10)
+           MOVE 'NORMANDIE'             TO WS-SYN-LIB(10)
+           MOVE 'BFC' TO WS-SYN-CODE(11)
+           MOVE 'BOURGOGNE-FR-COMTE'    TO WS-SYN-LIB(11)
+           MOVE 'CVL' TO WS-SYN-CODE(12)
+           MOVE 'CENTRE-VAL DE LOIRE'   TO WS-SYN-LIB(12)
+           MOVE 'COR' TO WS-SYN-CODE(13)
+           MOVE 'CORSE'                 TO WS-SYN-LIB(13)
+           .
+
+      * Lecture sequentielle et cumul des compteurs                   *
+
+       20000-TRAITEMENT.
+           PERFORM UNTIL FS-ASSURES = '10'
+               READ F-ASSURES
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE FS-ASSURES-REC TO WS-ASSURE-CASSURES
+                       PERFORM 21000-CUMULER-ENREG
+               END-READ
+           END-PERFORM
+           .
+
+      * Cumul d'un enregistrement dans la table de synthese regionale *
+
+       21000-CUMULER-ENREG.
+           ADD 1 TO WS-NB-ASSURES
+
+           COMPUTE WS-CP-PREFIXE-NUM =
+               CP-A4 IN WS-ASSURE-CASSURES / 1000
+           MOVE WS-CP-PREFIXE-NUM TO WS-CP-PREFIXE
+
+           PERFORM 21100-CHERCHER-REGION
+
+           IF REG-TROUVE
+               PERFORM 21200-CHERCHER-SYNTHESE
+               ADD 1 TO WS-SYN-NB(WS-SYN-IDX)
+               ADD PRIME-A4 IN WS-ASSURE-CASSURES
+                   TO WS-SYN-SOMME(WS-SYN-IDX)
+           ELSE
+               ADD 1 TO WS-NB-SANS-REGION
+               ADD PRIME-A4 IN WS-ASSURE-CASSURES
+                   TO WS-SOMME-SANS-REGION
+           END-IF
+           .
+
+      * Recherche du prefixe courant dans la table CREGION (95        *
+      * entrees, prefixes de departement) pour en deduire la region   *
+
+       21100-CHERCHER-REGION.
+           MOVE 'N' TO WS-REG-TROUVE
+           MOVE SPACES TO WS-REG-CODE-TROUVE
+           MOVE 1 TO WS-REG-IDX-CHERCHE
+           PERFORM 21110-COMPARER-PREFIXE
+               UNTIL WS-REG-IDX-CHERCHE > 95 OR REG-TROUVE
+           .
+
+       21110-COMPARER-PREFIXE.
+           IF WS-REG-PREFIXE(WS-REG-IDX-CHERCHE) = WS-CP-PREFIXE
+               MOVE 'Y' TO WS-REG-TROUVE
+               MOVE WS-REG-CODE(WS-REG-IDX-CHERCHE)
+                   TO WS-REG-CODE-TROUVE
+           ELSE
+               ADD 1 TO WS-REG-IDX-CHERCHE
+           END-IF
+           .
+
+      * Recherche de la region deduite dans la table de synthese (13  *
+      * entrees, toutes deja chargees, donc toujours trouvee)         *
+
+       21200-CHERCHER-SYNTHESE.
+           MOVE 1 TO WS-SYN-IDX
+           PERFORM 21210-COMPARER-SYNTHESE
+               UNTIL WS-SYN-IDX > WS-NB-REGIONS
+                   OR WS-SYN-CODE(WS-SYN-IDX) = WS-REG-CODE-TROUVE
+           .
+
+       21210-COMPARER-SYNTHESE.
+           IF WS-SYN-CODE(WS-SYN-IDX) NOT = WS-REG-CODE-TROUVE
+               ADD 1 TO WS-SYN-IDX
+           END-IF
+           .
+
+      * Edition du rapport                                             *
+
+       30000-EDITER-RAPPORT.
+           MOVE 'REPARTITION DES POLICES PAR REGION' TO FS-RAPPORT-REC
+           WRITE FS-RAPPORT-REC
+           MOVE SPACES TO FS-RAPPORT-REC
+           WRITE FS-RAPPORT-REC
+
+           MOVE WS-LIG-ENTETE TO FS-RAPPORT-REC
+           WRITE FS-RAPPORT-REC
+
+           MOVE 1 TO WS-SYN-IDX
+           PERFORM 31000-EDITER-REGION
+               UNTIL WS-SYN-IDX > WS-NB-REGIONS
+
+           IF WS-NB-SANS-REGION > 0
+               MOVE SPACES TO FS-RAPPORT-REC
+               WRITE FS-RAPPORT-REC
+               MOVE WS-NB-SANS-REGION    TO WS-LIGA-NB
+               MOVE WS-SOMME-SANS-REGION TO WS-LIGA-SOMME
+               MOVE WS-LIG-SANS-REGION TO FS-RAPPORT-REC
+               WRITE FS-RAPPORT-REC
+           END-IF
+           .
+
+      * Une ligne de synthese regionale                                *
+
+       31000-EDITER-REGION.
+           MOVE WS-SYN-CODE(WS-SYN-IDX) TO WS-LIGD-CODE
+           MOVE WS-SYN-LIB(WS-SYN-IDX)  TO WS-LIGD-LIB
+           MOVE WS-SYN-NB(WS-SYN-IDX)   TO WS-LIGD-NB
+           MOVE WS-SYN-SOMME(WS-SYN-IDX) TO WS-LIGD-SOMME
+
+           MOVE WS-LIG-DETAIL TO FS-RAPPORT-REC
+           WRITE FS-RAPPORT-REC
+
+           ADD 1 TO WS-SYN-IDX
+           .
+
+      * Fin de traitement                                              *
+
+       40000-FIN.
+           CLOSE F-ASSURES
+           CLOSE F-RAPPORT
+           .
