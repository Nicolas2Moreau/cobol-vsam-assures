@@ -20,22 +20,53 @@
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS FS-MVTS.
 
+      * Exports CSV (mode PARM='CSV'), pour reconciliation tableur
+           SELECT F-CSV-ASSURES ASSIGN TO "WORK/ASSURES.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CSV-ASSURES.
+
+           SELECT F-CSV-MVTS ASSIGN TO "WORK/MVTS.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CSV-MVTS.
+
        DATA DIVISION.
        FILE SECTION.
 
        FD  F-ASSURES.
        01  FS-ASSURES-REC.
-           05 FS-ASSURES-KEY       PIC 9(6).
-           05 FS-ASSURES-DATA      PIC X(74).
+           05 FS-ASSURES-KEY       PIC 9(8).
+           05 FS-ASSURES-DATA      PIC X(79).
 
        FD  F-MVTS.
-       01  FS-MVTS-REC             PIC X(80).
+       01  FS-MVTS-REC             PIC X(82).
+
+       FD  F-CSV-ASSURES.
+       01  FS-CSV-ASSURES-REC      PIC X(100).
+
+       FD  F-CSV-MVTS.
+       01  FS-CSV-MVTS-REC         PIC X(100).
 
        WORKING-STORAGE SECTION.
 
       * File status
        01  FS-ASSURES              PIC XX.
        01  FS-MVTS                 PIC XX.
+       01  FS-CSV-ASSURES          PIC XX.
+       01  FS-CSV-MVTS             PIC XX.
+
+      * Mode export CSV (PARM='CSV') au lieu de l'affichage console
+       01  WS-MODE-CSV             PIC X VALUE 'N'.
+           88 MODE-CSV             VALUE 'Y'.
+       01  WS-LIGNE-CSV            PIC X(100).
+
+      * Mode masquage PII (PARM='MASK'), pour les environnements hors
+      * production : ne garde que la premiere lettre de chaque champ
+      * nom/prenom/adresse, le reste est remplace par des asterisques
+       01  WS-MODE-MASK            PIC X VALUE 'N'.
+           88 MODE-MASK            VALUE 'Y'.
+       01  WS-MASK-CHAMP           PIC X(30).
+       01  WS-MASK-LONG            PIC 9(2).
+       01  WS-MASK-IDX             PIC 9(2).
 
       * Compteurs
        01  WS-COMPTEURS.
@@ -50,6 +81,24 @@
            05 WS-ADRESSE           PIC X(30).
            05 WS-RESTE             PIC X(9).
 
+      * Meme enregistrement, decompose selon le layout officiel
+      * CASSURES (necessaire pour filtrer sur matricule/ville)
+       01  WS-ASSURE-CASSURES.
+           COPY CASSURES.
+
+      * Filtres optionnels (PARM) : plage de matricule et/ou ville
+       01  WS-FILTRE-MAT-DE        PIC 9(6) VALUE 0.
+       01  WS-FILTRE-MAT-A         PIC 9(6) VALUE 999999.
+       01  WS-FILTRE-VILLE         PIC X(12) VALUE SPACES.
+       01  WS-ASSURE-RETENU        PIC X VALUE 'O'.
+           88 ASSURE-RETENU        VALUE 'O'.
+
+      * Decoupage du PARM (jusqu'a 4 options separees par des virgules)
+       01  WS-PARM-TRAVAIL         PIC X(40).
+       01  WS-PARM-TOKENS.
+           05 WS-PARM-TOK          PIC X(18) OCCURS 4 TIMES.
+       01  WS-PARM-IDX             PIC 9.
+
       * Decomposition enregistrement mouvement (pour affichage)
        01  WS-MVT.
            05 WS-MVT-MATR          PIC 9(6).
@@ -59,7 +108,13 @@
            05 WS-MVT-ADRESSE       PIC X(30).
            05 WS-MVT-RESTE         PIC X(8).
 
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+
+       01  LS-PARM.
+           05 LS-PARM-LEN           PIC S9(4) COMP.
+           05 LS-PARM-DATA          PIC X(40).
+
+       PROCEDURE DIVISION USING LS-PARM.
 
        DEBUT.
            DISPLAY "========================================"
@@ -67,10 +122,23 @@
            DISPLAY "========================================"
            DISPLAY " "
 
+           IF LS-PARM-LEN > 0
+               PERFORM DECOUPER-PARM
+           END-IF
+
+           IF MODE-CSV
+               PERFORM OUVRIR-CSV
+           END-IF
+
            PERFORM LIRE-KSDS
            DISPLAY " "
            PERFORM LIRE-ESDS
 
+           IF MODE-CSV
+               CLOSE F-CSV-ASSURES
+               CLOSE F-CSV-MVTS
+           END-IF
+
            DISPLAY " "
            DISPLAY "========================================"
            DISPLAY "KSDS ASSURES : " WS-NB-ASSURES
@@ -81,6 +149,18 @@
 
            STOP RUN.
 
+      * Ouvre les fichiers CSV et ecrit leurs en-tetes de colonnes    *
+
+       OUVRIR-CSV.
+           OPEN OUTPUT F-CSV-ASSURES
+           MOVE "MATRICULE,NOM,PRENOM,ADRESSE" TO FS-CSV-ASSURES-REC
+           WRITE FS-CSV-ASSURES-REC
+
+           OPEN OUTPUT F-CSV-MVTS
+           MOVE "MATRICULE,CODE,NOM,PRENOM" TO FS-CSV-MVTS-REC
+           WRITE FS-CSV-MVTS-REC
+           .
+
        LIRE-KSDS.
            DISPLAY "--- KSDS ASSURES (WORK/ASSURES.dat) ---"
            DISPLAY " "
@@ -98,10 +178,21 @@
                    AT END
                        CONTINUE
                    NOT AT END
-                       ADD 1 TO WS-NB-ASSURES
                        MOVE FS-ASSURES-REC TO WS-ASSURE
-                       DISPLAY WS-MATR " | " WS-NOM " | "
-                               WS-PRENOM " | " WS-ADRESSE
+                       MOVE FS-ASSURES-REC TO WS-ASSURE-CASSURES
+                       PERFORM FILTRER-ASSURE
+                       IF ASSURE-RETENU
+                           ADD 1 TO WS-NB-ASSURES
+                           IF MODE-MASK
+                               PERFORM MASQUER-ASSURE
+                           END-IF
+                           IF MODE-CSV
+                               PERFORM ECRIRE-CSV-ASSURE
+                           ELSE
+                               DISPLAY WS-MATR " | " WS-NOM " | "
+                                       WS-PRENOM " | " WS-ADRESSE
+                           END-IF
+                       END-IF
                END-READ
            END-PERFORM
 
@@ -110,6 +201,123 @@
        FIN-LIRE-KSDS.
            EXIT.
 
+      * Applique le filtre plage de matricule / ville au dernier     *
+      * enregistrement lu (WS-ASSURE-RETENU a 'O' si aucun filtre)   *
+
+       FILTRER-ASSURE.
+           MOVE 'O' TO WS-ASSURE-RETENU
+
+           IF MAT-A4 < WS-FILTRE-MAT-DE OR MAT-A4 > WS-FILTRE-MAT-A
+               MOVE 'N' TO WS-ASSURE-RETENU
+           END-IF
+
+           IF WS-FILTRE-VILLE NOT = SPACES
+               AND VILLE-A4 NOT = WS-FILTRE-VILLE
+               MOVE 'N' TO WS-ASSURE-RETENU
+           END-IF
+           .
+
+      * Masque WS-NOM / WS-PRENOM / WS-ADRESSE de l'assure courant,  *
+      * ne laissant que la premiere lettre de chaque champ en clair  *
+
+       MASQUER-ASSURE.
+           MOVE WS-NOM TO WS-MASK-CHAMP
+           MOVE 20 TO WS-MASK-LONG
+           PERFORM MASQUER-CHAMP
+           MOVE WS-MASK-CHAMP(1:20) TO WS-NOM
+
+           MOVE WS-PRENOM TO WS-MASK-CHAMP
+           MOVE 15 TO WS-MASK-LONG
+           PERFORM MASQUER-CHAMP
+           MOVE WS-MASK-CHAMP(1:15) TO WS-PRENOM
+
+           MOVE WS-ADRESSE TO WS-MASK-CHAMP
+           MOVE 30 TO WS-MASK-LONG
+           PERFORM MASQUER-CHAMP
+           MOVE WS-MASK-CHAMP(1:30) TO WS-ADRESSE
+           .
+
+      * Masque WS-MVT-NOM / WS-MVT-PRENOM du mouvement courant       *
+
+       MASQUER-MVT.
+           MOVE WS-MVT-NOM TO WS-MASK-CHAMP
+           MOVE 20 TO WS-MASK-LONG
+           PERFORM MASQUER-CHAMP
+           MOVE WS-MASK-CHAMP(1:20) TO WS-MVT-NOM
+
+           MOVE WS-MVT-PRENOM TO WS-MASK-CHAMP
+           MOVE 15 TO WS-MASK-LONG
+           PERFORM MASQUER-CHAMP
+           MOVE WS-MASK-CHAMP(1:15) TO WS-MVT-PRENOM
+           .
+
+      * Routine commune : remplace par '*' tout caractere non-blanc  *
+      * de WS-MASK-CHAMP a partir de la 2e position (WS-MASK-LONG    *
+      * premiers caracteres utiles), la 1ere lettre reste en clair   *
+
+       MASQUER-CHAMP.
+           PERFORM VARYING WS-MASK-IDX FROM 2 BY 1
+                   UNTIL WS-MASK-IDX > WS-MASK-LONG
+               IF WS-MASK-CHAMP(WS-MASK-IDX:1) NOT = SPACE
+                   MOVE '*' TO WS-MASK-CHAMP(WS-MASK-IDX:1)
+               END-IF
+           END-PERFORM
+           .
+
+      * Construit une ligne CSV pour l'assure courant et l'ecrit     *
+
+       ECRIRE-CSV-ASSURE.
+           MOVE SPACES TO WS-LIGNE-CSV
+           STRING WS-MATR             DELIMITED BY SIZE
+                  ','                 DELIMITED BY SIZE
+                  WS-NOM              DELIMITED BY '  '
+                  ','                 DELIMITED BY SIZE
+                  WS-PRENOM           DELIMITED BY '  '
+                  ','                 DELIMITED BY SIZE
+                  WS-ADRESSE          DELIMITED BY '  '
+               INTO WS-LIGNE-CSV
+           END-STRING
+           MOVE WS-LIGNE-CSV TO FS-CSV-ASSURES-REC
+           WRITE FS-CSV-ASSURES-REC
+           .
+
+      * Decoupe LS-PARM-DATA en options separees par des virgules :  *
+      * MATDEnnnnnn (borne basse), MATAnnnnnn (borne haute),         *
+      * VILLE=xxxxxxxxxxxx (ville exacte)                             *
+
+       DECOUPER-PARM.
+           MOVE LS-PARM-DATA TO WS-PARM-TRAVAIL
+           UNSTRING WS-PARM-TRAVAIL DELIMITED BY ','
+               INTO WS-PARM-TOK(1) WS-PARM-TOK(2)
+                    WS-PARM-TOK(3) WS-PARM-TOK(4)
+           END-UNSTRING
+
+           PERFORM VARYING WS-PARM-IDX FROM 1 BY 1
+                   UNTIL WS-PARM-IDX > 4
+               PERFORM ANALYSER-TOKEN-PARM
+           END-PERFORM
+           .
+
+       ANALYSER-TOKEN-PARM.
+           EVALUATE TRUE
+               WHEN WS-PARM-TOK(WS-PARM-IDX)(1:5) = 'MATDE'
+                   MOVE WS-PARM-TOK(WS-PARM-IDX)(6:6)
+                       TO WS-FILTRE-MAT-DE
+               WHEN WS-PARM-TOK(WS-PARM-IDX)(1:4) = 'MATA'
+                   MOVE WS-PARM-TOK(WS-PARM-IDX)(5:6)
+                       TO WS-FILTRE-MAT-A
+               WHEN WS-PARM-TOK(WS-PARM-IDX)(1:6) = 'VILLE='
+                   MOVE WS-PARM-TOK(WS-PARM-IDX)(7:12)
+                       TO WS-FILTRE-VILLE
+               WHEN WS-PARM-TOK(WS-PARM-IDX)(1:3) = 'CSV'
+                   MOVE 'Y' TO WS-MODE-CSV
+               WHEN WS-PARM-TOK(WS-PARM-IDX)(1:4) = 'MASK'
+                   MOVE 'Y' TO WS-MODE-MASK
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           .
+
        LIRE-ESDS.
            DISPLAY "--- ESDS MOUVEMENTS (WORK/MVTS.dat) ---"
            DISPLAY " "
@@ -129,8 +337,15 @@
                    NOT AT END
                        ADD 1 TO WS-NB-MVTS
                        MOVE FS-MVTS-REC TO WS-MVT
-                       DISPLAY WS-MVT-MATR " | " WS-MVT-CODE " | "
-                               WS-MVT-NOM " | " WS-MVT-PRENOM
+                       IF MODE-MASK
+                           PERFORM MASQUER-MVT
+                       END-IF
+                       IF MODE-CSV
+                           PERFORM ECRIRE-CSV-MVT
+                       ELSE
+                           DISPLAY WS-MVT-MATR " | " WS-MVT-CODE " | "
+                                   WS-MVT-NOM " | " WS-MVT-PRENOM
+                       END-IF
                END-READ
            END-PERFORM
 
@@ -138,3 +353,20 @@
 
        FIN-LIRE-ESDS.
            EXIT.
+
+      * Construit une ligne CSV pour le mouvement courant et l'ecrit *
+
+       ECRIRE-CSV-MVT.
+           MOVE SPACES TO WS-LIGNE-CSV
+           STRING WS-MVT-MATR         DELIMITED BY SIZE
+                  ','                 DELIMITED BY SIZE
+                  WS-MVT-CODE         DELIMITED BY SIZE
+                  ','                 DELIMITED BY SIZE
+                  WS-MVT-NOM          DELIMITED BY '  '
+                  ','                 DELIMITED BY SIZE
+                  WS-MVT-PRENOM       DELIMITED BY '  '
+               INTO WS-LIGNE-CSV
+           END-STRING
+           MOVE WS-LIGNE-CSV TO FS-CSV-MVTS-REC
+           WRITE FS-CSV-MVTS-REC
+           .
