@@ -0,0 +1,240 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALASSU.
+
+      * VALIDATION ASSURES - Controle de qualite pre-batch sur        *
+      * ASSURES3 : detecte les enregistrements non conformes aux      *
+      * regles de domaine (matricule, code postal, bonus/malus, taux) *
+      * avant de lancer MAJASSV2, au lieu de laisser la mauvaise       *
+      * donnee remonter plus tard en anomalie DB2                     *
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      * Fichier KSDS source
+           SELECT F-ASSURES ASSIGN TO "WORK/ASSURES.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FS-ASSURES-KEY
+               FILE STATUS IS FS-ASSURES.
+
+      * Fichier des anomalies releves (meme format que l'ETAT-ANO de
+      * MAJASSV2 : matricule + texte libelle d'erreur)
+           SELECT F-ANOMALIES ASSIGN TO "WORK/VALASSU.lst"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-ANO.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  F-ASSURES.
+       01  FS-ASSURES-REC.
+           05 FS-ASSURES-KEY       PIC 9(8).
+           05 FS-ASSURES-DATA      PIC X(79).
+
+       FD  F-ANOMALIES.
+       01  FS-ANO-REC              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  FS-ASSURES               PIC XX.
+       01  FS-ANO                   PIC XX.
+
+      * Decomposition enregistrement assure lu sur le KSDS
+       01  WS-ASSURE-CASSURES.
+           COPY CASSURES.
+
+      * Table de tarification par prefixe de code postal
+           COPY CTARIF.
+
+      * Recherche dans la table CTARIF (meme principe que la
+      * recherche de region de REGASSU)
+       01  WS-CP-PREFIXE-NUM         PIC 99.
+       01  WS-CP-PREFIXE             PIC X(2).
+       01  WS-TRF-IDX-CHERCHE        PIC 999.
+       01  WS-TRF-TROUVE             PIC X VALUE 'N'.
+           88 TRF-TROUVE                 VALUE 'Y'.
+
+      * Nom du programme de recherche de libelle d'erreur
+       01  WS-NOM-PGMERR             PIC X(8) VALUE 'PGMERR'.
+
+      * Codes erreur pour PGMERR
+       01  WS-CODE-ERREUR            PIC X(3).
+       01  WS-LIBELLE-ERREUR         PIC X(60).
+       01  WS-SEVERITE-ERREUR        PIC X(01).
+
+      * Ligne anomalie (meme forme que WS-LIGNE-ANO de MAJASSV2)
+       01  WS-LIGNE-ANO.
+           05 WS-ANO-MATRICULE      PIC X(6).
+           05 FILLER                PIC X VALUE SPACE.
+           05 WS-ANO-TEXTE          PIC X(73).
+
+      * Compteurs
+       01  WS-NB-ASSURES             PIC 9(6) VALUE 0.
+       01  WS-NB-ANOMALIES           PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+      * Programme principal                                           *
+
+       00000-DEBUT.
+           DISPLAY '========================================'
+           DISPLAY 'VALIDATION PRE-BATCH ASSURES3'
+           DISPLAY '========================================'
+           PERFORM 10000-INIT
+           PERFORM 20000-TRAITEMENT
+           PERFORM 30000-FIN
+           DISPLAY '========================================'
+           DISPLAY 'ASSURES CONTROLES  : ' WS-NB-ASSURES
+           DISPLAY 'ANOMALIES RELEVEES : ' WS-NB-ANOMALIES
+           IF WS-NB-ANOMALIES = 0
+               DISPLAY 'VERDICT : ASSURES3 CONFORME'
+           ELSE
+               DISPLAY 'VERDICT : ANOMALIES A CORRIGER AVANT BATCH'
+           END-IF
+           DISPLAY '========================================'
+           STOP RUN.
+
+      * Initialisation                                                *
+
+       10000-INIT.
+           OPEN INPUT F-ASSURES
+           IF FS-ASSURES NOT = '00'
+               DISPLAY 'ERREUR OUVERTURE KSDS'
+               DISPLAY 'FILE STATUS : ' FS-ASSURES
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT F-ANOMALIES
+           IF FS-ANO NOT = '00'
+               DISPLAY 'ERREUR OUVERTURE FICHIER ANOMALIES'
+               DISPLAY 'FILE STATUS : ' FS-ANO
+               STOP RUN
+           END-IF
+           .
+
+      * Lecture sequentielle et controle de chaque enregistrement      *
+
+       20000-TRAITEMENT.
+           PERFORM UNTIL FS-ASSURES = '10'
+               READ F-ASSURES
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE FS-ASSURES-REC TO WS-ASSURE-CASSURES
+                       ADD 1 TO WS-NB-ASSURES
+                       PERFORM 21000-VAL-MATRICULE
+                       PERFORM 22000-VAL-CODE-POSTAL
+                       PERFORM 23000-VAL-BONUS-MALUS
+                       PERFORM 24000-VAL-TAUX
+                       PERFORM 25000-VAL-PRIME-TARIFAIRE
+               END-READ
+           END-PERFORM
+           .
+
+      * Regle - Matricule non numerique ou nul                        *
+
+       21000-VAL-MATRICULE.
+           IF MAT-A4 IN WS-ASSURE-CASSURES NOT NUMERIC
+                   OR MAT-A4 IN WS-ASSURE-CASSURES = 0
+               MOVE '009' TO WS-CODE-ERREUR
+               PERFORM 80000-ECRIRE-ANOMALIE
+           END-IF
+           .
+
+      * Regle - Code postal non numerique ou hors plage valide        *
+
+       22000-VAL-CODE-POSTAL.
+           IF CP-A4 IN WS-ASSURE-CASSURES NOT NUMERIC
+                   OR CP-A4 IN WS-ASSURE-CASSURES = 0
+                   OR CP-A4 IN WS-ASSURE-CASSURES > 98999
+               MOVE '010' TO WS-CODE-ERREUR
+               PERFORM 80000-ECRIRE-ANOMALIE
+           END-IF
+           .
+
+      * Regle - Code bonus/malus ni B ni M                            *
+
+       23000-VAL-BONUS-MALUS.
+           IF BM-A4 IN WS-ASSURE-CASSURES NOT = 'B'
+                   AND BM-A4 IN WS-ASSURE-CASSURES NOT = 'M'
+               MOVE '011' TO WS-CODE-ERREUR
+               PERFORM 80000-ECRIRE-ANOMALIE
+           END-IF
+           .
+
+      * Regle - Taux bonus/malus non numerique ou hors plage          *
+
+       24000-VAL-TAUX.
+           IF TAUX-A4 IN WS-ASSURE-CASSURES NOT NUMERIC
+                   OR TAUX-A4 IN WS-ASSURE-CASSURES > 99
+               MOVE '012' TO WS-CODE-ERREUR
+               PERFORM 80000-ECRIRE-ANOMALIE
+           END-IF
+           .
+
+      * Regle - Prime hors de la plage tarifaire attendue pour la     *
+      * zone de l'assure (table CTARIF, cle = prefixe du code postal) *
+      * ignoree si le code postal est lui-meme invalide (deja releve  *
+      * par 22000) ou si son prefixe ne figure pas dans la table      *
+
+       25000-VAL-PRIME-TARIFAIRE.
+           IF CP-A4 IN WS-ASSURE-CASSURES NUMERIC
+                   AND CP-A4 IN WS-ASSURE-CASSURES > 0
+                   AND CP-A4 IN WS-ASSURE-CASSURES NOT > 98999
+               COMPUTE WS-CP-PREFIXE-NUM =
+                   CP-A4 IN WS-ASSURE-CASSURES / 1000
+               MOVE WS-CP-PREFIXE-NUM TO WS-CP-PREFIXE
+               PERFORM 25100-CHERCHER-TARIF
+               IF TRF-TROUVE
+                   IF PRIME-A4 IN WS-ASSURE-CASSURES
+                           < WS-TRF-PRIME-MIN(WS-TRF-IDX-CHERCHE)
+                       OR PRIME-A4 IN WS-ASSURE-CASSURES
+                           > WS-TRF-PRIME-MAX(WS-TRF-IDX-CHERCHE)
+                       MOVE '016' TO WS-CODE-ERREUR
+                       PERFORM 80000-ECRIRE-ANOMALIE
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+      * Recherche du prefixe courant dans la table CTARIF (95         *
+      * entrees, prefixes de departement)                             *
+
+       25100-CHERCHER-TARIF.
+           MOVE 'N' TO WS-TRF-TROUVE
+           MOVE 1 TO WS-TRF-IDX-CHERCHE
+           PERFORM 25110-COMPARER-TARIF
+               UNTIL WS-TRF-IDX-CHERCHE > 95 OR TRF-TROUVE
+           .
+
+       25110-COMPARER-TARIF.
+           IF WS-TRF-PREFIXE(WS-TRF-IDX-CHERCHE) = WS-CP-PREFIXE
+               MOVE 'Y' TO WS-TRF-TROUVE
+           ELSE
+               ADD 1 TO WS-TRF-IDX-CHERCHE
+           END-IF
+           .
+
+      * Ecriture d'une ligne d'anomalie, libelle via PGMERR            *
+
+       80000-ECRIRE-ANOMALIE.
+           CALL WS-NOM-PGMERR USING WS-CODE-ERREUR WS-LIBELLE-ERREUR
+                WS-SEVERITE-ERREUR
+           MOVE MAT-X4 IN WS-ASSURE-CASSURES TO WS-ANO-MATRICULE
+           STRING 'ANOMALIE : ' DELIMITED BY SIZE
+                  WS-CODE-ERREUR DELIMITED BY SIZE
+                  ' - ' DELIMITED BY SIZE
+                  WS-LIBELLE-ERREUR DELIMITED BY SIZE
+               INTO WS-ANO-TEXTE
+           END-STRING
+           WRITE FS-ANO-REC FROM WS-LIGNE-ANO
+           ADD 1 TO WS-NB-ANOMALIES
+           .
+
+      * Fin de traitement                                              *
+
+       30000-FIN.
+           CLOSE F-ASSURES
+           CLOSE F-ANOMALIES
+           .
