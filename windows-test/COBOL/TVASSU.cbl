@@ -0,0 +1,203 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TVASSU.
+
+      * REPARTITION TYPE VEHICULE - Lit ASSURES3 et compte les        *
+      * polices et la prime moyenne par TYPE-V-A4, pour le suivi de   *
+      * l'adequation tarifaire par categorie de vehicule               *
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      * Fichier KSDS source
+           SELECT F-ASSURES ASSIGN TO "WORK/ASSURES.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FS-ASSURES-KEY
+               FILE STATUS IS FS-ASSURES.
+
+      * Fichier de sortie - rapport imprimable
+           SELECT F-RAPPORT ASSIGN TO "WORK/TVASSU.lst"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-RAPPORT.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  F-ASSURES.
+       01  FS-ASSURES-REC.
+           05 FS-ASSURES-KEY       PIC 9(8).
+           05 FS-ASSURES-DATA      PIC X(79).
+
+       FD  F-RAPPORT.
+       01  FS-RAPPORT-REC          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  FS-ASSURES               PIC XX.
+       01  FS-RAPPORT               PIC XX.
+
+      * Decomposition enregistrement assure lu sur le KSDS
+       01  WS-ASSURE-CASSURES.
+           COPY CASSURES.
+
+       01  WS-NB-ASSURES             PIC 9(6) VALUE 0.
+
+      * Table des types de vehicule rencontres (code decouvert a la
+      * lecture, pas de liste de valeurs fixee a l'avance)
+       01  WS-NB-TYPES               PIC 99 VALUE 0.
+       01  WS-TABLE-TYPES.
+           05 WS-TYPE-ENTRY         OCCURS 36 TIMES.
+               10 WS-TYPE-CODE      PIC X     VALUE SPACES.
+               10 WS-TYPE-NB        PIC 9(5)  VALUE 0.
+               10 WS-TYPE-SOMME     PIC 9(8)V99 VALUE 0.
+
+      * Zones de recherche dans la table des types
+       01  WS-TYPE-IDX-CHERCHE       PIC 99.
+       01  WS-TYPE-POS               PIC 99.
+       01  WS-TYPE-TROUVE            PIC X VALUE 'N'.
+           88 TYPE-TROUVE           VALUE 'Y'.
+
+      * Moyenne calculee a l'edition
+       01  WS-TYPE-MOYENNE           PIC 9(6)V99 VALUE 0.
+
+      * Lignes de rapport
+       01  WS-LIG-ENTETE.
+           05 FILLER                PIC X(6)  VALUE 'TYPE  '.
+           05 FILLER                PIC X(10) VALUE 'NB POLICES'.
+           05 FILLER                PIC X(4)  VALUE SPACES.
+           05 FILLER                PIC X(13) VALUE 'PRIME MOYENNE'.
+       01  WS-LIG-DETAIL.
+           05 WS-LIGD-TYPE          PIC X(6).
+           05 WS-LIGD-NB            PIC ZZZZ9.
+           05 FILLER                PIC X(9) VALUE SPACES.
+           05 WS-LIGD-MOYENNE       PIC ZZZZZZ9,99.
+
+       PROCEDURE DIVISION.
+
+      * Programme principal                                           *
+
+       00000-DEBUT.
+           DISPLAY '========================================'
+           DISPLAY 'REPARTITION PAR TYPE DE VEHICULE'
+           DISPLAY '========================================'
+           PERFORM 10000-INIT
+           PERFORM 20000-TRAITEMENT
+           PERFORM 30000-EDITER-RAPPORT
+           PERFORM 40000-FIN
+           DISPLAY '========================================'
+           DISPLAY 'ASSURES ANALYSES : ' WS-NB-ASSURES
+           DISPLAY 'TYPES DISTINCTS  : ' WS-NB-TYPES
+           DISPLAY '========================================'
+           STOP RUN.
+
+      * Initialisation                                                *
+
+       10000-INIT.
+           OPEN INPUT F-ASSURES
+           IF FS-ASSURES NOT = '00'
+               DISPLAY 'ERREUR OUVERTURE KSDS'
+               DISPLAY 'FILE STATUS : ' FS-ASSURES
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT F-RAPPORT
+           IF FS-RAPPORT NOT = '00'
+               DISPLAY 'ERREUR OUVERTURE RAPPORT'
+               DISPLAY 'FILE STATUS : ' FS-RAPPORT
+               STOP RUN
+           END-IF
+           .
+
+      * Lecture sequentielle et cumul des compteurs                   *
+
+       20000-TRAITEMENT.
+           PERFORM UNTIL FS-ASSURES = '10'
+               READ F-ASSURES
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE FS-ASSURES-REC TO WS-ASSURE-CASSURES
+                       PERFORM 21000-CUMULER-ENREG
+               END-READ
+           END-PERFORM
+           .
+
+      * Cumul d'un enregistrement dans la table des types              *
+
+       21000-CUMULER-ENREG.
+           ADD 1 TO WS-NB-ASSURES
+           PERFORM 21100-CHERCHER-TYPE
+           ADD 1 TO WS-TYPE-NB(WS-TYPE-POS)
+           ADD PRIME-A4 IN WS-ASSURE-CASSURES
+               TO WS-TYPE-SOMME(WS-TYPE-POS)
+           .
+
+      * Recherche du type dans la table, creation si absent            *
+
+       21100-CHERCHER-TYPE.
+           MOVE 'N' TO WS-TYPE-TROUVE
+           MOVE 0  TO WS-TYPE-POS
+           MOVE 1  TO WS-TYPE-IDX-CHERCHE
+           PERFORM 21110-COMPARER-TYPE
+               UNTIL WS-TYPE-IDX-CHERCHE > WS-NB-TYPES OR TYPE-TROUVE
+
+           IF NOT TYPE-TROUVE
+               ADD 1 TO WS-NB-TYPES
+               MOVE WS-NB-TYPES TO WS-TYPE-POS
+               MOVE TYPE-V-A4 IN WS-ASSURE-CASSURES
+                   TO WS-TYPE-CODE(WS-TYPE-POS)
+           END-IF
+           .
+
+      * Comparaison d'une entree de la table au type courant           *
+
+       21110-COMPARER-TYPE.
+           IF WS-TYPE-CODE(WS-TYPE-IDX-CHERCHE)
+                   = TYPE-V-A4 IN WS-ASSURE-CASSURES
+               MOVE 'Y' TO WS-TYPE-TROUVE
+               MOVE WS-TYPE-IDX-CHERCHE TO WS-TYPE-POS
+           ELSE
+               ADD 1 TO WS-TYPE-IDX-CHERCHE
+           END-IF
+           .
+
+      * Edition du rapport                                             *
+
+       30000-EDITER-RAPPORT.
+           MOVE 'REPARTITION PAR TYPE DE VEHICULE' TO FS-RAPPORT-REC
+           WRITE FS-RAPPORT-REC
+           MOVE SPACES TO FS-RAPPORT-REC
+           WRITE FS-RAPPORT-REC
+
+           MOVE WS-LIG-ENTETE TO FS-RAPPORT-REC
+           WRITE FS-RAPPORT-REC
+
+           MOVE 1 TO WS-TYPE-IDX-CHERCHE
+           PERFORM 31000-EDITER-TYPE
+               UNTIL WS-TYPE-IDX-CHERCHE > WS-NB-TYPES
+           .
+
+      * Une ligne de type de vehicule                                  *
+
+       31000-EDITER-TYPE.
+           MOVE WS-TYPE-CODE(WS-TYPE-IDX-CHERCHE) TO WS-LIGD-TYPE
+           MOVE WS-TYPE-NB(WS-TYPE-IDX-CHERCHE)   TO WS-LIGD-NB
+
+           COMPUTE WS-TYPE-MOYENNE ROUNDED =
+               WS-TYPE-SOMME(WS-TYPE-IDX-CHERCHE)
+               / WS-TYPE-NB(WS-TYPE-IDX-CHERCHE)
+           MOVE WS-TYPE-MOYENNE TO WS-LIGD-MOYENNE
+
+           MOVE WS-LIG-DETAIL TO FS-RAPPORT-REC
+           WRITE FS-RAPPORT-REC
+
+           ADD 1 TO WS-TYPE-IDX-CHERCHE
+           .
+
+      * Fin de traitement                                              *
+
+       40000-FIN.
+           CLOSE F-ASSURES
+           CLOSE F-RAPPORT
+           .
