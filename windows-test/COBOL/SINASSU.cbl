@@ -0,0 +1,396 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SINASSU.
+
+      * GESTION DES SINISTRES - Charge les nouveaux sinistres depuis  *
+      * le mouvement SINMVT dans le fichier SINISTRE (meme principe  *
+      * que MAJASSU pour FMVTSE/ASSURES3), incremente NB-SINISTRE-A4  *
+      * sur le vehicule concerne de l'assure, puis edite un listing   *
+      * des sinistres regroupes par police (WORK/SINASSU.lst)         *
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      * Fichier de sortie - listing des sinistres par police
+           SELECT F-RAPPORT ASSIGN TO "WORK/SINASSU.lst"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-RAPPORT.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  F-RAPPORT.
+       01  FS-RAPPORT-REC           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+      * Copy books structures
+           COPY WASSURE.
+           COPY WSINISTR.
+           COPY WSINMVT.
+
+       01  FS-RAPPORT                PIC XX.
+
+      * Zone de communication accesseur (120 octets)
+       01  WS-COM-VSAM.
+           05 WS-NOM-FICHIER        PIC X(8).
+           05 WS-CODE-FONCTION      PIC 99.
+           05 WS-CODE-RETOUR        PIC 99.
+           05 WS-ENREG              PIC X(87).
+           05 WS-FILLER             PIC X(21).
+
+      * Vue numerique de WS-ENREG pour comparer MAT/SEQ SINISTRE
+       01  WS-ENREG-SIN REDEFINES WS-COM-VSAM.
+           05 FILLER                PIC X(12).
+           05 WS-ENREG-SIN-MAT      PIC 9(6).
+           05 WS-ENREG-SIN-SEQ      PIC 9(4).
+           05 FILLER                PIC X(98).
+
+       01  WS-NOM-PGMVSAM           PIC X(8) VALUE 'PGMVSAM'.
+
+      * Codes fonction (conformes PDF page 17)
+       01  WS-CODES-FONCTION.
+           05 WS-FUNC-OPEN          PIC 99 VALUE 01.
+           05 WS-FUNC-CLOSE         PIC 99 VALUE 02.
+           05 WS-FUNC-READ          PIC 99 VALUE 03.
+           05 WS-FUNC-REWRITE       PIC 99 VALUE 04.
+           05 WS-FUNC-WRITE         PIC 99 VALUE 06.
+           05 WS-FUNC-START         PIC 99 VALUE 07.
+           05 WS-FUNC-READNEXT      PIC 99 VALUE 08.
+
+      * Codes retour (conformes PDF page 17)
+       01  WS-CODES-RETOUR.
+           05 WS-RET-OK             PIC 99 VALUE 00.
+           05 WS-RET-NOTFOUND       PIC 99 VALUE 01.
+           05 WS-RET-EOF            PIC 99 VALUE 04.
+
+       01  WS-FIN-SINMVT            PIC X VALUE 'N'.
+           88 FIN-SINMVT                VALUE 'O'.
+       01  WS-FIN-SINISTRE          PIC X VALUE 'N'.
+           88 FIN-SINISTRE              VALUE 'O'.
+
+      * Rupture de sequence sur le matricule du listing
+       01  WS-MAT-PREC              PIC 9(6) VALUE 0.
+       01  WS-PREMIER-ASSURE        PIC X VALUE 'O'.
+           88 PREMIER-ASSURE            VALUE 'O'.
+       01  WS-NB-SIN-ASSURE         PIC 9(4) VALUE 0.
+       01  WS-MONTANT-ASSURE        PIC 9(8)V99 VALUE 0.
+
+      * Vehicule par defaut quand le mouvement n'en precise pas
+       01  WS-SEQ-VEHICULE-DEFAUT   PIC 9(2) VALUE 1.
+
+      * Compteurs statistiques
+       01  WS-COMPTEURS.
+           05 WS-CPT-MVT-LUS        PIC 9(6) VALUE 0.
+           05 WS-CPT-SIN-CREES      PIC 9(6) VALUE 0.
+           05 WS-CPT-ANOMALIES      PIC 9(6) VALUE 0.
+
+      * Ligne d'en-tete police
+       01  WS-LIG-POLICE.
+           05 FILLER                PIC X(10) VALUE 'MATRICULE '.
+           05 WS-LIGP-MAT           PIC Z(5)9.
+           05 FILLER                PIC X(3) VALUE SPACES.
+           05 WS-LIGP-NOM           PIC X(20).
+
+      * Ligne de detail sinistre
+       01  WS-LIG-DETAIL.
+           05 FILLER                PIC X(4) VALUE SPACES.
+           05 WS-LIGD-SEQ           PIC Z(3)9.
+           05 FILLER                PIC X(2) VALUE SPACES.
+           05 WS-LIGD-VEHIC         PIC Z9.
+           05 FILLER                PIC X(2) VALUE SPACES.
+           05 WS-LIGD-DATE          PIC 99/99/99.
+           05 FILLER                PIC X(2) VALUE SPACES.
+           05 WS-LIGD-NATURE        PIC X(20).
+           05 FILLER                PIC X(1) VALUE SPACES.
+           05 WS-LIGD-MONTANT       PIC ZZZZZ9,99.
+           05 FILLER                PIC X(2) VALUE SPACES.
+           05 WS-LIGD-RESP          PIC X(1).
+
+      * Ligne de sous-total police
+       01  WS-LIG-SSTOT.
+           05 FILLER                PIC X(4) VALUE SPACES.
+           05 FILLER                PIC X(14) VALUE 'TOTAL POLICE ('.
+           05 WS-LIGS-NB            PIC ZZZ9.
+           05 FILLER                PIC X(14) VALUE ' SINISTRE(S)) '.
+           05 WS-LIGS-MONTANT       PIC ZZZZZZZ9,99.
+
+       PROCEDURE DIVISION.
+
+      * Programme principal                                           *
+
+       00000-DEBUT.
+           DISPLAY '========================================'
+           DISPLAY 'GESTION DES SINISTRES'
+           DISPLAY '========================================'
+           PERFORM 10000-INIT
+           PERFORM 20000-CHARGER-MOUVEMENTS UNTIL FIN-SINMVT
+           PERFORM 30000-EDITER-LISTING
+           PERFORM 40000-FIN
+           DISPLAY '========================================'
+           DISPLAY 'MOUVEMENTS LUS       : ' WS-CPT-MVT-LUS
+           DISPLAY 'SINISTRES CREES      : ' WS-CPT-SIN-CREES
+           DISPLAY 'ANOMALIES            : ' WS-CPT-ANOMALIES
+           DISPLAY '========================================'
+           STOP RUN.
+
+      * Initialisation                                                 *
+
+       10000-INIT.
+           MOVE 'ASSURES3' TO WS-NOM-FICHIER
+           MOVE WS-FUNC-OPEN TO WS-CODE-FONCTION
+           CALL WS-NOM-PGMVSAM USING WS-COM-VSAM
+           IF WS-CODE-RETOUR NOT = WS-RET-OK
+               DISPLAY 'ERREUR OUVERTURE ASSURES3'
+               STOP RUN
+           END-IF
+
+           MOVE 'SINISTRE' TO WS-NOM-FICHIER
+           MOVE WS-FUNC-OPEN TO WS-CODE-FONCTION
+           CALL WS-NOM-PGMVSAM USING WS-COM-VSAM
+           IF WS-CODE-RETOUR NOT = WS-RET-OK
+               DISPLAY 'ERREUR OUVERTURE SINISTRE'
+               STOP RUN
+           END-IF
+
+           MOVE 'SINMVT' TO WS-NOM-FICHIER
+           MOVE WS-FUNC-OPEN TO WS-CODE-FONCTION
+           CALL WS-NOM-PGMVSAM USING WS-COM-VSAM
+           IF WS-CODE-RETOUR NOT = WS-RET-OK
+               DISPLAY 'ERREUR OUVERTURE SINMVT'
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT F-RAPPORT
+           IF FS-RAPPORT NOT = '00'
+               DISPLAY 'ERREUR OUVERTURE RAPPORT'
+               STOP RUN
+           END-IF
+           .
+
+      * Chargement des mouvements sinistre dans SINISTRE               *
+
+       20000-CHARGER-MOUVEMENTS.
+           MOVE 'SINMVT' TO WS-NOM-FICHIER
+           MOVE WS-FUNC-READNEXT TO WS-CODE-FONCTION
+           CALL WS-NOM-PGMVSAM USING WS-COM-VSAM
+           IF WS-CODE-RETOUR = WS-RET-OK
+               MOVE WS-ENREG TO W-SINMVT
+               ADD 1 TO WS-CPT-MVT-LUS
+               PERFORM 21000-TRAITER-MOUVEMENT
+           ELSE
+               SET FIN-SINMVT TO TRUE
+           END-IF
+           .
+
+      * Traiter un mouvement sinistre : creer l'enregistrement SINISTRE*
+      * et incrementer NB-SINISTRE-A4 sur le vehicule concerne         *
+
+       21000-TRAITER-MOUVEMENT.
+           PERFORM 22000-DETERMINER-SEQ-SUIVANT
+
+           MOVE SM-MAT OF W-SINMVT          TO SIN-MAT OF W-SINISTRE
+           IF SM-SEQ-VEHICULE OF W-SINMVT = ZERO
+               MOVE WS-SEQ-VEHICULE-DEFAUT TO
+                   SIN-SEQ-VEHICULE OF W-SINISTRE
+           ELSE
+               MOVE SM-SEQ-VEHICULE OF W-SINMVT TO
+                   SIN-SEQ-VEHICULE OF W-SINISTRE
+           END-IF
+           MOVE SM-DATE OF W-SINMVT         TO SIN-DATE OF W-SINISTRE
+           MOVE SM-NATURE OF W-SINMVT       TO SIN-NATURE OF W-SINISTRE
+           MOVE SM-MONTANT OF W-SINMVT      TO SIN-MONTANT OF W-SINISTRE
+           MOVE SM-RESP OF W-SINMVT         TO SIN-RESP OF W-SINISTRE
+           MOVE SM-COMMENT OF W-SINMVT      TO SIN-COMMENT OF W-SINISTRE
+
+           MOVE 'SINISTRE' TO WS-NOM-FICHIER
+           MOVE WS-FUNC-WRITE TO WS-CODE-FONCTION
+           MOVE W-SINISTRE TO WS-ENREG
+           CALL WS-NOM-PGMVSAM USING WS-COM-VSAM
+           IF WS-CODE-RETOUR = WS-RET-OK
+               ADD 1 TO WS-CPT-SIN-CREES
+               PERFORM 23000-INCREMENTER-NB-SINISTRE
+           ELSE
+               DISPLAY 'ANOMALIE - ECHEC CREATION SINISTRE MATRICULE '
+                       SM-MAT OF W-SINMVT
+               ADD 1 TO WS-CPT-ANOMALIES
+           END-IF
+           .
+
+      * Determiner le prochain numero de sinistre pour ce matricule :  *
+      * START sur le matricule puis READNEXT tant que le matricule     *
+      * correspond, en retenant le plus grand SIN-SEQ rencontre        *
+
+       22000-DETERMINER-SEQ-SUIVANT.
+           MOVE 0 TO SIN-SEQ OF W-SINISTRE
+           MOVE SPACES TO WS-ENREG
+           MOVE SM-MAT OF W-SINMVT TO WS-ENREG(1:6)
+           MOVE 'SINISTRE' TO WS-NOM-FICHIER
+           MOVE WS-FUNC-START TO WS-CODE-FONCTION
+           CALL WS-NOM-PGMVSAM USING WS-COM-VSAM
+
+           MOVE 'N' TO WS-FIN-SINISTRE
+           PERFORM 22100-BALAYER-SINISTRES-ASSURE
+               UNTIL FIN-SINISTRE
+
+           ADD 1 TO SIN-SEQ OF W-SINISTRE
+           .
+
+       22100-BALAYER-SINISTRES-ASSURE.
+           MOVE 'SINISTRE' TO WS-NOM-FICHIER
+           MOVE WS-FUNC-READNEXT TO WS-CODE-FONCTION
+           CALL WS-NOM-PGMVSAM USING WS-COM-VSAM
+           IF WS-CODE-RETOUR NOT = WS-RET-OK
+               SET FIN-SINISTRE TO TRUE
+           ELSE
+               IF WS-ENREG-SIN-MAT NOT = SM-MAT OF W-SINMVT
+                   SET FIN-SINISTRE TO TRUE
+               ELSE
+                   IF WS-ENREG-SIN-SEQ > SIN-SEQ OF W-SINISTRE
+                       MOVE WS-ENREG-SIN-SEQ TO SIN-SEQ OF W-SINISTRE
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+      * Incrementer NB-SINISTRE-A4 sur le vehicule concerne            *
+
+       23000-INCREMENTER-NB-SINISTRE.
+           MOVE SPACES TO WS-ENREG
+           MOVE SM-MAT OF W-SINMVT TO WS-ENREG(1:6)
+           MOVE SIN-SEQ-VEHICULE OF W-SINISTRE TO WS-ENREG(7:2)
+           MOVE 'ASSURES3' TO WS-NOM-FICHIER
+           MOVE WS-FUNC-READ TO WS-CODE-FONCTION
+           CALL WS-NOM-PGMVSAM USING WS-COM-VSAM
+           IF WS-CODE-RETOUR = WS-RET-OK
+               MOVE WS-ENREG TO W-ASSURE
+               ADD 1 TO NB-SINISTRE-A4 OF W-ASSURE
+               MOVE WS-FUNC-REWRITE TO WS-CODE-FONCTION
+               MOVE W-ASSURE TO WS-ENREG
+               CALL WS-NOM-PGMVSAM USING WS-COM-VSAM
+               IF WS-CODE-RETOUR NOT = WS-RET-OK
+                   DISPLAY 'ANOMALIE - ECHEC MAJ NB-SINISTRE MATRICULE'
+                           ' ' SM-MAT OF W-SINMVT
+                   ADD 1 TO WS-CPT-ANOMALIES
+               END-IF
+           ELSE
+               DISPLAY 'ANOMALIE - VEHICULE INEXISTANT SUR ASSURES3 '
+                       'MATRICULE ' SM-MAT OF W-SINMVT
+               ADD 1 TO WS-CPT-ANOMALIES
+           END-IF
+           .
+
+      * Edition du listing des sinistres regroupes par police - la     *
+      * cle SINISTRE etant MAT+SEQ, la lecture sequentielle restitue   *
+      * deja les sinistres groupes par matricule, sans tri a part      *
+
+       30000-EDITER-LISTING.
+           MOVE 'SINISTRE HISTORIQUE DES SINISTRES PAR POLICE'
+               TO FS-RAPPORT-REC
+           WRITE FS-RAPPORT-REC
+           MOVE SPACES TO FS-RAPPORT-REC
+           WRITE FS-RAPPORT-REC
+
+           MOVE SPACES TO WS-ENREG
+           MOVE 'SINISTRE' TO WS-NOM-FICHIER
+           MOVE WS-FUNC-START TO WS-CODE-FONCTION
+           CALL WS-NOM-PGMVSAM USING WS-COM-VSAM
+
+           PERFORM 31000-LIRE-SUIVANT-LISTING
+           PERFORM 32000-TRAITER-ENREG-LISTING
+               UNTIL FIN-SINISTRE
+
+           IF NOT PREMIER-ASSURE
+               PERFORM 33000-ECRIRE-SSTOT-POLICE
+           END-IF
+           .
+
+       31000-LIRE-SUIVANT-LISTING.
+           MOVE 'SINISTRE' TO WS-NOM-FICHIER
+           MOVE WS-FUNC-READNEXT TO WS-CODE-FONCTION
+           CALL WS-NOM-PGMVSAM USING WS-COM-VSAM
+           IF WS-CODE-RETOUR = WS-RET-OK
+               MOVE WS-ENREG TO W-SINISTRE
+           ELSE
+               SET FIN-SINISTRE TO TRUE
+           END-IF
+           .
+
+       32000-TRAITER-ENREG-LISTING.
+           IF NOT PREMIER-ASSURE
+                   AND SIN-MAT OF W-SINISTRE NOT = WS-MAT-PREC
+               PERFORM 33000-ECRIRE-SSTOT-POLICE
+           END-IF
+
+           IF PREMIER-ASSURE OR SIN-MAT OF W-SINISTRE NOT = WS-MAT-PREC
+               MOVE SIN-MAT OF W-SINISTRE TO WS-MAT-PREC
+               MOVE 0 TO WS-NB-SIN-ASSURE
+               MOVE 0 TO WS-MONTANT-ASSURE
+               MOVE 'N' TO WS-PREMIER-ASSURE
+               PERFORM 34000-ECRIRE-ENTETE-POLICE
+           END-IF
+
+           MOVE SIN-SEQ OF W-SINISTRE         TO WS-LIGD-SEQ
+           MOVE SIN-SEQ-VEHICULE OF W-SINISTRE TO WS-LIGD-VEHIC
+           MOVE SIN-DATE OF W-SINISTRE        TO WS-LIGD-DATE
+           MOVE SIN-NATURE OF W-SINISTRE      TO WS-LIGD-NATURE
+           MOVE SIN-MONTANT OF W-SINISTRE     TO WS-LIGD-MONTANT
+           MOVE SIN-RESP OF W-SINISTRE        TO WS-LIGD-RESP
+           MOVE WS-LIG-DETAIL TO FS-RAPPORT-REC
+           WRITE FS-RAPPORT-REC
+
+           ADD 1 TO WS-NB-SIN-ASSURE
+           ADD SIN-MONTANT OF W-SINISTRE TO WS-MONTANT-ASSURE
+
+           PERFORM 31000-LIRE-SUIVANT-LISTING
+           .
+
+      * En-tete d'une police : matricule + nom, retrouves sur ASSURES3 *
+      * (vehicule 01, la police est identifiee par son premier vehicule*
+
+       34000-ECRIRE-ENTETE-POLICE.
+           MOVE SPACES TO WS-ENREG
+           MOVE SIN-MAT OF W-SINISTRE TO WS-ENREG(1:6)
+           MOVE WS-SEQ-VEHICULE-DEFAUT TO WS-ENREG(7:2)
+           MOVE 'ASSURES3' TO WS-NOM-FICHIER
+           MOVE WS-FUNC-READ TO WS-CODE-FONCTION
+           CALL WS-NOM-PGMVSAM USING WS-COM-VSAM
+           IF WS-CODE-RETOUR = WS-RET-OK
+               MOVE WS-ENREG TO W-ASSURE
+               MOVE NOM-PRE-A4 OF W-ASSURE TO WS-LIGP-NOM
+           ELSE
+               MOVE SPACES TO WS-LIGP-NOM
+           END-IF
+           MOVE SIN-MAT OF W-SINISTRE TO WS-LIGP-MAT
+           MOVE SPACES TO FS-RAPPORT-REC
+           WRITE FS-RAPPORT-REC
+           MOVE WS-LIG-POLICE TO FS-RAPPORT-REC
+           WRITE FS-RAPPORT-REC
+           .
+
+      * Sous-total de la police qui vient de se terminer               *
+
+       33000-ECRIRE-SSTOT-POLICE.
+           MOVE WS-NB-SIN-ASSURE    TO WS-LIGS-NB
+           MOVE WS-MONTANT-ASSURE   TO WS-LIGS-MONTANT
+           MOVE WS-LIG-SSTOT        TO FS-RAPPORT-REC
+           WRITE FS-RAPPORT-REC
+           .
+
+      * Fin de traitement                                              *
+
+       40000-FIN.
+           MOVE 'ASSURES3' TO WS-NOM-FICHIER
+           MOVE WS-FUNC-CLOSE TO WS-CODE-FONCTION
+           CALL WS-NOM-PGMVSAM USING WS-COM-VSAM
+
+           MOVE 'SINISTRE' TO WS-NOM-FICHIER
+           MOVE WS-FUNC-CLOSE TO WS-CODE-FONCTION
+           CALL WS-NOM-PGMVSAM USING WS-COM-VSAM
+
+           MOVE 'SINMVT' TO WS-NOM-FICHIER
+           MOVE WS-FUNC-CLOSE TO WS-CODE-FONCTION
+           CALL WS-NOM-PGMVSAM USING WS-COM-VSAM
+
+           CLOSE F-RAPPORT
+           .
