@@ -0,0 +1,178 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INQASSU.
+
+      * TRANSACTION EN LIGNE - CONSULTATION ASSURES3 (TRANSID INQA)    *
+      * Pseudo-conversationnelle : le premier passage (EIBCALEN = 0)  *
+      * affiche l'invite de saisie du matricule, le second (donnees   *
+      * terminal recues) appelle l'accesseur VSAM existant (FUNC-READ *
+      * via PGMVSAM, meme zone de communication 120 octets que les    *
+      * traitements batch) et affiche la police, puis redemande un    *
+      * matricule pour l'appel suivant du centre d'appel.             *
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * Copy book structure ASSURES3
+           COPY WASSURE.
+
+      * Zone de communication accesseur (120 octets)
+       01  WS-COM-VSAM.
+           05 WS-NOM-FICHIER        PIC X(8).
+           05 WS-CODE-FONCTION      PIC 99.
+           05 WS-CODE-RETOUR        PIC 99.
+           05 WS-ENREG              PIC X(87).
+           05 WS-FILLER             PIC X(21).
+
+       01  WS-NOM-PGMVSAM           PIC X(8) VALUE 'PGMVSAM'.
+
+      * Codes fonction (conformes PDF page 17)
+       01  WS-CODES-FONCTION.
+           05 WS-FUNC-OPEN          PIC 99 VALUE 01.
+           05 WS-FUNC-CLOSE         PIC 99 VALUE 02.
+           05 WS-FUNC-READ          PIC 99 VALUE 03.
+
+      * Codes retour (conformes PDF page 17)
+       01  WS-CODES-RETOUR.
+           05 WS-RET-OK             PIC 99 VALUE 00.
+
+      * Vehicule consulte par defaut (l'ecran ne demande qu'un
+      * matricule, meme convention que SINASSU pour un matricule seul)
+       01  WS-SEQ-VEHICULE-DEFAUT   PIC 9(2) VALUE 1.
+
+      * Resultat de la lecture ASSURES3, conserve le temps de
+      * construire l'ecran de reponse (avant le FUNC-CLOSE qui
+      * reutilise WS-CODE-RETOUR)
+       01  WS-RETOUR-LECTURE        PIC 99.
+
+      * Ecran d'invite (premier passage)
+       01  WS-ECRAN-PROMPT          PIC X(40) VALUE
+           'MATRICULE A RECHERCHER (6 CHIFFRES) :  '.
+
+      * Saisie terminal (second passage)
+       01  WS-MATRICULE-SAISI       PIC X(6).
+       01  WS-LONGUEUR-RECUE        PIC S9(4) COMP.
+
+      * Ecran de reponse - police trouvee
+       01  WS-ECRAN-REPONSE.
+           05 FILLER                PIC X(11) VALUE 'MATRICULE '.
+           05 WS-REP-MAT            PIC 9(6).
+           05 FILLER                PIC X(2) VALUE SPACES.
+           05 WS-REP-NOM            PIC X(20).
+           05 FILLER                PIC X(1) VALUE SPACES.
+           05 WS-REP-RUE            PIC X(18).
+           05 FILLER                PIC X(1) VALUE SPACES.
+           05 WS-REP-CP             PIC 9(5).
+           05 FILLER                PIC X(1) VALUE SPACES.
+           05 WS-REP-VILLE          PIC X(12).
+           05 FILLER                PIC X(3) VALUE ' P:'.
+           05 WS-REP-PRIME          PIC ZZZZZ9,99.
+           05 FILLER                PIC X(3) VALUE ' BM'.
+           05 WS-REP-BM             PIC X(1).
+           05 WS-REP-TAUX           PIC Z9.
+           05 FILLER                PIC X(4) VALUE ' SIN'.
+           05 WS-REP-NB-SINISTRE    PIC Z9.
+
+      * Ecran de reponse - matricule inconnu
+       01  WS-ECRAN-NON-TROUVE      PIC X(40) VALUE
+           'AUCUN ASSURE POUR CE MATRICULE         '.
+
+      * Zone de communication entre deux passages de la transaction
+      * (seul le fait de l'avoir recue distingue le 1er passage du
+      * second ; le contenu n'a pas besoin d'etre porteur d'etat ici)
+       01  WS-COMMAREA-VIDE         PIC X(1) VALUE SPACE.
+
+       LINKAGE SECTION.
+
+       01  DFHCOMMAREA              PIC X(1).
+
+       PROCEDURE DIVISION.
+
+      * Programme principal - aiguillage pseudo-conversationnel        *
+
+       0000-MAINLINE.
+           IF EIBCALEN = 0
+               PERFORM 1000-ENVOYER-PROMPT
+           ELSE
+               PERFORM 2000-RECEVOIR-ET-AFFICHER
+           END-IF
+
+           EXEC CICS RETURN
+               TRANSID('INQA')
+               COMMAREA(WS-COMMAREA-VIDE)
+           END-EXEC
+           .
+
+      * Premier passage : affiche l'invite de saisie du matricule      *
+
+       1000-ENVOYER-PROMPT.
+           EXEC CICS SEND TEXT
+               FROM(WS-ECRAN-PROMPT)
+               LENGTH(LENGTH OF WS-ECRAN-PROMPT)
+               ERASE
+           END-EXEC
+           .
+
+      * Second passage : recoit le matricule tape par l'utilisateur,   *
+      * consulte ASSURES3 via l'accesseur VSAM et affiche le resultat  *
+
+       2000-RECEVOIR-ET-AFFICHER.
+           MOVE 6 TO WS-LONGUEUR-RECUE
+           EXEC CICS RECEIVE
+               INTO(WS-MATRICULE-SAISI)
+               LENGTH(WS-LONGUEUR-RECUE)
+           END-EXEC
+
+           PERFORM 2100-LIRE-ASSURE
+
+           IF WS-RETOUR-LECTURE = WS-RET-OK
+               PERFORM 2200-CONSTRUIRE-ECRAN-REPONSE
+               EXEC CICS SEND TEXT
+                   FROM(WS-ECRAN-REPONSE)
+                   LENGTH(LENGTH OF WS-ECRAN-REPONSE)
+                   ERASE
+               END-EXEC
+           ELSE
+               EXEC CICS SEND TEXT
+                   FROM(WS-ECRAN-NON-TROUVE)
+                   LENGTH(LENGTH OF WS-ECRAN-NON-TROUVE)
+                   ERASE
+               END-EXEC
+           END-IF
+           .
+
+      * Lecture ASSURES3 (vehicule 01, l'ecran ne demande qu'un        *
+      * matricule) via PGMVSAM, meme interface que les batchs          *
+
+       2100-LIRE-ASSURE.
+           MOVE SPACES TO WS-ENREG
+           MOVE WS-MATRICULE-SAISI TO WS-ENREG(1:6)
+           MOVE WS-SEQ-VEHICULE-DEFAUT TO WS-ENREG(7:2)
+
+           MOVE 'ASSURES3' TO WS-NOM-FICHIER
+           MOVE WS-FUNC-OPEN TO WS-CODE-FONCTION
+           CALL WS-NOM-PGMVSAM USING WS-COM-VSAM
+
+           MOVE WS-FUNC-READ TO WS-CODE-FONCTION
+           CALL WS-NOM-PGMVSAM USING WS-COM-VSAM
+           MOVE WS-CODE-RETOUR TO WS-RETOUR-LECTURE
+           IF WS-RETOUR-LECTURE = WS-RET-OK
+               MOVE WS-ENREG TO W-ASSURE
+           END-IF
+
+           MOVE WS-FUNC-CLOSE TO WS-CODE-FONCTION
+           CALL WS-NOM-PGMVSAM USING WS-COM-VSAM
+           .
+
+      * Construction de l'ecran de reponse a partir de W-ASSURE        *
+
+       2200-CONSTRUIRE-ECRAN-REPONSE.
+           MOVE MAT-A4 OF W-ASSURE         TO WS-REP-MAT
+           MOVE NOM-PRE-A4 OF W-ASSURE     TO WS-REP-NOM
+           MOVE RUE-A4 OF W-ASSURE         TO WS-REP-RUE
+           MOVE CP-A4 OF W-ASSURE          TO WS-REP-CP
+           MOVE VILLE-A4 OF W-ASSURE       TO WS-REP-VILLE
+           MOVE PRIME-A4 OF W-ASSURE       TO WS-REP-PRIME
+           MOVE BM-A4 OF W-ASSURE          TO WS-REP-BM
+           MOVE TAUX-A4 OF W-ASSURE        TO WS-REP-TAUX
+           MOVE NB-SINISTRE-A4 OF W-ASSURE TO WS-REP-NB-SINISTRE
+           .
