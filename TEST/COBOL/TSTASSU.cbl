@@ -11,6 +11,17 @@
       *   T07 NOT FOUND T08 DELETE (nettoyage) T09 READ (post-delete)*
       *   T10 STARTBR   T11 READNEXT           T12 CLOSE             *
       *                                                               *
+      * T13-T16 (PARM='PGMDB2' uniquement) : chemins d'erreur SQL    *
+      * propres a PGMDB2 (MAPPER-WRITE / MAPPER-FETCH) qu'aucun des  *
+      * T01-T12 generiques n'exerce specifiquement :                 *
+      *   T13 WRITE (creation)  T14 WRITE (duplicate, SQLCODE -803)  *
+      *   T15 READNEXT sans OPEN CURSOR (SQLCODE -501, cursor closed)*
+      *   T16 DELETE (nettoyage)                                      *
+      *                                                               *
+      * T17-T19 (PARM='PGMVSAM' uniquement) : couverture ESDS FMVTSE,*
+      * jamais exercee par T01-T16 qui ne portent que sur ASSURES3 : *
+      *   T17 OPEN FMVTSE       T18 READNEXT FMVTSE   T19 CLOSE FMVTSE*
+      *                                                               *
       * Matricule test : 999999 (non existant en production)        *
       * Nettoyage : DELETE 999999 en T08 avant STARTBR               *
       *---------------------------------------------------------------*
@@ -27,35 +38,37 @@
            05 WS-NOM-FICHIER       PIC X(8).
            05 WS-FONCTION          PIC 99.
            05 WS-RETOUR            PIC 99.
-           05 WS-ENREG             PIC X(80).
-           05 WS-COM-FILL          PIC X(28).
+           05 WS-ENREG             PIC X(87).
+           05 WS-COM-FILL          PIC X(21).
 
-      * Enregistrement test principal : mat=999999, prime=100.00,
-      *   BM=B, taux=10
+      * Enregistrement test principal : mat=999999, vehicule 01,
+      *   prime=100.00, BM=B, taux=10
        01  WS-ENREG-T1.
            05 FILLER               PIC 9(6)    VALUE 999999.
-           05 FILLER               PIC X(20)   VALUE 'TEST TSTASSU        '.
-           05 FILLER               PIC X(18)   VALUE '1 RUE DU TEST     '.
+           05 FILLER               PIC 9(2)    VALUE 01.
+           05 FILLER               PIC X(20)   VALUE 'TEST TSTASSU'.
+           05 FILLER               PIC X(18)   VALUE '1 RUE DU TEST'.
            05 FILLER               PIC 9(5)    VALUE 99000.
            05 FILLER               PIC X(12)   VALUE 'TESTVILLE   '.
            05 FILLER               PIC X(1)    VALUE 'A'.
-           05 FILLER               PIC 9(4)V99 VALUE 010000.
+           05 FILLER               PIC 9(6)V99 VALUE 00010000.
            05 FILLER               PIC X(1)    VALUE 'B'.
            05 FILLER               PIC 99      VALUE 10.
-           05 FILLER               PIC X(9)    VALUE SPACES.
+           05 FILLER               PIC X(12)   VALUE SPACES.
 
       * Enregistrement modifie : prime=200.00, BM=M, taux=20
        01  WS-ENREG-T2.
            05 FILLER               PIC 9(6)    VALUE 999999.
-           05 FILLER               PIC X(20)   VALUE 'TEST TSTASSU        '.
-           05 FILLER               PIC X(18)   VALUE '1 RUE DU TEST     '.
+           05 FILLER               PIC 9(2)    VALUE 01.
+           05 FILLER               PIC X(20)   VALUE 'TEST TSTASSU'.
+           05 FILLER               PIC X(18)   VALUE '1 RUE DU TEST'.
            05 FILLER               PIC 9(5)    VALUE 99000.
            05 FILLER               PIC X(12)   VALUE 'TESTVILLE   '.
            05 FILLER               PIC X(1)    VALUE 'A'.
-           05 FILLER               PIC 9(4)V99 VALUE 020000.
+           05 FILLER               PIC 9(6)V99 VALUE 00020000.
            05 FILLER               PIC X(1)    VALUE 'M'.
            05 FILLER               PIC 99      VALUE 20.
-           05 FILLER               PIC X(9)    VALUE SPACES.
+           05 FILLER               PIC X(12)   VALUE SPACES.
 
       * Zones de passage pour CHECK-RC
        01  WS-TST-NUM              PIC X(4).
@@ -154,7 +167,7 @@
            MOVE 'ASSURES3'  TO WS-NOM-FICHIER
            MOVE 03          TO WS-FONCTION
            MOVE SPACES      TO WS-ENREG
-           MOVE '999999'    TO WS-ENREG(1:6)
+           MOVE '99999901' TO WS-ENREG(1:8)
            CALL WS-NOM-ACCSR USING WS-COM
            MOVE 'T04 '      TO WS-TST-NUM
            MOVE 'READ  999999 (found)      '
@@ -177,7 +190,7 @@
            MOVE 'ASSURES3'  TO WS-NOM-FICHIER
            MOVE 03          TO WS-FONCTION
            MOVE SPACES      TO WS-ENREG
-           MOVE '999999'    TO WS-ENREG(1:6)
+           MOVE '99999901' TO WS-ENREG(1:8)
            CALL WS-NOM-ACCSR USING WS-COM
            MOVE 'T06 '      TO WS-TST-NUM
            MOVE 'READ  999999 (post-modif) '
@@ -189,7 +202,7 @@
            MOVE 'ASSURES3'  TO WS-NOM-FICHIER
            MOVE 03          TO WS-FONCTION
            MOVE SPACES      TO WS-ENREG
-           MOVE '000000'    TO WS-ENREG(1:6)
+           MOVE '00000001' TO WS-ENREG(1:8)
            CALL WS-NOM-ACCSR USING WS-COM
            MOVE 'T07 '      TO WS-TST-NUM
            MOVE 'READ  000000 (not found)  '
@@ -201,7 +214,7 @@
            MOVE 'ASSURES3'  TO WS-NOM-FICHIER
            MOVE 05          TO WS-FONCTION
            MOVE SPACES      TO WS-ENREG
-           MOVE '999999'    TO WS-ENREG(1:6)
+           MOVE '99999901' TO WS-ENREG(1:8)
            CALL WS-NOM-ACCSR USING WS-COM
            MOVE 'T08 '      TO WS-TST-NUM
            MOVE 'DELETE 999999 (nettoyage) '
@@ -213,7 +226,7 @@
            MOVE 'ASSURES3'  TO WS-NOM-FICHIER
            MOVE 03          TO WS-FONCTION
            MOVE SPACES      TO WS-ENREG
-           MOVE '999999'    TO WS-ENREG(1:6)
+           MOVE '99999901' TO WS-ENREG(1:8)
            CALL WS-NOM-ACCSR USING WS-COM
            MOVE 'T09 '      TO WS-TST-NUM
            MOVE 'READ  999999 (post-delete)'
@@ -250,6 +263,101 @@
            MOVE 'CLOSE ASSURES3            '
                             TO WS-TST-LABEL
            MOVE 00          TO WS-RC-ATT
+           PERFORM CHECK-RC
+
+           IF WS-NOM-ACCSR = 'PGMDB2  '
+               PERFORM RUN-TESTS-DB2
+           END-IF
+
+           IF WS-NOM-ACCSR = 'PGMVSAM '
+               PERFORM RUN-TESTS-FMVTSE
+           END-IF
+           .
+
+      *---------------------------------------------------------------*
+      * RUN-TESTS-DB2 : chemins d'erreur SQL propres a PGMDB2         *
+      *---------------------------------------------------------------*
+       RUN-TESTS-DB2.
+
+      * T13 : WRITE 999999 (creation, pour reamorcer le duplicate)
+           MOVE 'ASSURES3'  TO WS-NOM-FICHIER
+           MOVE 06          TO WS-FONCTION
+           MOVE WS-ENREG-T1 TO WS-ENREG
+           CALL WS-NOM-ACCSR USING WS-COM
+           MOVE 'T13 '      TO WS-TST-NUM
+           MOVE 'DB2 WRITE 999999 (creation)'
+                            TO WS-TST-LABEL
+           MOVE 00          TO WS-RC-ATT
+           PERFORM CHECK-RC
+
+      * T14 : WRITE 999999 (duplicate -> SQLCODE -803/-811)
+           MOVE 'ASSURES3'  TO WS-NOM-FICHIER
+           MOVE 06          TO WS-FONCTION
+           MOVE WS-ENREG-T1 TO WS-ENREG
+           CALL WS-NOM-ACCSR USING WS-COM
+           MOVE 'T14 '      TO WS-TST-NUM
+           MOVE 'DB2 WRITE dup (SQLCODE-803)'
+                            TO WS-TST-LABEL
+           MOVE 02          TO WS-RC-ATT
+           PERFORM CHECK-RC
+
+      * T15 : READNEXT sans OPEN CURSOR prealable (SQLCODE -501)
+           MOVE 'ASSURES3'  TO WS-NOM-FICHIER
+           MOVE 08          TO WS-FONCTION
+           MOVE SPACES      TO WS-ENREG
+           CALL WS-NOM-ACCSR USING WS-COM
+           MOVE 'T15 '      TO WS-TST-NUM
+           MOVE 'DB2 FETCH ferme (SQLCODE-501)'
+                            TO WS-TST-LABEL
+           MOVE 03          TO WS-RC-ATT
+           PERFORM CHECK-RC
+
+      * T16 : DELETE 999999 (nettoyage)
+           MOVE 'ASSURES3'  TO WS-NOM-FICHIER
+           MOVE 05          TO WS-FONCTION
+           MOVE SPACES      TO WS-ENREG
+           MOVE '99999901' TO WS-ENREG(1:8)
+           CALL WS-NOM-ACCSR USING WS-COM
+           MOVE 'T16 '      TO WS-TST-NUM
+           MOVE 'DB2 DELETE 999999 (nettoyage)'
+                            TO WS-TST-LABEL
+           MOVE 00          TO WS-RC-ATT
+           PERFORM CHECK-RC.
+
+      *---------------------------------------------------------------*
+      * RUN-TESTS-FMVTSE : couverture du chemin ESDS FMVTSE           *
+      *---------------------------------------------------------------*
+       RUN-TESTS-FMVTSE.
+
+      * T17 : OPEN FMVTSE
+           MOVE 'FMVTSE'    TO WS-NOM-FICHIER
+           MOVE 01          TO WS-FONCTION
+           CALL WS-NOM-ACCSR USING WS-COM
+           MOVE 'T17 '      TO WS-TST-NUM
+           MOVE 'OPEN FMVTSE               '
+                            TO WS-TST-LABEL
+           MOVE 00          TO WS-RC-ATT
+           PERFORM CHECK-RC
+
+      * T18 : READNEXT FMVTSE (1er mouvement)
+           MOVE 'FMVTSE'    TO WS-NOM-FICHIER
+           MOVE 08          TO WS-FONCTION
+           MOVE SPACES      TO WS-ENREG
+           CALL WS-NOM-ACCSR USING WS-COM
+           MOVE 'T18 '      TO WS-TST-NUM
+           MOVE 'READNEXT FMVTSE (1er mvt) '
+                            TO WS-TST-LABEL
+           MOVE 00          TO WS-RC-ATT
+           PERFORM CHECK-RC
+
+      * T19 : CLOSE FMVTSE
+           MOVE 'FMVTSE'    TO WS-NOM-FICHIER
+           MOVE 02          TO WS-FONCTION
+           CALL WS-NOM-ACCSR USING WS-COM
+           MOVE 'T19 '      TO WS-TST-NUM
+           MOVE 'CLOSE FMVTSE              '
+                            TO WS-TST-LABEL
+           MOVE 00          TO WS-RC-ATT
            PERFORM CHECK-RC.
 
       *---------------------------------------------------------------*
