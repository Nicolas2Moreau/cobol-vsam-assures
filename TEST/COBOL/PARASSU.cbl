@@ -0,0 +1,245 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PARASSU.
+
+      *---------------------------------------------------------------*
+      * PARASSU - Test de parite croisee PGMVSAM / PGMDB2            *
+      *                                                               *
+      * Rejoue la meme sequence d'operations sur ASSURES3 via les    *
+      * deux accesseurs dans un seul job, et compare pas a pas le     *
+      * code retour et le contenu de WS-ENREG renvoyes par chacun -   *
+      * au lieu de lancer TSTASSU deux fois et de comparer les deux   *
+      * consoles a l'oeil.                                            *
+      *                                                               *
+      * Matricule test : 999999 (non existant en production)         *
+      *---------------------------------------------------------------*
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * Zones de communication 120 octets (conforme PDF p.16), une
+      * par accesseur pour pouvoir comparer les deux resultats
+       01  WS-COM-V.
+           05 WS-NOM-FICHIER-V     PIC X(8).
+           05 WS-FONCTION-V        PIC 99.
+           05 WS-RETOUR-V          PIC 99.
+           05 WS-ENREG-V           PIC X(87).
+           05 WS-COM-FILL-V        PIC X(21).
+
+       01  WS-COM-D.
+           05 WS-NOM-FICHIER-D     PIC X(8).
+           05 WS-FONCTION-D        PIC 99.
+           05 WS-RETOUR-D          PIC 99.
+           05 WS-ENREG-D           PIC X(87).
+           05 WS-COM-FILL-D        PIC X(21).
+
+      * Enregistrement test principal : mat=999999, vehicule 01,
+      *   prime=100.00, BM=B, taux=10
+       01  WS-ENREG-T1.
+           05 FILLER               PIC 9(6)    VALUE 999999.
+           05 FILLER               PIC 9(2)    VALUE 01.
+           05 FILLER               PIC X(20)   VALUE 'TEST PARASSU'.
+           05 FILLER               PIC X(18)   VALUE '1 RUE DU TEST'.
+           05 FILLER               PIC 9(5)    VALUE 99000.
+           05 FILLER               PIC X(12)   VALUE 'TESTVILLE   '.
+           05 FILLER               PIC X(1)    VALUE 'A'.
+           05 FILLER               PIC 9(6)V99 VALUE 00010000.
+           05 FILLER               PIC X(1)    VALUE 'B'.
+           05 FILLER               PIC 99      VALUE 10.
+           05 FILLER               PIC X(12)   VALUE SPACES.
+
+      * Enregistrement modifie : prime=200.00, BM=M, taux=20
+       01  WS-ENREG-T2.
+           05 FILLER               PIC 9(6)    VALUE 999999.
+           05 FILLER               PIC 9(2)    VALUE 01.
+           05 FILLER               PIC X(20)   VALUE 'TEST PARASSU'.
+           05 FILLER               PIC X(18)   VALUE '1 RUE DU TEST'.
+           05 FILLER               PIC 9(5)    VALUE 99000.
+           05 FILLER               PIC X(12)   VALUE 'TESTVILLE   '.
+           05 FILLER               PIC X(1)    VALUE 'A'.
+           05 FILLER               PIC 9(6)V99 VALUE 00020000.
+           05 FILLER               PIC X(1)    VALUE 'M'.
+           05 FILLER               PIC 99      VALUE 20.
+           05 FILLER               PIC X(12)   VALUE SPACES.
+
+      * Pseudo-parametres de RUN-STEP
+       01  WS-STEP-FICHIER         PIC X(8).
+       01  WS-STEP-FONCTION        PIC 99.
+       01  WS-STEP-ENREG-IN        PIC X(87).
+       01  WS-STEP-NUM             PIC X(4).
+       01  WS-STEP-LABEL           PIC X(26).
+
+      * Compteurs
+       01  WS-NB-MATCH             PIC 999 VALUE 0.
+       01  WS-NB-DIFF              PIC 999 VALUE 0.
+
+      * Ligne de trace (une par etape)
+       01  WS-LIGNE.
+           05 WS-LIG-NUM           PIC X(4).
+           05 FILLER               PIC X(1) VALUE SPACE.
+           05 WS-LIG-LABEL         PIC X(26).
+           05 FILLER               PIC X(1) VALUE SPACE.
+           05 FILLER               PIC X(6) VALUE 'VSAM='.
+           05 WS-LIG-RC-V          PIC 99.
+           05 FILLER               PIC X(1) VALUE SPACE.
+           05 FILLER               PIC X(5) VALUE 'DB2='.
+           05 WS-LIG-RC-D          PIC 99.
+           05 FILLER               PIC X(1) VALUE SPACE.
+           05 WS-LIG-RESULT        PIC X(5).
+
+       PROCEDURE DIVISION.
+
+      *---------------------------------------------------------------*
+      * PROGRAMME PRINCIPAL                                           *
+      *---------------------------------------------------------------*
+       MAIN-PARA.
+           PERFORM RUN-SEQUENCE
+           PERFORM BILAN
+           GOBACK.
+
+      *---------------------------------------------------------------*
+      * RUN-SEQUENCE : meme enchainement d'operations que TSTASSU,    *
+      * rejoue pas a pas sur les deux accesseurs                      *
+      *---------------------------------------------------------------*
+       RUN-SEQUENCE.
+
+      * P01 : OPEN ASSURES3
+           MOVE 'ASSURES3'      TO WS-STEP-FICHIER
+           MOVE 01              TO WS-STEP-FONCTION
+           MOVE SPACES          TO WS-STEP-ENREG-IN
+           MOVE 'P01 '          TO WS-STEP-NUM
+           MOVE 'OPEN ASSURES3             '
+                                TO WS-STEP-LABEL
+           PERFORM RUN-STEP
+
+      * P02 : WRITE 999999 (creation)
+           MOVE 06              TO WS-STEP-FONCTION
+           MOVE WS-ENREG-T1     TO WS-STEP-ENREG-IN
+           MOVE 'P02 '          TO WS-STEP-NUM
+           MOVE 'WRITE 999999 (creation)   '
+                                TO WS-STEP-LABEL
+           PERFORM RUN-STEP
+
+      * P03 : WRITE 999999 (duplicate attendu)
+           MOVE 06              TO WS-STEP-FONCTION
+           MOVE WS-ENREG-T1     TO WS-STEP-ENREG-IN
+           MOVE 'P03 '          TO WS-STEP-NUM
+           MOVE 'WRITE 999999 (duplicate)  '
+                                TO WS-STEP-LABEL
+           PERFORM RUN-STEP
+
+      * P04 : READ 999999 (found)
+           MOVE 03              TO WS-STEP-FONCTION
+           MOVE SPACES          TO WS-STEP-ENREG-IN
+           MOVE '99999901'      TO WS-STEP-ENREG-IN(1:8)
+           MOVE 'P04 '          TO WS-STEP-NUM
+           MOVE 'READ  999999 (found)      '
+                                TO WS-STEP-LABEL
+           PERFORM RUN-STEP
+
+      * P05 : REWRITE 999999 (prime=200.00, BM=M, taux=20)
+           MOVE 04              TO WS-STEP-FONCTION
+           MOVE WS-ENREG-T2     TO WS-STEP-ENREG-IN
+           MOVE 'P05 '          TO WS-STEP-NUM
+           MOVE 'REWRITE 999999 (modif)    '
+                                TO WS-STEP-LABEL
+           PERFORM RUN-STEP
+
+      * P06 : READ 999999 (post-modif)
+           MOVE 03              TO WS-STEP-FONCTION
+           MOVE SPACES          TO WS-STEP-ENREG-IN
+           MOVE '99999901'      TO WS-STEP-ENREG-IN(1:8)
+           MOVE 'P06 '          TO WS-STEP-NUM
+           MOVE 'READ  999999 (post-modif) '
+                                TO WS-STEP-LABEL
+           PERFORM RUN-STEP
+
+      * P07 : READ 000000 (not found)
+           MOVE 03              TO WS-STEP-FONCTION
+           MOVE SPACES          TO WS-STEP-ENREG-IN
+           MOVE '00000001'      TO WS-STEP-ENREG-IN(1:8)
+           MOVE 'P07 '          TO WS-STEP-NUM
+           MOVE 'READ  000000 (not found)  '
+                                TO WS-STEP-LABEL
+           PERFORM RUN-STEP
+
+      * P08 : DELETE 999999 (nettoyage)
+           MOVE 05              TO WS-STEP-FONCTION
+           MOVE SPACES          TO WS-STEP-ENREG-IN
+           MOVE '99999901'      TO WS-STEP-ENREG-IN(1:8)
+           MOVE 'P08 '          TO WS-STEP-NUM
+           MOVE 'DELETE 999999 (nettoyage) '
+                                TO WS-STEP-LABEL
+           PERFORM RUN-STEP
+
+      * P09 : READ 999999 (post-delete, not found)
+           MOVE 03              TO WS-STEP-FONCTION
+           MOVE SPACES          TO WS-STEP-ENREG-IN
+           MOVE '99999901'      TO WS-STEP-ENREG-IN(1:8)
+           MOVE 'P09 '          TO WS-STEP-NUM
+           MOVE 'READ  999999 (post-delete)'
+                                TO WS-STEP-LABEL
+           PERFORM RUN-STEP
+
+      * P10 : CLOSE ASSURES3
+           MOVE 02              TO WS-STEP-FONCTION
+           MOVE SPACES          TO WS-STEP-ENREG-IN
+           MOVE 'P10 '          TO WS-STEP-NUM
+           MOVE 'CLOSE ASSURES3            '
+                                TO WS-STEP-LABEL
+           PERFORM RUN-STEP
+           .
+
+      *---------------------------------------------------------------*
+      * RUN-STEP : appelle les deux accesseurs avec la meme entree,   *
+      * puis compare leurs resultats                                  *
+      *---------------------------------------------------------------*
+       RUN-STEP.
+           MOVE WS-STEP-FICHIER  TO WS-NOM-FICHIER-V
+           MOVE WS-STEP-FONCTION TO WS-FONCTION-V
+           MOVE WS-STEP-ENREG-IN TO WS-ENREG-V
+           CALL 'PGMVSAM' USING WS-COM-V
+
+           MOVE WS-STEP-FICHIER  TO WS-NOM-FICHIER-D
+           MOVE WS-STEP-FONCTION TO WS-FONCTION-D
+           MOVE WS-STEP-ENREG-IN TO WS-ENREG-D
+           CALL 'PGMDB2' USING WS-COM-D
+
+           PERFORM COMPARE-PARITY.
+
+      *---------------------------------------------------------------*
+      * COMPARE-PARITY : diffuse une ligne de comparaison RC + ENREG  *
+      *---------------------------------------------------------------*
+       COMPARE-PARITY.
+           MOVE WS-STEP-NUM     TO WS-LIG-NUM
+           MOVE WS-STEP-LABEL   TO WS-LIG-LABEL
+           MOVE WS-RETOUR-V     TO WS-LIG-RC-V
+           MOVE WS-RETOUR-D     TO WS-LIG-RC-D
+
+           IF WS-RETOUR-V NOT = WS-RETOUR-D
+               ADD 1 TO WS-NB-DIFF
+               MOVE 'DIFF!' TO WS-LIG-RESULT
+           ELSE
+               IF WS-RETOUR-V = 00 AND WS-ENREG-V NOT = WS-ENREG-D
+                   ADD 1 TO WS-NB-DIFF
+                   MOVE 'DIFF!' TO WS-LIG-RESULT
+               ELSE
+                   ADD 1 TO WS-NB-MATCH
+                   MOVE 'OK' TO WS-LIG-RESULT
+               END-IF
+           END-IF
+
+           DISPLAY WS-LIGNE.
+
+      *---------------------------------------------------------------*
+      * BILAN : affichage du resultat global                         *
+      *---------------------------------------------------------------*
+       BILAN.
+           DISPLAY '*-----------------------------------------*'
+           DISPLAY '* TOTAL IDENTIQUES : ' WS-NB-MATCH
+           DISPLAY '* TOTAL DIVERGENTS : ' WS-NB-DIFF
+           IF WS-NB-DIFF = 0
+               DISPLAY '* VERDICT  : PGMVSAM ET PGMDB2 CONCORDENT'
+           ELSE
+               DISPLAY '* VERDICT  : DIVERGENCE DETECTEE'
+           END-IF
+           DISPLAY '*-----------------------------------------*'.
