@@ -3,8 +3,15 @@
 
       *---------------------------------------------------------------*
       * KSTODB2 - Chargement table DB2 depuis export KSDS            *
-      * 1. Vide la table DB2 (PGMDB2 fonction 09 - TRUNCATE)        *
-      * 2. Insere chaque enreg du fichier sequentiel (fonction 06)   *
+      * Mode normal (PARM absent) :                                   *
+      *   1. Vide la table DB2 (PGMDB2 fonction 09 - TRUNCATE)       *
+      *   2. Insere chaque enreg du fichier sequentiel (fonction 06)  *
+      * Mode delta (PARM='DELTA') :                                   *
+      *   table DB2 conservee, chaque enreg est lu par cle (fonction  *
+      *   03) ; absent -> insertion, present et different -> reecrit  *
+      *   (fonction 04), present et identique -> ignore               *
+      * Option COMMITnnnn (ex PARM='DELTA,COMMIT0500') : declenche un *
+      * COMMIT (fonction 10) toutes les nnnn lignes (defaut 1000)    *
       * Usage : lancer apres JCREVSAM pour isometrie KSDS <-> DB2   *
       *---------------------------------------------------------------*
 
@@ -21,8 +28,8 @@
        FD  F-KSDUMP
            RECORDING MODE F
            BLOCK CONTAINS 0 RECORDS
-           RECORD CONTAINS 80 CHARACTERS.
-       01  WS-ENREG-DUMP              PIC X(80).
+           RECORD CONTAINS 87 CHARACTERS.
+       01  WS-ENREG-DUMP              PIC X(87).
 
        WORKING-STORAGE SECTION.
 
@@ -33,28 +40,54 @@
            05 WS-NOM-FICHIER          PIC X(8).
            05 WS-CODE-FONCTION        PIC 99.
            05 WS-CODE-RETOUR          PIC 99.
-           05 WS-ENREG                PIC X(80).
-           05 WS-FILLER               PIC X(28).
+           05 WS-ENREG                PIC X(87).
+           05 WS-FILLER               PIC X(21).
 
       * Nom programme appele dynamiquement
        01  WS-NOM-PGMDB2           PIC X(8) VALUE 'PGMDB2'.
 
       * Codes fonction
        01  WS-CODES-FONCTION.
+           05 WS-FUNC-READ            PIC 99 VALUE 03.
+           05 WS-FUNC-REWRITE         PIC 99 VALUE 04.
            05 WS-FUNC-INSERT          PIC 99 VALUE 06.
            05 WS-FUNC-TRUNCATE        PIC 99 VALUE 09.
+           05 WS-FUNC-COMMIT          PIC 99 VALUE 10.
 
       * Codes retour
        01  WS-RET-OK                  PIC 99 VALUE 00.
+       01  WS-RET-NOTFOUND            PIC 99 VALUE 01.
+
+      * Analyse du PARM : mode delta + intervalle de COMMIT
+       01  WS-PARM-TRAVAIL            PIC X(40).
+       01  WS-PARM-TOKENS.
+           05 WS-PARM-TOK             PIC X(10) OCCURS 4 TIMES.
+       01  WS-PARM-IDX                PIC 9 VALUE 1.
+
+       01  WS-MODE-DELTA              PIC X VALUE 'N'.
+           88 MODE-DELTA              VALUE 'Y'.
+
+       01  WS-COMMIT-INTERVAL         PIC 9(6) VALUE 1000.
+       01  WS-COMMIT-TOK-NUM          PIC 9(4).
+       01  WS-CPT-DEPUIS-COMMIT       PIC 9(6) VALUE 0.
 
       * Compteurs
        01  WS-NB-LUS                  PIC 9(6) VALUE 0.
        01  WS-NB-INSERTS              PIC 9(6) VALUE 0.
+       01  WS-NB-MODIFIES             PIC 9(6) VALUE 0.
+       01  WS-NB-INCHANGES            PIC 9(6) VALUE 0.
        01  WS-NB-ERREURS              PIC 9(6) VALUE 0.
 
        01  WS-FIN-FICHIER             PIC X VALUE 'N'.
 
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+
+      * PARM JCL : mode delta et intervalle de COMMIT
+       01  LS-PARM.
+           05 LS-PARM-LEN             PIC S9(4) COMP.
+           05 LS-PARM-DATA            PIC X(40).
+
+       PROCEDURE DIVISION USING LS-PARM.
 
        0000-PRINCIPAL.
            PERFORM 10000-INIT
@@ -65,6 +98,12 @@
 
       *---------------------------------------------------------------*
        10000-INIT.
+           IF LS-PARM-LEN > 0
+               MOVE SPACES TO WS-PARM-TRAVAIL
+               MOVE LS-PARM-DATA(1:LS-PARM-LEN) TO WS-PARM-TRAVAIL
+               PERFORM 10100-DECOUPER-PARM
+           END-IF
+
            OPEN INPUT F-KSDUMP
            IF FS-DUMP NOT = '00'
                DISPLAY 'ERREUR OUVERTURE KSDUMP : ' FS-DUMP
@@ -73,22 +112,57 @@
            MOVE 'ASSURES3' TO WS-NOM-FICHIER
            DISPLAY '================================================'
            DISPLAY 'CHARGEMENT TABLE DB2 ASSURES DEPUIS KSDS'
+           IF MODE-DELTA
+               DISPLAY 'MODE : DELTA (COMPARAISON PAR MATRICULE)'
+           ELSE
+               DISPLAY 'MODE : COMPLET (TRUNCATE PUIS RECHARGEMENT)'
+           END-IF
+           DISPLAY 'INTERVALLE DE COMMIT : ' WS-COMMIT-INTERVAL
            DISPLAY '================================================'.
 
+      *---------------------------------------------------------------*
+      * Decouper le PARM en jetons separes par des virgules           *
+      *---------------------------------------------------------------*
+       10100-DECOUPER-PARM.
+           MOVE SPACES TO WS-PARM-TOKENS
+           UNSTRING WS-PARM-TRAVAIL DELIMITED BY ','
+               INTO WS-PARM-TOK(1) WS-PARM-TOK(2)
+                    WS-PARM-TOK(3) WS-PARM-TOK(4)
+           END-UNSTRING
+
+           PERFORM VARYING WS-PARM-IDX FROM 1 BY 1
+               UNTIL WS-PARM-IDX > 4
+               IF WS-PARM-TOK(WS-PARM-IDX) = 'DELTA'
+                   MOVE 'Y' TO WS-MODE-DELTA
+               END-IF
+               IF WS-PARM-TOK(WS-PARM-IDX)(1:6) = 'COMMIT'
+                   MOVE WS-PARM-TOK(WS-PARM-IDX)(7:4)
+                       TO WS-COMMIT-TOK-NUM
+                   IF WS-COMMIT-TOK-NUM > 0
+                       MOVE WS-COMMIT-TOK-NUM TO WS-COMMIT-INTERVAL
+                   END-IF
+               END-IF
+           END-PERFORM
+           .
+
       *---------------------------------------------------------------*
        20000-TRUNCATE.
-           MOVE WS-FUNC-TRUNCATE TO WS-CODE-FONCTION
-           CALL WS-NOM-PGMDB2 USING WS-COM
-           IF WS-CODE-RETOUR = WS-RET-OK
-               DISPLAY 'TABLE ASSURES VIDEE AVEC SUCCES'
+           IF MODE-DELTA
+               DISPLAY 'MODE DELTA - TABLE ASSURES CONSERVEE'
            ELSE
-               DISPLAY 'ERREUR TRUNCATE CODE : ' WS-CODE-RETOUR
-               STOP RUN
+               MOVE WS-FUNC-TRUNCATE TO WS-CODE-FONCTION
+               CALL WS-NOM-PGMDB2 USING WS-COM
+               IF WS-CODE-RETOUR = WS-RET-OK
+                   DISPLAY 'TABLE ASSURES VIDEE AVEC SUCCES'
+               ELSE
+                   DISPLAY 'ERREUR TRUNCATE CODE : ' WS-CODE-RETOUR
+                   STOP RUN
+               END-IF
            END-IF.
 
       *---------------------------------------------------------------*
        30000-BOUCLE.
-           READ F-KSDUMP INTO WS-ENREG
+           READ F-KSDUMP INTO WS-ENREG-DUMP
            IF FS-DUMP = '10'
                MOVE 'O' TO WS-FIN-FICHIER
            ELSE IF FS-DUMP NOT = '00'
@@ -96,23 +170,93 @@
                MOVE 'O' TO WS-FIN-FICHIER
            ELSE
                ADD 1 TO WS-NB-LUS
-               MOVE WS-FUNC-INSERT TO WS-CODE-FONCTION
-               CALL WS-NOM-PGMDB2 USING WS-COM
-               IF WS-CODE-RETOUR = WS-RET-OK
-                   ADD 1 TO WS-NB-INSERTS
+               IF MODE-DELTA
+                   PERFORM 31000-TRAITER-DELTA
                ELSE
-                   ADD 1 TO WS-NB-ERREURS
-                   DISPLAY 'ERREUR INSERT ENREG ' WS-NB-LUS
-                           ' CODE : ' WS-CODE-RETOUR
+                   MOVE WS-ENREG-DUMP TO WS-ENREG
+                   MOVE WS-FUNC-INSERT TO WS-CODE-FONCTION
+                   CALL WS-NOM-PGMDB2 USING WS-COM
+                   IF WS-CODE-RETOUR = WS-RET-OK
+                       ADD 1 TO WS-NB-INSERTS
+                   ELSE
+                       ADD 1 TO WS-NB-ERREURS
+                       DISPLAY 'ERREUR INSERT ENREG ' WS-NB-LUS
+                               ' CODE : ' WS-CODE-RETOUR
+                   END-IF
                END-IF
+               PERFORM 40000-COMMIT-SI-NECESSAIRE
            END-IF.
 
+      *---------------------------------------------------------------*
+      * Mode delta : comparer avec la ligne DB2 existante (si elle    *
+      * existe) et n'inserer/reecrire que ce qui a reellement change  *
+      *---------------------------------------------------------------*
+       31000-TRAITER-DELTA.
+           MOVE WS-ENREG-DUMP TO WS-ENREG
+           MOVE WS-FUNC-READ TO WS-CODE-FONCTION
+           CALL WS-NOM-PGMDB2 USING WS-COM
+
+           EVALUATE WS-CODE-RETOUR
+               WHEN WS-RET-NOTFOUND
+                   MOVE WS-ENREG-DUMP TO WS-ENREG
+                   MOVE WS-FUNC-INSERT TO WS-CODE-FONCTION
+                   CALL WS-NOM-PGMDB2 USING WS-COM
+                   IF WS-CODE-RETOUR = WS-RET-OK
+                       ADD 1 TO WS-NB-INSERTS
+                   ELSE
+                       ADD 1 TO WS-NB-ERREURS
+                       DISPLAY 'ERREUR INSERT ENREG ' WS-NB-LUS
+                               ' CODE : ' WS-CODE-RETOUR
+                   END-IF
+               WHEN WS-RET-OK
+                   IF WS-ENREG = WS-ENREG-DUMP
+                       ADD 1 TO WS-NB-INCHANGES
+                   ELSE
+                       MOVE WS-ENREG-DUMP TO WS-ENREG
+                       MOVE WS-FUNC-REWRITE TO WS-CODE-FONCTION
+                       CALL WS-NOM-PGMDB2 USING WS-COM
+                       IF WS-CODE-RETOUR = WS-RET-OK
+                           ADD 1 TO WS-NB-MODIFIES
+                       ELSE
+                           ADD 1 TO WS-NB-ERREURS
+                           DISPLAY 'ERREUR REWRITE ENREG ' WS-NB-LUS
+                                   ' CODE : ' WS-CODE-RETOUR
+                       END-IF
+                   END-IF
+               WHEN OTHER
+                   ADD 1 TO WS-NB-ERREURS
+                   DISPLAY 'ERREUR LECTURE DB2 ENREG ' WS-NB-LUS
+                           ' CODE : ' WS-CODE-RETOUR
+           END-EVALUATE
+           .
+
+      *---------------------------------------------------------------*
+      * COMMIT intermediaire toutes les WS-COMMIT-INTERVAL lignes     *
+      *---------------------------------------------------------------*
+       40000-COMMIT-SI-NECESSAIRE.
+           ADD 1 TO WS-CPT-DEPUIS-COMMIT
+           IF WS-CPT-DEPUIS-COMMIT >= WS-COMMIT-INTERVAL
+               MOVE WS-FUNC-COMMIT TO WS-CODE-FONCTION
+               CALL WS-NOM-PGMDB2 USING WS-COM
+               MOVE 0 TO WS-CPT-DEPUIS-COMMIT
+               DISPLAY 'COMMIT INTERMEDIAIRE APRES ' WS-NB-LUS
+                       ' ENREGISTREMENTS'
+           END-IF
+           .
+
       *---------------------------------------------------------------*
        90000-FIN.
+           MOVE WS-FUNC-COMMIT TO WS-CODE-FONCTION
+           CALL WS-NOM-PGMDB2 USING WS-COM
+
            CLOSE F-KSDUMP
            DISPLAY '================================================'
            DISPLAY 'STATISTIQUES CHARGEMENT'
            DISPLAY '================================================'
            DISPLAY 'ENREGISTREMENTS LUS     : ' WS-NB-LUS
            DISPLAY 'INSERTIONS REUSSIES     : ' WS-NB-INSERTS
+           IF MODE-DELTA
+               DISPLAY 'MODIFICATIONS REUSSIES  : ' WS-NB-MODIFIES
+               DISPLAY 'INCHANGES (IGNORES)     : ' WS-NB-INCHANGES
+           END-IF
            DISPLAY 'ERREURS                 : ' WS-NB-ERREURS.
