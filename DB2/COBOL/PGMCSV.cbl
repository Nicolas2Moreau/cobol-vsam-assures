@@ -0,0 +1,507 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMCSV.
+
+      *---------------------------------------------------------------*
+      * PGMCSV - Sous-programme accesseur fichier plat/CSV            *
+      * Interface identique a PGMVSAM/PGMDB2 (zone 120 octets,        *
+      * PDF p.16-17) : MAJASSV2 peut selectionner PGMCSV via la PARM  *
+      * exactement comme PGMVSAM ou PGMDB2, sans aucun changement de  *
+      * code appelant.                                                *
+      * Cible : WORK/ASSURES.csv, extrait courtier delimite par       *
+      * virgules, meme decoupage de champs que CASSURES.cpy.          *
+      * A la difference d'un KSDS, un fichier a plat n'est pas trie   *
+      * par cle : le fichier entier est charge en memoire a l'OPEN,   *
+      * les acces directs (READ/REWRITE/DELETE/WRITE/EXISTS) se font  *
+      * par parcours de la table en memoire, et le fichier est        *
+      * entierement reecrit depuis la table a la fermeture (CLOSE).   *
+      * START/READNEXT parcourent la table dans l'ordre de l'extrait  *
+      * d'origine (et non dans l'ordre matricule) : si l'ordre         *
+      * matricule est requis, trier l'extrait en amont (cf TRIMVTS).  *
+      *---------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      * Extrait courtier CSV - lu en totalite a l'OPEN, reecrit en
+      * totalite a la fermeture
+           SELECT F-CSV ASSIGN TO "WORK/ASSURES.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CSV.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  F-CSV.
+       01  FS-CSV-LIGNE              PIC X(200).
+
+       WORKING-STORAGE SECTION.
+
+       01  FS-CSV                    PIC XX.
+
+      * Table en memoire - image du fichier plat pendant la duree de
+      * l'OPEN (meme taille maximale que WS-MAT-VU dans MAJASSV2)
+       01  WS-TABLE-ASSURES.
+           05 WS-AE-ENREG            PIC X(87) OCCURS 20000 TIMES.
+
+       01  WS-NB-LIGNES              PIC 9(5) VALUE 0.
+       01  WS-IDX                    PIC 9(5) VALUE 0.
+       01  WS-IDX-TROUVE             PIC 9(5) VALUE 0.
+       01  WS-IDX-LECTURE            PIC 9(5) VALUE 0.
+
+       01  WS-ASSURES-OPEN           PIC X VALUE 'N'.
+
+       01  WS-FILE-STATUS            PIC XX.
+       01  WS-COMPTE-FIN             PIC X VALUE 'N'.
+
+      * Decomposition d'un enregistrement ASSURES3 (meme copybook que
+      * PGMVSAM/VALASSU)
+       01  WS-ASSURE-CASSURES.
+           COPY CASSURES.
+
+      * Miroir texte d'un enregistrement, pour construire/depouiller
+      * la ligne CSV (meme principe que WS-ENREG-DISP de PGMDB2)
+       01  WS-ENREG-TEXTE.
+           05 WS-ET-MAT              PIC 9(6).
+           05 WS-ET-SEQ              PIC 9(2).
+           05 WS-ET-NOMPRE           PIC X(20).
+           05 WS-ET-RUE              PIC X(18).
+           05 WS-ET-CP               PIC 9(5).
+           05 WS-ET-VILLE            PIC X(12).
+           05 WS-ET-TYPEV            PIC X.
+           05 WS-ET-PRIME-ED         PIC 9(6).99.
+           05 WS-ET-BM               PIC X.
+           05 WS-ET-TAUX             PIC 99.
+           05 WS-ET-DATEEFFET        PIC 9(6).
+           05 WS-ET-DATEEXPIR        PIC 9(6).
+           05 WS-ET-NBSIN            PIC 9(2).
+           05 WS-ET-ANCIEN           PIC 9(2).
+
+      * Zones de depouillement d'une ligne CSV lue (UNSTRING n'accepte
+      * pas une zone numerique editee comme cible ; on depouille donc
+      * en alphanumerique puis on convertit champ par champ)
+       01  WS-PARSE-CHAMPS.
+           05 WS-PARSE-MAT           PIC X(6).
+           05 WS-PARSE-SEQ           PIC X(2).
+           05 WS-PARSE-NOMPRE        PIC X(20).
+           05 WS-PARSE-RUE           PIC X(18).
+           05 WS-PARSE-CP            PIC X(5).
+           05 WS-PARSE-VILLE         PIC X(12).
+           05 WS-PARSE-TYPEV         PIC X.
+           05 WS-PARSE-PRIME-TXT     PIC X(9).
+           05 WS-PARSE-BM            PIC X.
+           05 WS-PARSE-TAUX          PIC X(2).
+           05 WS-PARSE-DATEEFFET     PIC X(6).
+           05 WS-PARSE-DATEEXPIR     PIC X(6).
+           05 WS-PARSE-NBSIN         PIC X(2).
+           05 WS-PARSE-ANCIEN        PIC X(2).
+
+      * Partie entiere/decimale de la prime lue sur la ligne CSV
+       01  WS-PRIME-INT              PIC 9(6).
+       01  WS-PRIME-DEC              PIC 9(2).
+
+      * Codes fonction (conformes PDF page 17)
+       01  WS-CODES-FONCTION.
+           05 WS-CODE-OPEN           PIC 99 VALUE 01.
+           05 WS-CODE-CLOSE          PIC 99 VALUE 02.
+           05 WS-CODE-READ           PIC 99 VALUE 03.
+           05 WS-CODE-REWRITE        PIC 99 VALUE 04.
+           05 WS-CODE-DELETE         PIC 99 VALUE 05.
+           05 WS-CODE-WRITE          PIC 99 VALUE 06.
+           05 WS-CODE-START          PIC 99 VALUE 07.
+           05 WS-CODE-READNEXT       PIC 99 VALUE 08.
+           05 WS-CODE-EXISTS         PIC 99 VALUE 11.
+           05 WS-CODE-COUNT          PIC 99 VALUE 12.
+
+      * Codes retour (alignes sur PGMVSAM / PGMDB2 / MAJASSV2 / TSTASSU)
+       01  WS-CODES-RETOUR.
+           05 WS-RETOUR-OK           PIC 99 VALUE 00.
+           05 WS-RETOUR-NOTFOUND     PIC 99 VALUE 01.
+           05 WS-RETOUR-DUPLICATE    PIC 99 VALUE 02.
+           05 WS-RETOUR-NOTOPEN      PIC 99 VALUE 03.
+           05 WS-RETOUR-EOF          PIC 99 VALUE 04.
+           05 WS-RETOUR-ERROR        PIC 99 VALUE 99.
+
+       LINKAGE SECTION.
+
+      * Zone de communication 120 octets - identique a PGMVSAM/PGMDB2
+       01  LS-COM.
+           05 LS-NOM-FICHIER         PIC X(8).
+           05 LS-CODE-FONCTION       PIC 99.
+           05 LS-CODE-RETOUR         PIC 99.
+           05 LS-ENREG               PIC X(87).
+           05 LS-DIAG-CODE           PIC S9(4).
+           05 LS-FILLER              PIC X(17).
+
+       PROCEDURE DIVISION USING LS-COM.
+
+       MAIN-PGMCSV.
+           MOVE WS-RETOUR-OK TO LS-CODE-RETOUR
+
+           IF LS-NOM-FICHIER NOT = 'ASSURES3'
+               MOVE WS-RETOUR-ERROR TO LS-CODE-RETOUR
+               GOBACK
+           END-IF
+
+           EVALUATE LS-CODE-FONCTION
+               WHEN WS-CODE-OPEN
+                   PERFORM OPEN-CSV
+               WHEN WS-CODE-CLOSE
+                   PERFORM CLOSE-CSV
+               WHEN WS-CODE-READ
+                   PERFORM READ-CSV
+               WHEN WS-CODE-REWRITE
+                   PERFORM REWRITE-CSV
+               WHEN WS-CODE-DELETE
+                   PERFORM DELETE-CSV
+               WHEN WS-CODE-WRITE
+                   PERFORM WRITE-CSV
+               WHEN WS-CODE-START
+                   PERFORM START-CSV
+               WHEN WS-CODE-READNEXT
+                   PERFORM READNEXT-CSV
+               WHEN WS-CODE-EXISTS
+                   PERFORM EXISTS-CSV
+               WHEN WS-CODE-COUNT
+                   PERFORM COUNT-CSV
+               WHEN OTHER
+                   MOVE WS-RETOUR-ERROR TO LS-CODE-RETOUR
+           END-EVALUATE
+
+           GOBACK.
+
+      * OPEN - Charge l'extrait CSV en totalite dans la table memoire *
+      * Un fichier absent (premiere execution, pas encore d'extrait)  *
+      * n'est pas une erreur : la table demarre simplement vide       *
+
+       OPEN-CSV.
+           IF WS-ASSURES-OPEN = 'N'
+               MOVE 0 TO WS-NB-LIGNES
+               OPEN INPUT F-CSV
+               IF FS-CSV = '00'
+                   PERFORM CHARGER-BOUCLE UNTIL FS-CSV = '10'
+                   CLOSE F-CSV
+               END-IF
+               MOVE 1 TO WS-IDX-LECTURE
+               MOVE 'O' TO WS-ASSURES-OPEN
+               MOVE '00' TO WS-FILE-STATUS
+           ELSE
+               MOVE '00' TO WS-FILE-STATUS
+           END-IF
+
+           PERFORM MAPPER-FILE-STATUS.
+
+       CHARGER-BOUCLE.
+           READ F-CSV
+               AT END
+                   CONTINUE
+               NOT AT END
+                   PERFORM DEPOUILLER-LIGNE-CSV
+           END-READ
+           .
+
+      * Depouille une ligne CSV et l'ajoute a la table memoire        *
+
+       DEPOUILLER-LIGNE-CSV.
+           UNSTRING FS-CSV-LIGNE DELIMITED BY ','
+               INTO WS-PARSE-MAT, WS-PARSE-SEQ, WS-PARSE-NOMPRE,
+                    WS-PARSE-RUE, WS-PARSE-CP, WS-PARSE-VILLE,
+                    WS-PARSE-TYPEV, WS-PARSE-PRIME-TXT, WS-PARSE-BM,
+                    WS-PARSE-TAUX, WS-PARSE-DATEEFFET,
+                    WS-PARSE-DATEEXPIR, WS-PARSE-NBSIN, WS-PARSE-ANCIEN
+           END-UNSTRING
+
+           MOVE WS-PARSE-MAT      TO MAT-A4 OF WS-ASSURE-CASSURES
+           MOVE WS-PARSE-SEQ      TO SEQ-VEHICULE-A4
+                                      OF WS-ASSURE-CASSURES
+           MOVE WS-PARSE-NOMPRE   TO NOM-PRE-A4 OF WS-ASSURE-CASSURES
+           MOVE WS-PARSE-RUE      TO RUE-A4 OF WS-ASSURE-CASSURES
+           MOVE WS-PARSE-CP       TO CP-A4 OF WS-ASSURE-CASSURES
+           MOVE WS-PARSE-VILLE    TO VILLE-A4 OF WS-ASSURE-CASSURES
+           MOVE WS-PARSE-TYPEV    TO TYPE-V-A4 OF WS-ASSURE-CASSURES
+           MOVE WS-PARSE-PRIME-TXT(1:6) TO WS-PRIME-INT
+           MOVE WS-PARSE-PRIME-TXT(8:2) TO WS-PRIME-DEC
+           COMPUTE PRIME-A4 OF WS-ASSURE-CASSURES =
+                   WS-PRIME-INT + (WS-PRIME-DEC / 100)
+           MOVE WS-PARSE-BM       TO BM-A4 OF WS-ASSURE-CASSURES
+           MOVE WS-PARSE-TAUX     TO TAUX-A4 OF WS-ASSURE-CASSURES
+           MOVE WS-PARSE-DATEEFFET TO DATE-EFFET-A4
+                                       OF WS-ASSURE-CASSURES
+           MOVE WS-PARSE-DATEEXPIR TO DATE-EXPIR-A4
+                                       OF WS-ASSURE-CASSURES
+           MOVE WS-PARSE-NBSIN    TO NB-SINISTRE-A4
+                                      OF WS-ASSURE-CASSURES
+           MOVE WS-PARSE-ANCIEN   TO ANCIENNETE-A4 OF WS-ASSURE-CASSURES
+
+           IF WS-NB-LIGNES < 20000
+               ADD 1 TO WS-NB-LIGNES
+               MOVE WS-ASSURE-CASSURES TO WS-AE-ENREG(WS-NB-LIGNES)
+           END-IF
+           .
+
+      * CLOSE - Reecrit l'extrait CSV en totalite depuis la table     *
+
+       CLOSE-CSV.
+           IF WS-ASSURES-OPEN = 'O'
+               OPEN OUTPUT F-CSV
+               PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-NB-LIGNES
+                   PERFORM FORMATER-LIGNE-CSV
+                   WRITE FS-CSV-LIGNE
+               END-PERFORM
+               CLOSE F-CSV
+               MOVE 'N' TO WS-ASSURES-OPEN
+               MOVE '00' TO WS-FILE-STATUS
+           ELSE
+               MOVE '00' TO WS-FILE-STATUS
+           END-IF
+
+           PERFORM MAPPER-FILE-STATUS.
+
+      * Construit la ligne CSV de l'entree de table courante          *
+
+       FORMATER-LIGNE-CSV.
+           MOVE WS-AE-ENREG(WS-IDX) TO WS-ASSURE-CASSURES
+           MOVE MAT-A4 OF WS-ASSURE-CASSURES        TO WS-ET-MAT
+           MOVE SEQ-VEHICULE-A4 OF WS-ASSURE-CASSURES TO WS-ET-SEQ
+           MOVE NOM-PRE-A4 OF WS-ASSURE-CASSURES     TO WS-ET-NOMPRE
+           MOVE RUE-A4 OF WS-ASSURE-CASSURES         TO WS-ET-RUE
+           MOVE CP-A4 OF WS-ASSURE-CASSURES          TO WS-ET-CP
+           MOVE VILLE-A4 OF WS-ASSURE-CASSURES       TO WS-ET-VILLE
+           MOVE TYPE-V-A4 OF WS-ASSURE-CASSURES      TO WS-ET-TYPEV
+           MOVE PRIME-A4 OF WS-ASSURE-CASSURES       TO WS-ET-PRIME-ED
+           MOVE BM-A4 OF WS-ASSURE-CASSURES          TO WS-ET-BM
+           MOVE TAUX-A4 OF WS-ASSURE-CASSURES        TO WS-ET-TAUX
+           MOVE DATE-EFFET-A4 OF WS-ASSURE-CASSURES  TO WS-ET-DATEEFFET
+           MOVE DATE-EXPIR-A4 OF WS-ASSURE-CASSURES  TO WS-ET-DATEEXPIR
+           MOVE NB-SINISTRE-A4 OF WS-ASSURE-CASSURES TO WS-ET-NBSIN
+           MOVE ANCIENNETE-A4 OF WS-ASSURE-CASSURES  TO WS-ET-ANCIEN
+
+           STRING WS-ET-MAT       DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-ET-SEQ       DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-ET-NOMPRE    DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-ET-RUE       DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-ET-CP        DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-ET-VILLE     DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-ET-TYPEV     DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-ET-PRIME-ED  DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-ET-BM        DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-ET-TAUX      DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-ET-DATEEFFET DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-ET-DATEEXPIR DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-ET-NBSIN     DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-ET-ANCIEN    DELIMITED BY SIZE
+               INTO FS-CSV-LIGNE
+           END-STRING
+           .
+
+      * READ - Lecture directe par cle (MAT-A4 + SEQ-VEHICULE-A4)     *
+
+       READ-CSV.
+           IF WS-ASSURES-OPEN = 'N'
+               MOVE '93' TO WS-FILE-STATUS
+           ELSE
+               PERFORM CHERCHER-PAR-CLE
+               IF WS-IDX-TROUVE > 0
+                   MOVE WS-AE-ENREG(WS-IDX-TROUVE) TO LS-ENREG
+                   MOVE '00' TO WS-FILE-STATUS
+               ELSE
+                   MOVE '23' TO WS-FILE-STATUS
+               END-IF
+           END-IF
+
+           PERFORM MAPPER-FILE-STATUS.
+
+      * Recherche lineaire par cle (8 premiers octets de LS-ENREG) -  *
+      * rend WS-IDX-TROUVE = 0 si non trouve                          *
+
+       CHERCHER-PAR-CLE.
+           MOVE 0 TO WS-IDX-TROUVE
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-NB-LIGNES
+               IF WS-AE-ENREG(WS-IDX)(1:8) = LS-ENREG(1:8)
+                   MOVE WS-IDX TO WS-IDX-TROUVE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           .
+
+      * REWRITE - Mise a jour d'un enregistrement existant            *
+
+       REWRITE-CSV.
+           IF WS-ASSURES-OPEN = 'N'
+               MOVE '93' TO WS-FILE-STATUS
+           ELSE
+               PERFORM CHERCHER-PAR-CLE
+               IF WS-IDX-TROUVE > 0
+                   MOVE LS-ENREG TO WS-AE-ENREG(WS-IDX-TROUVE)
+                   MOVE '00' TO WS-FILE-STATUS
+               ELSE
+                   MOVE '23' TO WS-FILE-STATUS
+               END-IF
+           END-IF
+
+           PERFORM MAPPER-FILE-STATUS.
+
+      * DELETE - Suppression d'un enregistrement existant - les       *
+      * entrees suivantes sont tassees d'un cran pour combler le trou *
+
+       DELETE-CSV.
+           IF WS-ASSURES-OPEN = 'N'
+               MOVE '93' TO WS-FILE-STATUS
+           ELSE
+               PERFORM CHERCHER-PAR-CLE
+               IF WS-IDX-TROUVE > 0
+                   PERFORM VARYING WS-IDX FROM WS-IDX-TROUVE BY 1
+                       UNTIL WS-IDX >= WS-NB-LIGNES
+                       MOVE WS-AE-ENREG(WS-IDX + 1)
+                           TO WS-AE-ENREG(WS-IDX)
+                   END-PERFORM
+                   SUBTRACT 1 FROM WS-NB-LIGNES
+                   MOVE '00' TO WS-FILE-STATUS
+               ELSE
+                   MOVE '23' TO WS-FILE-STATUS
+               END-IF
+           END-IF
+
+           PERFORM MAPPER-FILE-STATUS.
+
+      * WRITE - Creation d'un nouvel enregistrement                   *
+
+       WRITE-CSV.
+           IF WS-ASSURES-OPEN = 'N'
+               MOVE '93' TO WS-FILE-STATUS
+           ELSE
+               PERFORM CHERCHER-PAR-CLE
+               IF WS-IDX-TROUVE > 0
+                   MOVE '22' TO WS-FILE-STATUS
+               ELSE
+                   IF WS-NB-LIGNES < 20000
+                       ADD 1 TO WS-NB-LIGNES
+                       MOVE LS-ENREG TO WS-AE-ENREG(WS-NB-LIGNES)
+                       MOVE '00' TO WS-FILE-STATUS
+                   ELSE
+                       MOVE '99' TO WS-FILE-STATUS
+                   END-IF
+               END-IF
+           END-IF
+
+           PERFORM MAPPER-FILE-STATUS.
+
+      * START - Positionne le curseur de lecture sequentielle sur la  *
+      * premiere entree de la table dont le matricule (LS-ENREG(1:6)) *
+      * est >= a celui demande, SPACES/LOW-VALUES repositionnant en   *
+      * tete de table. La table n'etant pas triee comme un KSDS, ce   *
+      * positionnement porte sur l'ordre de chargement de l'extrait ; *
+      * trier l'extrait en amont (cf TRIMVTS) si l'ordre matricule est*
+      * necessaire avant d'utiliser START.                            *
+
+       START-CSV.
+           IF WS-ASSURES-OPEN = 'N'
+               MOVE '93' TO WS-FILE-STATUS
+           ELSE
+               IF LS-ENREG(1:6) = SPACES OR LS-ENREG(1:6) = LOW-VALUES
+                   MOVE 1 TO WS-IDX-LECTURE
+                   MOVE '00' TO WS-FILE-STATUS
+               ELSE
+                   MOVE 0 TO WS-IDX-TROUVE
+                   PERFORM VARYING WS-IDX FROM 1 BY 1
+                       UNTIL WS-IDX > WS-NB-LIGNES
+                       IF WS-AE-ENREG(WS-IDX)(1:6) >= LS-ENREG(1:6)
+                           MOVE WS-IDX TO WS-IDX-TROUVE
+                           EXIT PERFORM
+                       END-IF
+                   END-PERFORM
+                   IF WS-IDX-TROUVE > 0
+                       MOVE WS-IDX-TROUVE TO WS-IDX-LECTURE
+                       MOVE '00' TO WS-FILE-STATUS
+                   ELSE
+                       MOVE '23' TO WS-FILE-STATUS
+                   END-IF
+               END-IF
+           END-IF
+
+           PERFORM MAPPER-FILE-STATUS.
+
+      * READNEXT - Lecture sequentielle suivant le curseur courant    *
+
+       READNEXT-CSV.
+           MOVE SPACES TO LS-ENREG
+           IF WS-ASSURES-OPEN = 'N'
+               MOVE '93' TO WS-FILE-STATUS
+           ELSE
+               IF WS-IDX-LECTURE > WS-NB-LIGNES
+                   MOVE '10' TO WS-FILE-STATUS
+               ELSE
+                   MOVE WS-AE-ENREG(WS-IDX-LECTURE) TO LS-ENREG
+                   ADD 1 TO WS-IDX-LECTURE
+                   MOVE '00' TO WS-FILE-STATUS
+               END-IF
+           END-IF
+
+           PERFORM MAPPER-FILE-STATUS.
+
+      * EXISTS - Test de presence par cle sans transferer l'enreg     *
+
+       EXISTS-CSV.
+           IF WS-ASSURES-OPEN = 'N'
+               MOVE '93' TO WS-FILE-STATUS
+           ELSE
+               PERFORM CHERCHER-PAR-CLE
+               IF WS-IDX-TROUVE > 0
+                   MOVE '00' TO WS-FILE-STATUS
+               ELSE
+                   MOVE '23' TO WS-FILE-STATUS
+               END-IF
+           END-IF
+
+           PERFORM MAPPER-FILE-STATUS.
+
+      * COUNT - Nombre d'enregistrements actuellement en table        *
+
+       COUNT-CSV.
+           IF WS-ASSURES-OPEN = 'N'
+               MOVE '93' TO WS-FILE-STATUS
+           ELSE
+               MOVE SPACES TO LS-ENREG
+               MOVE WS-NB-LIGNES TO LS-ENREG(1:8)
+               MOVE '00' TO WS-FILE-STATUS
+           END-IF
+
+           PERFORM MAPPER-FILE-STATUS.
+
+      * MAPPER-FILE-STATUS - Conversion statut simule -> code retour  *
+      * (meme table que PGMVSAM, pour un comportement identique cote  *
+      * appelant quel que soit l'accesseur choisi)                    *
+
+       MAPPER-FILE-STATUS.
+           MOVE WS-FILE-STATUS TO LS-DIAG-CODE
+
+           EVALUATE WS-FILE-STATUS
+               WHEN '00'
+                   MOVE WS-RETOUR-OK TO LS-CODE-RETOUR
+               WHEN '10'
+                   MOVE WS-RETOUR-EOF TO LS-CODE-RETOUR
+               WHEN '23'
+                   MOVE WS-RETOUR-NOTFOUND TO LS-CODE-RETOUR
+               WHEN '22'
+                   MOVE WS-RETOUR-DUPLICATE TO LS-CODE-RETOUR
+               WHEN '90' THRU '99'
+                   MOVE WS-RETOUR-NOTOPEN TO LS-CODE-RETOUR
+               WHEN OTHER
+                   MOVE WS-RETOUR-ERROR TO LS-CODE-RETOUR
+           END-EVALUATE
+           .
