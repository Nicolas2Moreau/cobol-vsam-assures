@@ -21,7 +21,7 @@
                INCLUDE DCLASSU
            END-EXEC.
 
-      * Curseur lecture sequentielle (STARTBR/READNEXT)
+      * Curseur lecture sequentielle (STARTBR/READNEXT) - sans filtre
            EXEC SQL
                DECLARE CSR-ASSURES CURSOR FOR
                SELECT MATASS, NOMPRE, RUESS, CPASS,
@@ -30,9 +30,42 @@
                ORDER BY MATASS
            END-EXEC.
 
+      * Variante filtree sur prefixe de code postal (traitement
+      * regional) - prefixe fourni par l'appelant via le comm area
+           EXEC SQL
+               DECLARE CSR-ASSURES-CP CURSOR FOR
+               SELECT MATASS, NOMPRE, RUESS, CPASS,
+                      VILLSS, CODVEH, PRIMSS, BONMAL, TAUXSS
+               FROM ASSURES
+               WHERE SUBSTR(CPASS, 1, 3) = :WS-FILTRE-CP-PREFIX
+               ORDER BY MATASS
+           END-EXEC.
+
+      * Variante filtree sur ville (VILLSS exacte)
+           EXEC SQL
+               DECLARE CSR-ASSURES-VILLE CURSOR FOR
+               SELECT MATASS, NOMPRE, RUESS, CPASS,
+                      VILLSS, CODVEH, PRIMSS, BONMAL, TAUXSS
+               FROM ASSURES
+               WHERE VILLSS = :WS-FILTRE-VILLE
+               ORDER BY MATASS
+           END-EXEC.
+
       * Copie locale SQLCODE (PIC S9(9) COMP pour comparaisons)
        01  WS-SQLCODE              PIC S9(9) COMP.
 
+      * Filtres optionnels du curseur sequentiel (fournis via le comm
+      * area au moment du FUNC-START, PDF p.16-17 - extension p.17bis)
+       01  WS-FILTRE-CP-PREFIX     PIC X(3).
+       01  WS-FILTRE-VILLE         PIC X(12).
+
+      * Compteur pour FUNC-COUNT (12)
+       01  WS-COMPTE-ENR           PIC 9(8).
+
+      * Curseur actuellement ouvert : ' '=sans filtre, 'C'=code
+      * postal, 'V'=ville
+       01  WS-MODE-CURSEUR         PIC X VALUE SPACE.
+
       * Codes retour (conformes PDF page 17)
        01  WS-CODES-RETOUR.
            05 WS-RETOUR-OK         PIC 99 VALUE 00.
@@ -53,6 +86,9 @@
            05 WS-FUNC-START        PIC 99 VALUE 07.
            05 WS-FUNC-READNEXT     PIC 99 VALUE 08.
            05 WS-FUNC-TRUNCATE     PIC 99 VALUE 09.
+           05 WS-FUNC-COMMIT       PIC 99 VALUE 10.
+           05 WS-FUNC-EXISTS       PIC 99 VALUE 11.
+           05 WS-FUNC-COUNT        PIC 99 VALUE 12.
 
       * Zone enregistrement en format DISPLAY (miroir de WASSURE)
        01  WS-ENREG-DISP.
@@ -62,10 +98,10 @@
            05 WS-ED-CP             PIC 9(5).
            05 WS-ED-VILLE          PIC X(12).
            05 WS-ED-CODE           PIC X(1).
-           05 WS-ED-PRIME          PIC 9(4)V99.
+           05 WS-ED-PRIME          PIC 9(6)V99.
            05 WS-ED-BM             PIC X(1).
            05 WS-ED-TAUX           PIC 99.
-           05 FILLER               PIC X(9).
+           05 FILLER               PIC X(14).
 
        LINKAGE SECTION.
 
@@ -74,8 +110,17 @@
            05 LS-NOM-FICHIER       PIC X(8).
            05 LS-CODE-FONCTION     PIC 99.
            05 LS-CODE-RETOUR       PIC 99.
-           05 LS-ENREG             PIC X(80).
-           05 LS-FILLER            PIC X(28).
+           05 LS-ENREG             PIC X(87).
+      * Diagnostic reel (SQLCODE brut) pour un LS-CODE-RETOUR trop
+      * generique (WS-RETOUR-ERROR) pour que l'appelant sache la cause
+           05 LS-DIAG-CODE         PIC S9(4).
+      * Filtre optionnel pour FUNC-START : prefixe de code postal
+      * (3 premiers caracteres de CPASS) ou ville exacte, au choix de
+      * l'appelant. Laisses a SPACES, FUNC-START ouvre CSR-ASSURES
+      * (curseur complet, comportement d'origine)
+           05 LS-FILTRE-CP-PREFIX  PIC X(3).
+           05 LS-FILTRE-VILLE      PIC X(12).
+           05 LS-FILLER            PIC X(2).
 
        PROCEDURE DIVISION USING LS-COM.
 
@@ -102,6 +147,12 @@
                    PERFORM FUNC-READNEXT
                WHEN WS-FUNC-TRUNCATE
                    PERFORM FUNC-TRUNCATE
+               WHEN WS-FUNC-COMMIT
+                   PERFORM FUNC-COMMIT
+               WHEN WS-FUNC-EXISTS
+                   PERFORM FUNC-EXISTS
+               WHEN WS-FUNC-COUNT
+                   PERFORM FUNC-COUNT
                WHEN OTHER
                    MOVE WS-RETOUR-ERROR TO LS-CODE-RETOUR
            END-EVALUATE
@@ -117,13 +168,30 @@
       * FUNC-CLOSE (02) : fermeture curseur                           *
       *---------------------------------------------------------------*
        FUNC-CLOSE.
-           EXEC SQL
-               CLOSE CSR-ASSURES
-           END-EXEC
+           EVALUATE WS-MODE-CURSEUR
+               WHEN 'C'
+                   EXEC SQL
+                       CLOSE CSR-ASSURES-CP
+                   END-EXEC
+               WHEN 'V'
+                   EXEC SQL
+                       CLOSE CSR-ASSURES-VILLE
+                   END-EXEC
+               WHEN OTHER
+                   EXEC SQL
+                       CLOSE CSR-ASSURES
+                   END-EXEC
+           END-EVALUATE
+           MOVE SPACE TO WS-MODE-CURSEUR
            MOVE WS-RETOUR-OK TO LS-CODE-RETOUR.
 
       *---------------------------------------------------------------*
-      * FUNC-READ (03) : SELECT par cle primaire MATASS               *
+      * FUNC-READ (03) : SELECT par cle primaire MATASS. FOR UPDATE   *
+      * OF prend un verrou DB2 sur la ligne des sa lecture et le      *
+      * conserve jusqu'au prochain COMMIT, pour qu'un FUNC-REWRITE/   *
+      * FUNC-DELETE qui suit sur le meme MATASS s'applique bien a la  *
+      * ligne telle que lue ici, meme si une autre unite d'oeuvre     *
+      * tente de la modifier entre-temps (elle attendra le verrou)    *
       *---------------------------------------------------------------*
        FUNC-READ.
            MOVE LS-ENREG(1:6) TO WS-MATASS
@@ -135,6 +203,8 @@
                     :WS-TAUXSS
                FROM ASSURES
                WHERE MATASS = :WS-MATASS
+               FOR UPDATE OF NOMPRE, RUESS, CPASS, VILLSS, CODVEH,
+                              PRIMSS, BONMAL, TAUXSS
            END-EXEC
            MOVE SQLCODE TO WS-SQLCODE
            PERFORM MAPPER-READ
@@ -192,24 +262,61 @@
 
       *---------------------------------------------------------------*
       * FUNC-START (07) : OPEN CURSOR (debut lecture sequentielle)    *
+      * LS-FILTRE-CP-PREFIX ou LS-FILTRE-VILLE non-blancs selectionne *
+      * le curseur filtre correspondant pour les extractions          *
+      * regionales ; les deux a blancs ouvre le curseur complet       *
       *---------------------------------------------------------------*
        FUNC-START.
-           EXEC SQL
-               OPEN CSR-ASSURES
-           END-EXEC
+           EVALUATE TRUE
+               WHEN LS-FILTRE-CP-PREFIX NOT = SPACES
+                   MOVE LS-FILTRE-CP-PREFIX TO WS-FILTRE-CP-PREFIX
+                   MOVE 'C' TO WS-MODE-CURSEUR
+                   EXEC SQL
+                       OPEN CSR-ASSURES-CP
+                   END-EXEC
+               WHEN LS-FILTRE-VILLE NOT = SPACES
+                   MOVE LS-FILTRE-VILLE TO WS-FILTRE-VILLE
+                   MOVE 'V' TO WS-MODE-CURSEUR
+                   EXEC SQL
+                       OPEN CSR-ASSURES-VILLE
+                   END-EXEC
+               WHEN OTHER
+                   MOVE SPACE TO WS-MODE-CURSEUR
+                   EXEC SQL
+                       OPEN CSR-ASSURES
+                   END-EXEC
+           END-EVALUATE
            MOVE SQLCODE TO WS-SQLCODE
            PERFORM MAPPER-OPEN.
 
       *---------------------------------------------------------------*
-      * FUNC-READNEXT (08) : FETCH enregistrement suivant             *
+      * FUNC-READNEXT (08) : FETCH enregistrement suivant, sur le     *
+      * curseur ouvert par le dernier FUNC-START (WS-MODE-CURSEUR)    *
       *---------------------------------------------------------------*
        FUNC-READNEXT.
-           EXEC SQL
-               FETCH CSR-ASSURES
-               INTO :WS-MATASS, :WS-NOMPRE, :WS-RUESS, :WS-CPASS,
-                    :WS-VILLSS, :WS-CODVEH, :WS-PRIMSS, :WS-BONMAL,
-                    :WS-TAUXSS
-           END-EXEC
+           EVALUATE WS-MODE-CURSEUR
+               WHEN 'C'
+                   EXEC SQL
+                       FETCH CSR-ASSURES-CP
+                       INTO :WS-MATASS, :WS-NOMPRE, :WS-RUESS,
+                            :WS-CPASS, :WS-VILLSS, :WS-CODVEH,
+                            :WS-PRIMSS, :WS-BONMAL, :WS-TAUXSS
+                   END-EXEC
+               WHEN 'V'
+                   EXEC SQL
+                       FETCH CSR-ASSURES-VILLE
+                       INTO :WS-MATASS, :WS-NOMPRE, :WS-RUESS,
+                            :WS-CPASS, :WS-VILLSS, :WS-CODVEH,
+                            :WS-PRIMSS, :WS-BONMAL, :WS-TAUXSS
+                   END-EXEC
+               WHEN OTHER
+                   EXEC SQL
+                       FETCH CSR-ASSURES
+                       INTO :WS-MATASS, :WS-NOMPRE, :WS-RUESS,
+                            :WS-CPASS, :WS-VILLSS, :WS-CODVEH,
+                            :WS-PRIMSS, :WS-BONMAL, :WS-TAUXSS
+                   END-EXEC
+           END-EVALUATE
            MOVE SQLCODE TO WS-SQLCODE
            PERFORM MAPPER-FETCH
            IF LS-CODE-RETOUR = WS-RETOUR-OK
@@ -225,6 +332,48 @@
            MOVE SQLCODE TO WS-SQLCODE
            PERFORM MAPPER-WRITE.
 
+      *---------------------------------------------------------------*
+      * FUNC-COMMIT (10) : COMMIT intermediaire (charges en masse)   *
+      *---------------------------------------------------------------*
+       FUNC-COMMIT.
+           EXEC SQL
+               COMMIT
+           END-EXEC
+           MOVE SQLCODE TO WS-SQLCODE
+           PERFORM MAPPER-WRITE.
+
+      *---------------------------------------------------------------*
+      * FUNC-EXISTS (11) : test presence par MATASS sans construire   *
+      * l'enregistrement complet (pas de MOVE-WS-TO-LS)               *
+      *---------------------------------------------------------------*
+       FUNC-EXISTS.
+           MOVE LS-ENREG(1:6) TO WS-MATASS
+           EXEC SQL
+               SELECT MATASS
+                 INTO :WS-MATASS
+                 FROM ASSURES
+                WHERE MATASS = :WS-MATASS
+           END-EXEC
+           MOVE SQLCODE TO WS-SQLCODE
+           PERFORM MAPPER-READ.
+
+      *---------------------------------------------------------------*
+      * FUNC-COUNT (12) : SELECT COUNT(*) - pas de parcours cote      *
+      * appelant, DB2 s'appuie sur ses propres statistiques d'index   *
+      *---------------------------------------------------------------*
+       FUNC-COUNT.
+           EXEC SQL
+               SELECT COUNT(*)
+                 INTO :WS-COMPTE-ENR
+                 FROM ASSURES
+           END-EXEC
+           MOVE SQLCODE TO WS-SQLCODE
+           IF WS-SQLCODE = 0
+               MOVE SPACES TO LS-ENREG
+               MOVE WS-COMPTE-ENR TO LS-ENREG(1:8)
+           END-IF
+           PERFORM MAPPER-READ.
+
       *---------------------------------------------------------------*
       * MOVE-LS-TO-WS : LS-ENREG (DISPLAY) -> DCLGEN (COMP-3/COMP)  *
       *---------------------------------------------------------------*
@@ -260,6 +409,8 @@
       * +100 = not found (01)                                         *
       *---------------------------------------------------------------*
        MAPPER-READ.
+           MOVE WS-SQLCODE TO LS-DIAG-CODE
+
            EVALUATE TRUE
                WHEN WS-SQLCODE = 0
                    MOVE WS-RETOUR-OK TO LS-CODE-RETOUR
@@ -276,6 +427,8 @@
       * -803 ou -811 = duplicate (02)                                 *
       *---------------------------------------------------------------*
        MAPPER-WRITE.
+           MOVE WS-SQLCODE TO LS-DIAG-CODE
+
            EVALUATE TRUE
                WHEN WS-SQLCODE = 0
                    MOVE WS-RETOUR-OK TO LS-CODE-RETOUR
@@ -292,6 +445,8 @@
       * +100 = fin curseur (04)                                       *
       *---------------------------------------------------------------*
        MAPPER-FETCH.
+           MOVE WS-SQLCODE TO LS-DIAG-CODE
+
            EVALUATE TRUE
                WHEN WS-SQLCODE = 0
                    MOVE WS-RETOUR-OK TO LS-CODE-RETOUR
@@ -307,6 +462,8 @@
       * MAPPER-OPEN : SQLCODE -> code retour (OPEN CURSOR)           *
       *---------------------------------------------------------------*
        MAPPER-OPEN.
+           MOVE WS-SQLCODE TO LS-DIAG-CODE
+
            EVALUATE TRUE
                WHEN WS-SQLCODE = 0
                    MOVE WS-RETOUR-OK TO LS-CODE-RETOUR
