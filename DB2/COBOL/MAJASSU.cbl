@@ -5,7 +5,43 @@
       * Accesseur ASSURES selectionne via PARM JCL :                  *
       *   PARM='PGMVSAM' -> Accesseur VSAM (defaut si PARM absent)    *
       *   PARM='PGMDB2'  -> Accesseur DB2                             *
+      *   PARM='PGMCSV'  -> Accesseur fichier plat/CSV (extraits      *
+      *                     courtier, WORK/ASSURES.csv)               *
       * FMVTSE toujours via PGMVSAM (fichier VSAM)                    *
+      * PARM accepte des options separees par des virgules apres le   *
+      * nom de l'accesseur, ex : PARM='PGMVSAM,RESTART'                *
+      *   RESTART -> reprise apres abend (repositionnement sur        *
+      *              dernier point de controle du fichier CHKPOINT)   *
+      *   DRYRUN  -> simulation, aucune ecriture sur ASSURES3          *
+      *   CSVANO  -> ecrit l'ETATANO au format delimite (matricule,    *
+      *              code mouvement, code erreur, libelle) plutot     *
+      *              qu'au format listing habituel, pour chargement   *
+      *              direct dans un tableur ou un outil de suivi      *
+      *   RANGE=bas-haut -> ne traite que les mouvements dont le      *
+      *              matricule est compris dans la plage indiquee     *
+      *              (bornes incluses, 6 chiffres), les autres sont   *
+      *              sautes sans etre comptes en anomalie ; permet de *
+      *              lancer plusieurs instances en parallele sur des  *
+      *              plages disjointes pour reduire la fenetre batch  *
+      *              ex : PARM='PGMVSAM,RANGE=000001-050000'          *
+      *   SEUILANO=nnnnnn -> arrete le traitement des qu'au moins ce  *
+      *              nombre d'anomalies a ete releve, au lieu de      *
+      *              depouiller tout FMVTSE (ex : SEUILANO=000100)    *
+      *   SEUILPCT=nn -> arrete le traitement des que le pourcentage  *
+      *              d'anomalies parmi les mouvements lus jusque-la   *
+      *              atteint ce seuil (applique a partir de 100       *
+      *              mouvements lus), ex : SEUILPCT=10                *
+      * Suppression ASSURES3 : l'image complete de l'assure est       *
+      * archivee dans HISTOASS avant suppression (cf 46500), pour     *
+      * conserver l'historique des assures resilies une fois leur     *
+      * matricule sorti du KSDS actif                                 *
+      *
+      * MODIFICATIONS :
+      *   2026-08-08  reprise/checkpoint sur FMVTSE (CHKPOINT)
+      *   2026-08-08  option RANGE pour partitionnement parallele     *
+      *   2026-08-08  archivage HISTOASS avant suppression ASSURES3   *
+      *   2026-08-08  option CSVANO pour ETATANO au format delimite   *
+      *   2026-08-08  seuils SEUILANO/SEUILPCT pour arret anticipe    *
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -16,11 +52,107 @@
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS FS-ANO.
 
+      * Fichier de reprise (checkpoint) - trace le dernier mouvement
+      * valide pour permettre une reprise apres abend
+           SELECT F-CHECKPOINT ASSIGN TO CHKPOINT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-CHK.
+
+      * Journal avant-image - trace l'etat de l'assure avant chaque
+      * modification ou suppression (historique / audit)
+           SELECT F-JOURNAL ASSIGN TO JOURNAL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-JRN.
+
+      * Fichier de controle - montant total de prime attendu pour la
+      * reconciliation de fin de traitement (fichier optionnel)
+           SELECT F-CONTROLE ASSIGN TO CTLTOTAL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-CTL.
+
+      * File d'attente des mouvements a effet differe (en provenance
+      * d'une execution precedente) - fichier optionnel
+           SELECT F-ATTENTE ASSIGN TO MVTATTE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-ATT.
+
+      * File d'attente reconduite pour la prochaine execution
+           SELECT F-ATTENTE-NEW ASSIGN TO MVTATTN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-ATN.
+
+      * Journal d'audit des executions - un enregistrement par run de
+      * MAJASSV2 (accesseur utilise, date/heure, compteurs finaux),
+      * distinct de l'ETATANO qui ne detaille que les anomalies par
+      * mouvement ; le fichier est reouvert en EXTEND d'un run a
+      * l'autre pour conserver l'historique complet des executions
+           SELECT F-AUDIT ASSIGN TO AUDITLOG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-AUD.
+
+      * Historique des assures supprimes - conserve l'image complete
+      * de l'enregistrement ASSURES3 au moment de sa suppression, pour
+      * les consultations historiques/reglementaires une fois le
+      * matricule sorti du KSDS actif ; reouvert en EXTEND d'un run a
+      * l'autre, comme AUDITLOG, pour cumuler l'historique de toutes
+      * les executions
+           SELECT F-HISTO ASSIGN TO HISTOASS
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-HST.
+
        DATA DIVISION.
        FILE SECTION.
 
        FD  F-ETAT-ANO.
-       01  FS-ANO-REC              PIC X(80).
+       01  FS-ANO-REC              PIC X(87).
+
+       FD  F-CHECKPOINT.
+       01  FS-CHK-REC.
+           05 FS-CHK-NB-LUS        PIC 9(6).
+           05 FS-CHK-MATRICULE     PIC X(6).
+           05 FS-CHK-RESTE         PIC X(68).
+
+       FD  F-JOURNAL.
+       01  FS-JRN-REC.
+           05 FS-JRN-MATRICULE     PIC X(6).
+           05 FS-JRN-CODE-MVT      PIC X.
+           05 FS-JRN-PRIME-AVANT   PIC 9(6)V99.
+           05 FS-JRN-BM-AVANT      PIC X.
+           05 FS-JRN-TAUX-AVANT    PIC 99.
+           05 FS-JRN-BATCH-ID      PIC X(6).
+           05 FS-JRN-RESTE         PIC X(56).
+
+       FD  F-CONTROLE.
+       01  FS-CTL-REC.
+           05 FS-CTL-MONTANT       PIC 9(9)V99.
+           05 FS-CTL-RESTE         PIC X(69).
+
+       FD  F-ATTENTE.
+       01  FS-ATT-REC              PIC X(87).
+
+       FD  F-ATTENTE-NEW.
+       01  FS-ATN-REC               PIC X(87).
+
+       FD  F-AUDIT.
+       01  FS-AUD-REC.
+           05 FS-AUD-JOB            PIC X(8).
+           05 FS-AUD-DATE           PIC 9(8).
+           05 FS-AUD-HEURE          PIC 9(6).
+           05 FS-AUD-ACCESSEUR      PIC X(8).
+           05 FS-AUD-CPT-MVT-LUS    PIC 9(6).
+           05 FS-AUD-CPT-CREES      PIC 9(6).
+           05 FS-AUD-CPT-MODIFIES   PIC 9(6).
+           05 FS-AUD-CPT-SUPPRIMES  PIC 9(6).
+           05 FS-AUD-CPT-ANOMALIES  PIC 9(6).
+           05 FS-AUD-CPT-DIFFERES   PIC 9(6).
+           05 FS-AUD-RESTE          PIC X(14).
+
+       FD  F-HISTO.
+       01  FS-HST-REC.
+           05 FS-HST-ENREG          PIC X(87).
+           05 FS-HST-DATE-SUPPR     PIC 9(8).
+           05 FS-HST-BATCH-ID       PIC X(6).
+           05 FS-HST-RESTE          PIC X(9).
 
        WORKING-STORAGE SECTION.
 
@@ -30,14 +162,87 @@
 
       * File Status
        01  FS-ANO                  PIC XX.
+       01  FS-CHK                  PIC XX.
+       01  FS-JRN                  PIC XX.
+       01  FS-CTL                  PIC XX.
+       01  FS-ATT                  PIC XX.
+       01  FS-ATN                  PIC XX.
+       01  FS-AUD                  PIC XX.
+       01  FS-HST                  PIC XX.
+
+      * Date du jour (AAAAMMJJ) pour la gestion des mouvements differes
+       01  WS-DATE-JOUR             PIC 9(8).
+
+      * Heure courante (HHMMSS), pour l'horodatage du journal d'audit
+       01  WS-HEURE-JOUR            PIC 9(6).
+
+      * Montant total de prime - reconciliation de fin de traitement
+       01  WS-TOTAL-PRIME           PIC 9(9)V99 VALUE 0.
+       01  WS-CTL-MONTANT-ATTENDU   PIC 9(9)V99 VALUE 0.
+       01  WS-CTL-DISPONIBLE        PIC X VALUE 'N'.
+               88 CTL-DISPONIBLE        VALUE 'O'.
+
+      * Zone d'analyse du PARM (accesseur + options separees par ',')
+       01  WS-PARM-TRAVAIL         PIC X(40).
+       01  WS-PARM-TOKENS.
+           05 WS-PARM-TOK          PIC X(20) OCCURS 7 TIMES.
+       01  WS-PARM-IDX             PIC 9 VALUE 1.
+
+      * Options d'execution activees via PARM
+       01  WS-OPTIONS.
+           05 WS-OPT-RESTART       PIC X VALUE 'N'.
+               88 OPT-RESTART-ON       VALUE 'O'.
+           05 WS-OPT-DRYRUN        PIC X VALUE 'N'.
+               88 OPT-DRYRUN-ON        VALUE 'O'.
+           05 WS-OPT-CSVANO        PIC X VALUE 'N'.
+               88 OPT-CSVANO-ON        VALUE 'O'.
+
+      * Partitionnement par plage de matricule (PARM option
+      * RANGE=bas-haut) - permet de lancer plusieurs instances de
+      * MAJASSV2 en parallele, chacune sur une plage disjointe, toutes
+      * lisant le meme FMVTSE en entier mais ne traitant que les
+      * mouvements dont le matricule tombe dans sa propre plage
+       01  WS-RANGE-ACTIVE         PIC X VALUE 'N'.
+               88 RANGE-PARTITION-ACTIVE VALUE 'O'.
+       01  WS-RANGE-BAS            PIC X(6) VALUE '000000'.
+       01  WS-RANGE-HAUT           PIC X(6) VALUE '999999'.
+       01  WS-CPT-HORS-PARTITION   PIC 9(6) VALUE 0.
+       01  WS-MVT-TROUVE           PIC X VALUE 'N'.
+       01  WS-MVT-HORS-PARTITION   PIC X VALUE 'N'.
+
+      * Seuil d'anomalies au-dela duquel le traitement est arrete
+      * avant d'avoir fini de depouiller FMVTSE (PARM SEUILANO=nnnnnn
+      * et/ou SEUILPCT=nn), pour detecter tot un extrait manifestement
+      * corrompu ou mal mappe plutot que de le laisser generer des
+      * milliers de lignes ETATANO avant de se terminer "normalement" ;
+      * valeur 0 = seuil desactive (comportement par defaut, inchange)
+       01  WS-SEUIL-ANOMALIES      PIC 9(6) VALUE 0.
+       01  WS-SEUIL-PCT            PIC 99 VALUE 0.
+       01  WS-SEUIL-PCT-MIN-MVT    PIC 9(6) VALUE 000100.
+       01  WS-PCT-ANOMALIES-ACTUEL PIC 999.
+
+      * Table des matricules deja traites dans la presente execution
+      * (detection de doublons dans le meme fichier FMVTSE)
+       01  WS-TAB-MAT-VUS.
+           05 WS-MAT-VU            PIC X(6) OCCURS 20000 TIMES.
+       01  WS-NB-MAT-VUS           PIC 9(5) VALUE 0.
+       01  WS-IDX-MAT-VU           PIC 9(5).
+       01  WS-MAT-DOUBLON          PIC X VALUE 'N'.
+               88 MAT-EST-DOUBLON      VALUE 'O'.
+
+      * Checkpoint - point de controle toutes les N lignes
+       01  WS-CHK-INTERVAL         PIC 9(6) VALUE 001000.
+       01  WS-CHK-DEPUIS           PIC 9(6) VALUE 0.
+       01  WS-CHK-NB-A-SAUTER      PIC 9(6) VALUE 0.
+       01  WS-CHK-BOUCLE           PIC 9(6) VALUE 0.
 
       * Zone de communication accesseur (120 octets)
        01  WS-COM-VSAM.
            05 WS-NOM-FICHIER       PIC X(8).
            05 WS-CODE-FONCTION     PIC 99.
            05 WS-CODE-RETOUR       PIC 99.
-           05 WS-ENREG             PIC X(80).
-           05 WS-FILLER            PIC X(28).
+           05 WS-ENREG             PIC X(87).
+           05 WS-FILLER            PIC X(21).
 
       * Nom dynamique de l'accesseur ASSURES (depuis PARM JCL)
        01  WS-NOM-ACC-ASSURES      PIC X(8) VALUE 'PGMVSAM'.
@@ -55,6 +260,7 @@
            05 WS-FUNC-WRITE        PIC 99 VALUE 06.
            05 WS-FUNC-START        PIC 99 VALUE 07.
            05 WS-FUNC-READNEXT     PIC 99 VALUE 08.
+           05 WS-FUNC-EXISTS       PIC 99 VALUE 11.
 
       * Codes retour
        01  WS-CODES-RETOUR.
@@ -68,7 +274,10 @@
       * Indicateurs
        01  WS-FLAGS.
            05 WS-FIN-MVTS          PIC X VALUE 'N'.
+           05 WS-FIN-ATTENTE       PIC X VALUE 'N'.
            05 WS-ASSURE-TROUVE     PIC X VALUE 'N'.
+           05 WS-MVT-CHAMPS-OK     PIC X VALUE 'O'.
+               88 MVT-CHAMPS-VALIDES VALUE 'O'.
 
       * Compteurs statistiques
        01  WS-COMPTEURS.
@@ -77,23 +286,36 @@
            05 WS-CPT-CREES         PIC 9(6) VALUE 0.
            05 WS-CPT-MODIFIES      PIC 9(6) VALUE 0.
            05 WS-CPT-SUPPRIMES     PIC 9(6) VALUE 0.
+           05 WS-CPT-MVT-DIFFERES  PIC 9(6) VALUE 0.
 
       * Ligne anomalie
        01  WS-LIGNE-ANO.
            05 WS-ANO-MATRICULE     PIC X(6).
            05 FILLER               PIC X VALUE SPACE.
+           05 WS-ANO-BATCH         PIC X(6).
+           05 FILLER               PIC X VALUE SPACE.
            05 WS-ANO-TEXTE         PIC X(73).
 
+      * Ligne anomalie au format delimite (PARM option CSVANO) -
+      * matricule, code mouvement, code erreur, libelle erreur,
+      * separes par des virgules, pour chargement direct dans un
+      * tableur ou un outil de suivi d'incidents au lieu du format
+      * "listing" de WS-LIGNE-ANO destine a la lecture humaine
+       01  WS-LIGNE-ANO-CSV        PIC X(87).
+
       * Codes erreur pour PGMERR
        01  WS-CODE-ERREUR          PIC X(3).
        01  WS-LIBELLE-ERREUR       PIC X(60).
+       01  WS-SEVERITE-ERREUR      PIC X(01).
+           88 ANOMALIE-FATALE      VALUE 'F'.
+           88 ANOMALIE-AVERTISSMT  VALUE 'W'.
 
        LINKAGE SECTION.
 
       * PARM JCL : nom de l'accesseur ASSURES (PGMVSAM ou PGMDB2)
        01  LS-PARM.
            05 LS-PARM-LEN          PIC S9(4) COMP.
-           05 LS-PARM-DATA         PIC X(8).
+           05 LS-PARM-DATA         PIC X(40).
 
        PROCEDURE DIVISION USING LS-PARM.
 
@@ -108,11 +330,33 @@
       * Initialisation                                                *
 
        10000-INIT.
-      * Lecture PARM : nom de l'accesseur ASSURES
+      * Lecture PARM : nom de l'accesseur ASSURES + options
+           MOVE 'N' TO WS-OPT-RESTART
+           MOVE 'N' TO WS-OPT-DRYRUN
            IF LS-PARM-LEN > 0
-               MOVE LS-PARM-DATA(1:LS-PARM-LEN) TO WS-NOM-ACC-ASSURES
+               MOVE SPACES TO WS-PARM-TRAVAIL
+               MOVE LS-PARM-DATA(1:LS-PARM-LEN) TO WS-PARM-TRAVAIL
+               PERFORM 10100-DECOUPER-PARM
            END-IF
            DISPLAY 'ACCESSEUR ASSURES : ' WS-NOM-ACC-ASSURES
+           IF OPT-RESTART-ON
+               DISPLAY 'MODE REPRISE (RESTART) ACTIVE'
+           END-IF
+           IF OPT-DRYRUN-ON
+               DISPLAY 'MODE SIMULATION (DRYRUN) ACTIVE - AUCUNE '
+                       'ECRITURE NE SERA FAITE SUR ASSURES3'
+           END-IF
+           IF OPT-CSVANO-ON
+               DISPLAY 'FORMAT ANOMALIES : DELIMITE (CSVANO)'
+           END-IF
+           IF WS-SEUIL-ANOMALIES > 0
+               DISPLAY 'SEUIL ANOMALIES (NOMBRE)     : '
+                       WS-SEUIL-ANOMALIES
+           END-IF
+           IF WS-SEUIL-PCT > 0
+               DISPLAY 'SEUIL ANOMALIES (POURCENTAGE) : '
+                       WS-SEUIL-PCT '%'
+           END-IF
 
       * Ouverture ASSURES3 via accesseur dynamique
            MOVE 'ASSURES3' TO WS-NOM-FICHIER
@@ -139,89 +383,412 @@
                STOP RUN
            END-IF
 
+      * Ouverture journal avant-image
+           OPEN OUTPUT F-JOURNAL
+           IF FS-JRN NOT = '00'
+               DISPLAY 'ERREUR OUVERTURE JOURNAL'
+               STOP RUN
+           END-IF
+
+      * Ouverture historique des supprimes - EXTEND pour cumuler
+      * l'historique des executions precedentes, OUTPUT a la toute
+      * premiere execution lorsque le fichier n'existe pas encore
+           OPEN EXTEND F-HISTO
+           IF FS-HST NOT = '00'
+               OPEN OUTPUT F-HISTO
+           END-IF
+           IF FS-HST NOT = '00'
+               DISPLAY 'ERREUR OUVERTURE HISTOASS'
+               STOP RUN
+           END-IF
+
+           PERFORM 10300-LIRE-CONTROLE
+           PERFORM 10200-INIT-CHECKPOINT
+           PERFORM 10400-INIT-ATTENTE
+
+           ACCEPT WS-DATE-JOUR FROM DATE YYYYMMDD
+           ACCEPT WS-HEURE-JOUR FROM TIME
+
       * Affichage entête
            DISPLAY '================================================'
            DISPLAY 'TRAITEMENT DE MISE A JOUR DES ASSURES'
            DISPLAY '================================================'
            .
 
+      * Decouper le PARM en jetons separes par des virgules          *
+
+       10100-DECOUPER-PARM.
+           MOVE SPACES TO WS-PARM-TOKENS
+           UNSTRING WS-PARM-TRAVAIL DELIMITED BY ','
+               INTO WS-PARM-TOK(1) WS-PARM-TOK(2)
+                    WS-PARM-TOK(3) WS-PARM-TOK(4)
+                    WS-PARM-TOK(5) WS-PARM-TOK(6)
+                    WS-PARM-TOK(7)
+           END-UNSTRING
+
+           MOVE WS-PARM-TOK(1) TO WS-NOM-ACC-ASSURES
+
+           PERFORM VARYING WS-PARM-IDX FROM 2 BY 1
+               UNTIL WS-PARM-IDX > 7
+               IF WS-PARM-TOK(WS-PARM-IDX) = 'RESTART'
+                   MOVE 'O' TO WS-OPT-RESTART
+               END-IF
+               IF WS-PARM-TOK(WS-PARM-IDX) = 'DRYRUN'
+                   MOVE 'O' TO WS-OPT-DRYRUN
+               END-IF
+               IF WS-PARM-TOK(WS-PARM-IDX) = 'CSVANO'
+                   MOVE 'O' TO WS-OPT-CSVANO
+               END-IF
+               IF WS-PARM-TOK(WS-PARM-IDX)(1:6) = 'RANGE='
+                   PERFORM 10150-ANALYSER-OPTION-RANGE
+               END-IF
+               IF WS-PARM-TOK(WS-PARM-IDX)(1:9) = 'SEUILANO='
+                   PERFORM 10160-ANALYSER-OPTION-SEUILANO
+               END-IF
+               IF WS-PARM-TOK(WS-PARM-IDX)(1:9) = 'SEUILPCT='
+                   PERFORM 10170-ANALYSER-OPTION-SEUILPCT
+               END-IF
+           END-PERFORM
+           .
+
+      * Extraire la plage de matricules RANGE=bas-haut du jeton PARM  *
+      * (partitionnement pour executions paralleles de MAJASSV2)      *
+
+       10150-ANALYSER-OPTION-RANGE.
+           MOVE WS-PARM-TOK(WS-PARM-IDX)(7:6) TO WS-RANGE-BAS
+           MOVE WS-PARM-TOK(WS-PARM-IDX)(14:6) TO WS-RANGE-HAUT
+           MOVE 'O' TO WS-RANGE-ACTIVE
+           .
+
+      * Extraire le seuil absolu d'anomalies SEUILANO=nnnnnn du jeton *
+      * PARM (arret anticipe du traitement au-dela de ce nombre)      *
+
+       10160-ANALYSER-OPTION-SEUILANO.
+           MOVE WS-PARM-TOK(WS-PARM-IDX)(10:6) TO WS-SEUIL-ANOMALIES
+           .
+
+      * Extraire le seuil relatif d'anomalies SEUILPCT=nn (pourcentage*
+      * des mouvements lus) du jeton PARM                             *
+
+       10170-ANALYSER-OPTION-SEUILPCT.
+           MOVE WS-PARM-TOK(WS-PARM-IDX)(10:2) TO WS-SEUIL-PCT
+           .
+
+      * Lire le montant de controle attendu (fichier optionnel)       *
+
+       10300-LIRE-CONTROLE.
+           MOVE 'N' TO WS-CTL-DISPONIBLE
+           OPEN INPUT F-CONTROLE
+           IF FS-CTL = '00'
+               READ F-CONTROLE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE FS-CTL-MONTANT TO WS-CTL-MONTANT-ATTENDU
+                       MOVE 'O' TO WS-CTL-DISPONIBLE
+               END-READ
+               CLOSE F-CONTROLE
+           ELSE
+               DISPLAY 'PAS DE FICHIER DE CONTROLE (CTLTOTAL) - '
+                       'RECONCILIATION IGNOREE'
+           END-IF
+           .
+
+      * Ouvrir la file d'attente des mouvements a effet differe       *
+
+       10400-INIT-ATTENTE.
+           OPEN OUTPUT F-ATTENTE-NEW
+           IF FS-ATN NOT = '00'
+               DISPLAY 'ERREUR OUVERTURE MVTATTN'
+               STOP RUN
+           END-IF
+           OPEN INPUT F-ATTENTE
+           IF FS-ATT NOT = '00'
+               DISPLAY 'PAS DE FILE D''ATTENTE ANTERIEURE (MVTATTE)'
+           END-IF
+           .
+
+      * Initialiser le fichier de checkpoint (ecriture ou reprise)    *
+
+       10200-INIT-CHECKPOINT.
+           IF OPT-RESTART-ON
+               PERFORM 10210-LIRE-DERNIER-CHECKPOINT
+               PERFORM 10220-SAUTER-MVTS-DEJA-TRAITES
+           ELSE
+               OPEN OUTPUT F-CHECKPOINT
+               IF FS-CHK NOT = '00'
+                   DISPLAY 'ERREUR OUVERTURE CHKPOINT : ' FS-CHK
+                   STOP RUN
+               END-IF
+           END-IF
+           .
+
+      * Lire le dernier enregistrement du fichier de checkpoint       *
+      * existant, puis rouvrir le fichier en extension                *
+
+       10210-LIRE-DERNIER-CHECKPOINT.
+           MOVE 0 TO WS-CHK-NB-A-SAUTER
+           OPEN INPUT F-CHECKPOINT
+           IF FS-CHK = '00'
+               PERFORM UNTIL FS-CHK = '10'
+                   READ F-CHECKPOINT
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE FS-CHK-NB-LUS TO WS-CHK-NB-A-SAUTER
+                   END-READ
+               END-PERFORM
+               CLOSE F-CHECKPOINT
+               DISPLAY 'DERNIER CHECKPOINT : ' WS-CHK-NB-A-SAUTER
+                       ' MOUVEMENT(S) DEJA TRAITE(S)'
+               OPEN EXTEND F-CHECKPOINT
+           ELSE
+               DISPLAY 'AUCUN CHECKPOINT ANTERIEUR - DEPART A ZERO'
+               OPEN OUTPUT F-CHECKPOINT
+           END-IF
+           IF FS-CHK NOT = '00'
+               DISPLAY 'ERREUR REOUVERTURE CHKPOINT : ' FS-CHK
+               STOP RUN
+           END-IF
+           .
+
+      * Repositionner FMVTSE en sautant les mouvements deja commites  *
+      * (lecture/rejet sequentiel, FMVTSE etant un ESDS)              *
+
+       10220-SAUTER-MVTS-DEJA-TRAITES.
+           PERFORM VARYING WS-CHK-BOUCLE FROM 1 BY 1
+               UNTIL WS-CHK-BOUCLE > WS-CHK-NB-A-SAUTER
+               MOVE 'FMVTSE' TO WS-NOM-FICHIER
+               MOVE WS-FUNC-READNEXT TO WS-CODE-FONCTION
+               CALL WS-NOM-PGMVSAM USING WS-COM-VSAM
+               IF WS-CODE-RETOUR NOT = WS-RET-OK
+                   DISPLAY 'ERREUR REPOSITIONNEMENT FMVTSE'
+                   PERFORM 30000-FIN
+                   STOP RUN
+               END-IF
+               ADD 1 TO WS-CPT-MVT-LUS
+           END-PERFORM
+           .
+
       * Traitement principal                                          *
 
        20000-TRAITEMENT.
+           PERFORM 19000-TRAITER-FILE-ATTENTE
+
            PERFORM 21000-LIRE-PREMIER-MVT
 
            PERFORM UNTIL WS-FIN-MVTS = 'O'
                PERFORM 22000-TRAITER-MOUVEMENT
+               PERFORM 24000-CHECKPOINT-SI-NECESSAIRE
                PERFORM 21000-LIRE-MVT-SUIVANT
            END-PERFORM
 
            PERFORM 23000-AFFICHER-STATS
            .
 
+      * Rejouer les mouvements differes lors d'une execution precedente *
+
+       19000-TRAITER-FILE-ATTENTE.
+           IF FS-ATT = '00'
+               READ F-ATTENTE INTO W-FMVTSE
+                   AT END
+                       MOVE 'O' TO WS-FIN-ATTENTE
+               END-READ
+               PERFORM UNTIL WS-FIN-ATTENTE = 'O'
+                   PERFORM 22000-TRAITER-MOUVEMENT
+                   READ F-ATTENTE INTO W-FMVTSE
+                       AT END
+                           MOVE 'O' TO WS-FIN-ATTENTE
+                   END-READ
+               END-PERFORM
+           END-IF
+           .
+
+      * Ecrire un point de controle toutes les WS-CHK-INTERVAL lignes *
+
+       24000-CHECKPOINT-SI-NECESSAIRE.
+           IF NOT OPT-DRYRUN-ON
+               ADD 1 TO WS-CHK-DEPUIS
+               IF WS-CHK-DEPUIS >= WS-CHK-INTERVAL
+                   MOVE WS-CPT-MVT-LUS TO FS-CHK-NB-LUS
+                   MOVE F-MAT TO FS-CHK-MATRICULE
+                   MOVE SPACES TO FS-CHK-RESTE
+                   WRITE FS-CHK-REC
+                   MOVE 0 TO WS-CHK-DEPUIS
+               END-IF
+           END-IF
+           .
+
       * Lire premier mouvement                                        *
 
        21000-LIRE-PREMIER-MVT.
-           MOVE 'FMVTSE' TO WS-NOM-FICHIER
-           MOVE WS-FUNC-READNEXT TO WS-CODE-FONCTION
-           CALL WS-NOM-PGMVSAM USING WS-COM-VSAM
+           MOVE 'N' TO WS-MVT-TROUVE
+           PERFORM UNTIL WS-MVT-TROUVE = 'O' OR WS-FIN-MVTS = 'O'
+               MOVE 'FMVTSE' TO WS-NOM-FICHIER
+               MOVE WS-FUNC-READNEXT TO WS-CODE-FONCTION
+               CALL WS-NOM-PGMVSAM USING WS-COM-VSAM
 
-           EVALUATE WS-CODE-RETOUR
-               WHEN WS-RET-OK
-                   MOVE WS-ENREG TO W-FMVTSE
-                   ADD 1 TO WS-CPT-MVT-LUS
-               WHEN WS-RET-EOF
-                   MOVE 'O' TO WS-FIN-MVTS
-                   DISPLAY 'FICHIER MOUVEMENTS VIDE'
-               WHEN OTHER
-                   DISPLAY 'ERREUR LECTURE FMVTSE'
-                   PERFORM 30000-FIN
-                   STOP RUN
-           END-EVALUATE
+               EVALUATE WS-CODE-RETOUR
+                   WHEN WS-RET-OK
+                       MOVE WS-ENREG TO W-FMVTSE
+                       ADD 1 TO WS-CPT-MVT-LUS
+                       PERFORM 21050-VERIFIER-PARTITION
+                       IF WS-MVT-HORS-PARTITION = 'O'
+                           ADD 1 TO WS-CPT-HORS-PARTITION
+                       ELSE
+                           MOVE 'O' TO WS-MVT-TROUVE
+                       END-IF
+                   WHEN WS-RET-EOF
+                       MOVE 'O' TO WS-FIN-MVTS
+                       DISPLAY 'FICHIER MOUVEMENTS VIDE'
+                   WHEN OTHER
+                       DISPLAY 'ERREUR LECTURE FMVTSE'
+                       PERFORM 30000-FIN
+                       STOP RUN
+               END-EVALUATE
+           END-PERFORM
            .
 
       * Lire mouvement suivant                                        *
 
        21000-LIRE-MVT-SUIVANT.
-           MOVE 'FMVTSE' TO WS-NOM-FICHIER
-           MOVE WS-FUNC-READNEXT TO WS-CODE-FONCTION
-           CALL WS-NOM-PGMVSAM USING WS-COM-VSAM
+           MOVE 'N' TO WS-MVT-TROUVE
+           PERFORM UNTIL WS-MVT-TROUVE = 'O' OR WS-FIN-MVTS = 'O'
+               MOVE 'FMVTSE' TO WS-NOM-FICHIER
+               MOVE WS-FUNC-READNEXT TO WS-CODE-FONCTION
+               CALL WS-NOM-PGMVSAM USING WS-COM-VSAM
 
-           EVALUATE WS-CODE-RETOUR
-               WHEN WS-RET-OK
-                   MOVE WS-ENREG TO W-FMVTSE
-                   ADD 1 TO WS-CPT-MVT-LUS
-               WHEN WS-RET-EOF
-                   MOVE 'O' TO WS-FIN-MVTS
-               WHEN OTHER
-                   DISPLAY 'ERREUR LECTURE FMVTSE'
-                   PERFORM 30000-FIN
-                   STOP RUN
-           END-EVALUATE
+               EVALUATE WS-CODE-RETOUR
+                   WHEN WS-RET-OK
+                       MOVE WS-ENREG TO W-FMVTSE
+                       ADD 1 TO WS-CPT-MVT-LUS
+                       PERFORM 21050-VERIFIER-PARTITION
+                       IF WS-MVT-HORS-PARTITION = 'O'
+                           ADD 1 TO WS-CPT-HORS-PARTITION
+                       ELSE
+                           MOVE 'O' TO WS-MVT-TROUVE
+                       END-IF
+                   WHEN WS-RET-EOF
+                       MOVE 'O' TO WS-FIN-MVTS
+                   WHEN OTHER
+                       DISPLAY 'ERREUR LECTURE FMVTSE'
+                       PERFORM 30000-FIN
+                       STOP RUN
+               END-EVALUATE
+           END-PERFORM
+           .
+
+      * Verifier que le mouvement lu appartient a la plage de         *
+      * matricules traitee par cette instance (PARM RANGE=bas-haut)   *
+
+       21050-VERIFIER-PARTITION.
+           MOVE 'N' TO WS-MVT-HORS-PARTITION
+           IF RANGE-PARTITION-ACTIVE
+               IF F-MAT < WS-RANGE-BAS OR F-MAT > WS-RANGE-HAUT
+                   MOVE 'O' TO WS-MVT-HORS-PARTITION
+               END-IF
+           END-IF
            .
 
       * Traiter un mouvement                                          *
 
        22000-TRAITER-MOUVEMENT.
-           PERFORM 41000-CHERCHER-ASSURE
-
-           EVALUATE F-CODE
-               WHEN 'C'
-                   PERFORM 43000-TRAITER-CREATION
-               WHEN 'M'
-                   PERFORM 44000-TRAITER-MODIFICATION
-               WHEN 'S'
-                   PERFORM 45000-TRAITER-SUPPRESSION
-               WHEN OTHER
-                   PERFORM 80000-ANO-CODE-INVALIDE
-           END-EVALUATE
+           IF F-DATE-EFFET NOT = 0
+               AND F-DATE-EFFET > WS-DATE-JOUR
+               PERFORM 22100-DIFFERER-MOUVEMENT
+           ELSE
+               PERFORM 41500-VERIFIER-DOUBLON-MVT
+               IF MAT-EST-DOUBLON
+                   PERFORM 84000-ANO-MATRICULE-DUPLIQUE
+               END-IF
+
+               PERFORM 22200-VALIDER-CHAMPS-MVT
+               IF MVT-CHAMPS-VALIDES
+                   PERFORM 41000-CHERCHER-ASSURE
+
+                   EVALUATE F-CODE
+                       WHEN 'C'
+                           PERFORM 43000-TRAITER-CREATION
+                       WHEN 'M'
+                           PERFORM 44000-TRAITER-MODIFICATION
+                       WHEN 'S'
+                           PERFORM 45000-TRAITER-SUPPRESSION
+                       WHEN 'A'
+                           PERFORM 47000-TRAITER-AMENDEMENT
+                       WHEN OTHER
+                           PERFORM 80000-ANO-CODE-INVALIDE
+                   END-EVALUATE
+               END-IF
+           END-IF
+           .
+
+      * Controler les champs du mouvement avant de l'appliquer a      *
+      * ASSURES3 - code postal, bonus/malus et taux ne sont verifies  *
+      * jusqu'ici que par VALASSU/TRIMVTS en amont (passes optionnelles*
+      * que MAJASSV2 ne peut pas supposer avoir tourne) ; un mouvement*
+      * hors plage sur l'un de ces champs est rejete en anomalie au   *
+      * lieu d'etre ecrit tel quel dans un bon enregistrement ASSURES3*
+
+       22200-VALIDER-CHAMPS-MVT.
+           MOVE 'O' TO WS-MVT-CHAMPS-OK
+           IF F-CP NOT NUMERIC OR F-CP = 0 OR F-CP > 98999
+               PERFORM 87000-ANO-CP-INVALIDE
+               MOVE 'N' TO WS-MVT-CHAMPS-OK
+           END-IF
+           IF F-BM NOT = 'B' AND F-BM NOT = 'M'
+               PERFORM 88000-ANO-BM-INVALIDE
+               MOVE 'N' TO WS-MVT-CHAMPS-OK
+           END-IF
+           IF F-TAUX NOT NUMERIC OR F-TAUX > 99
+               PERFORM 89000-ANO-TAUX-INVALIDE
+               MOVE 'N' TO WS-MVT-CHAMPS-OK
+           END-IF
+           .
+
+      * Reporter un mouvement a effet differe vers la file suivante   *
+
+       22100-DIFFERER-MOUVEMENT.
+           MOVE W-FMVTSE TO FS-ATN-REC
+           WRITE FS-ATN-REC
+           ADD 1 TO WS-CPT-MVT-DIFFERES
+           .
+
+      * Verifier si le matricule a deja ete vu dans ce meme FMVTSE    *
+
+       41500-VERIFIER-DOUBLON-MVT.
+           MOVE 'N' TO WS-MAT-DOUBLON
+           PERFORM VARYING WS-IDX-MAT-VU FROM 1 BY 1
+               UNTIL WS-IDX-MAT-VU > WS-NB-MAT-VUS
+               IF WS-MAT-VU(WS-IDX-MAT-VU) = F-MAT
+                   MOVE 'O' TO WS-MAT-DOUBLON
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF NOT MAT-EST-DOUBLON
+               AND WS-NB-MAT-VUS < 20000
+               ADD 1 TO WS-NB-MAT-VUS
+               MOVE F-MAT TO WS-MAT-VU(WS-NB-MAT-VUS)
+           END-IF
            .
 
       * Chercher assuré dans ASSURES3                                 *
 
        41000-CHERCHER-ASSURE.
            MOVE 'ASSURES3' TO WS-NOM-FICHIER
-           MOVE WS-FUNC-READ TO WS-CODE-FONCTION
+      * Creation n'a besoin que d'un oui/non (pas du contenu de
+      * l'enreg existant) ; modification/suppression/avenant ont
+      * besoin de l'image complete pour la journalisation/l'avenant
+           IF F-CODE = 'C'
+               MOVE WS-FUNC-EXISTS TO WS-CODE-FONCTION
+           ELSE
+               MOVE WS-FUNC-READ TO WS-CODE-FONCTION
+           END-IF
            MOVE F-MAT TO WS-ENREG(1:6)
+      * Les mouvements FMVTSE ne portent pas de numero de vehicule ;
+      * ils continuent a s'appliquer au vehicule principal (01) de
+      * l'assure, les vehicules suivants se gerant hors mouvement
+           MOVE '01' TO WS-ENREG(7:2)
            CALL WS-NOM-ACC-ASSURES USING WS-COM-VSAM
 
            EVALUATE WS-CODE-RETOUR
@@ -231,9 +798,7 @@
                WHEN WS-RET-NOTFOUND
                    MOVE 'N' TO WS-ASSURE-TROUVE
                WHEN OTHER
-                   DISPLAY 'ERREUR LECTURE ASSURES3'
-                   PERFORM 30000-FIN
-                   STOP RUN
+                   PERFORM 86000-ANO-ACCES-ASSURES
            END-EVALUATE
            .
 
@@ -243,32 +808,83 @@
            IF WS-ASSURE-TROUVE = 'O'
                PERFORM 81000-ANO-CREAT-EXISTANT
            ELSE
-               MOVE 'ASSURES3' TO WS-NOM-FICHIER
-               MOVE WS-FUNC-WRITE TO WS-CODE-FONCTION
-               MOVE W-FMVTSE TO WS-ENREG
-               CALL WS-NOM-ACC-ASSURES USING WS-COM-VSAM
-               IF WS-CODE-RETOUR = WS-RET-OK
+               IF OPT-DRYRUN-ON
+                   DISPLAY 'SIMULATION : CREATION MATRICULE '
+                           F-MAT
                    ADD 1 TO WS-CPT-CREES
+                   ADD F-PRIME TO WS-TOTAL-PRIME
                ELSE
-                   DISPLAY 'ERREUR CREATION ASSURE'
+                   PERFORM 43500-CONSTRUIRE-ASSURE-CREATION
+                   MOVE 'ASSURES3' TO WS-NOM-FICHIER
+                   MOVE WS-FUNC-WRITE TO WS-CODE-FONCTION
+                   MOVE W-ASSURE TO WS-ENREG
+                   CALL WS-NOM-ACC-ASSURES USING WS-COM-VSAM
+                   IF WS-CODE-RETOUR = WS-RET-OK
+                       ADD 1 TO WS-CPT-CREES
+                       ADD F-PRIME TO WS-TOTAL-PRIME
+                   ELSE
+                       PERFORM 86000-ANO-ACCES-ASSURES
+                   END-IF
                END-IF
            END-IF
            .
 
+      * Construire le nouvel enregistrement ASSURES3 a partir du       *
+      * mouvement de creation - vehicule principal (01) d'un assure   *
+      * qui n'a encore aucun historique sinistre/echeance              *
+
+       43500-CONSTRUIRE-ASSURE-CREATION.
+           MOVE F-MAT      TO MAT-A4 OF W-ASSURE
+           MOVE 01         TO SEQ-VEHICULE-A4 OF W-ASSURE
+           MOVE F-NOM-PRE  TO NOM-PRE-A4 OF W-ASSURE
+           MOVE F-RUE      TO RUE-A4 OF W-ASSURE
+           MOVE F-CP       TO CP-A4 OF W-ASSURE
+           MOVE F-VILLE    TO VILLE-A4 OF W-ASSURE
+           MOVE F-CODE     TO TYPE-V-A4 OF W-ASSURE
+           MOVE F-PRIME    TO PRIME-A4 OF W-ASSURE
+           MOVE F-BM       TO BM-A4 OF W-ASSURE
+           MOVE F-TAUX     TO TAUX-A4 OF W-ASSURE
+           MOVE ZERO       TO DATE-EFFET-A4 OF W-ASSURE
+           MOVE ZERO       TO DATE-EXPIR-A4 OF W-ASSURE
+           MOVE ZERO       TO NB-SINISTRE-A4 OF W-ASSURE
+           MOVE ZERO       TO ANCIENNETE-A4 OF W-ASSURE
+           .
+
       * Traiter modification                                          *
 
        44000-TRAITER-MODIFICATION.
            IF WS-ASSURE-TROUVE = 'N'
                PERFORM 82000-ANO-MODIF-INEXIST
            ELSE
-               MOVE 'ASSURES3' TO WS-NOM-FICHIER
-               MOVE WS-FUNC-REWRITE TO WS-CODE-FONCTION
-               MOVE W-FMVTSE TO WS-ENREG
-               CALL WS-NOM-ACC-ASSURES USING WS-COM-VSAM
-               IF WS-CODE-RETOUR = WS-RET-OK
+               PERFORM 46000-JOURNALISER-AVANT-IMAGE
+               IF OPT-DRYRUN-ON
+                   DISPLAY 'SIMULATION : MODIFICATION MATRICULE '
+                           F-MAT
                    ADD 1 TO WS-CPT-MODIFIES
+                   ADD F-PRIME TO WS-TOTAL-PRIME
                ELSE
-                   DISPLAY 'ERREUR MODIFICATION ASSURE'
+      * W-ASSURE porte deja l'image lue en 41000-CHERCHER-ASSURE ; on
+      * ne met a jour que les zones portees par le mouvement, ce qui
+      * preserve le numero de vehicule et l'historique sinistre/
+      * echeance de l'enregistrement existant
+                   MOVE F-NOM-PRE  TO NOM-PRE-A4 OF W-ASSURE
+                   MOVE F-RUE      TO RUE-A4 OF W-ASSURE
+                   MOVE F-CP       TO CP-A4 OF W-ASSURE
+                   MOVE F-VILLE    TO VILLE-A4 OF W-ASSURE
+                   MOVE F-CODE     TO TYPE-V-A4 OF W-ASSURE
+                   MOVE F-PRIME    TO PRIME-A4 OF W-ASSURE
+                   MOVE F-BM       TO BM-A4 OF W-ASSURE
+                   MOVE F-TAUX     TO TAUX-A4 OF W-ASSURE
+                   MOVE 'ASSURES3' TO WS-NOM-FICHIER
+                   MOVE WS-FUNC-REWRITE TO WS-CODE-FONCTION
+                   MOVE W-ASSURE TO WS-ENREG
+                   CALL WS-NOM-ACC-ASSURES USING WS-COM-VSAM
+                   IF WS-CODE-RETOUR = WS-RET-OK
+                       ADD 1 TO WS-CPT-MODIFIES
+                       ADD F-PRIME TO WS-TOTAL-PRIME
+                   ELSE
+                       PERFORM 86000-ANO-ACCES-ASSURES
+                   END-IF
                END-IF
            END-IF
            .
@@ -279,80 +895,236 @@
            IF WS-ASSURE-TROUVE = 'N'
                PERFORM 83000-ANO-SUPPR-INEXIST
            ELSE
-               MOVE 'ASSURES3' TO WS-NOM-FICHIER
-               MOVE WS-FUNC-DELETE TO WS-CODE-FONCTION
-               MOVE F-MAT TO WS-ENREG(1:6)
-               CALL WS-NOM-ACC-ASSURES USING WS-COM-VSAM
-               IF WS-CODE-RETOUR = WS-RET-OK
+               PERFORM 46000-JOURNALISER-AVANT-IMAGE
+               PERFORM 46500-ARCHIVER-HISTORIQUE
+               IF OPT-DRYRUN-ON
+                   DISPLAY 'SIMULATION : SUPPRESSION MATRICULE '
+                           F-MAT
                    ADD 1 TO WS-CPT-SUPPRIMES
                ELSE
-                   DISPLAY 'ERREUR SUPPRESSION ASSURE'
+                   MOVE 'ASSURES3' TO WS-NOM-FICHIER
+                   MOVE WS-FUNC-DELETE TO WS-CODE-FONCTION
+                   MOVE F-MAT TO WS-ENREG(1:6)
+                   MOVE '01' TO WS-ENREG(7:2)
+                   CALL WS-NOM-ACC-ASSURES USING WS-COM-VSAM
+                   IF WS-CODE-RETOUR = WS-RET-OK
+                       ADD 1 TO WS-CPT-SUPPRIMES
+                   ELSE
+                       PERFORM 86000-ANO-ACCES-ASSURES
+                   END-IF
                END-IF
            END-IF
            .
 
+      * Traiter amendement (avenant) - prime/BM/taux uniquement       *
+
+       47000-TRAITER-AMENDEMENT.
+           IF WS-ASSURE-TROUVE = 'N'
+               PERFORM 82000-ANO-MODIF-INEXIST
+           ELSE
+               PERFORM 46000-JOURNALISER-AVANT-IMAGE
+               MOVE F-PRIME TO PRIME-A4 OF W-ASSURE
+               MOVE F-BM TO BM-A4 OF W-ASSURE
+               MOVE F-TAUX TO TAUX-A4 OF W-ASSURE
+               IF OPT-DRYRUN-ON
+                   DISPLAY 'SIMULATION : AMENDEMENT MATRICULE '
+                           F-MAT
+                   ADD 1 TO WS-CPT-MODIFIES
+                   ADD F-PRIME TO WS-TOTAL-PRIME
+               ELSE
+                   MOVE 'ASSURES3' TO WS-NOM-FICHIER
+                   MOVE WS-FUNC-REWRITE TO WS-CODE-FONCTION
+                   MOVE W-ASSURE TO WS-ENREG
+                   CALL WS-NOM-ACC-ASSURES USING WS-COM-VSAM
+                   IF WS-CODE-RETOUR = WS-RET-OK
+                       ADD 1 TO WS-CPT-MODIFIES
+                       ADD F-PRIME TO WS-TOTAL-PRIME
+                   ELSE
+                       PERFORM 86000-ANO-ACCES-ASSURES
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+      * Journaliser l'avant-image de l'assure (avant REWRITE/DELETE)  *
+
+       46000-JOURNALISER-AVANT-IMAGE.
+           IF NOT OPT-DRYRUN-ON
+               MOVE F-MAT TO FS-JRN-MATRICULE
+               MOVE F-CODE TO FS-JRN-CODE-MVT
+               MOVE PRIME-A4 OF W-ASSURE TO FS-JRN-PRIME-AVANT
+               MOVE BM-A4 OF W-ASSURE TO FS-JRN-BM-AVANT
+               MOVE TAUX-A4 OF W-ASSURE TO FS-JRN-TAUX-AVANT
+               MOVE F-BATCH-ID TO FS-JRN-BATCH-ID
+               MOVE SPACES TO FS-JRN-RESTE
+               WRITE FS-JRN-REC
+           END-IF
+           .
+
+      * Archiver l'image complete de l'assure dans HISTOASS avant sa  *
+      * suppression d'ASSURES3 - seul moyen, une fois le matricule    *
+      * sorti du KSDS actif, de repondre a une consultation historique*
+      * (date de fin de couverture, derniere prime) sur un assure     *
+      * resilie ; JOURNAL ne garde qu'un delta prime/BM/taux, pas     *
+      * l'enregistrement entier                                       *
+
+       46500-ARCHIVER-HISTORIQUE.
+           IF NOT OPT-DRYRUN-ON
+               MOVE W-ASSURE TO FS-HST-ENREG
+               MOVE WS-DATE-JOUR TO FS-HST-DATE-SUPPR
+               MOVE F-BATCH-ID TO FS-HST-BATCH-ID
+               MOVE SPACES TO FS-HST-RESTE
+               WRITE FS-HST-REC
+           END-IF
+           .
+
       * Anomalie - Code mouvement invalide                            *
 
        80000-ANO-CODE-INVALIDE.
            MOVE '001' TO WS-CODE-ERREUR
-           CALL WS-NOM-PGMERR USING WS-CODE-ERREUR WS-LIBELLE-ERREUR
-           MOVE F-MAT TO WS-ANO-MATRICULE
-           STRING 'ERREUR : ' DELIMITED BY SIZE
-                  WS-CODE-ERREUR DELIMITED BY SIZE
-                  ' - ' DELIMITED BY SIZE
-                  WS-LIBELLE-ERREUR DELIMITED BY SIZE
-               INTO WS-ANO-TEXTE
-           END-STRING
-           WRITE FS-ANO-REC FROM WS-LIGNE-ANO
-           ADD 1 TO WS-CPT-ANOMALIES
+           PERFORM 80500-ECRIRE-LIGNE-ANOMALIE
            .
 
       * Anomalie - Création sur existant                              *
 
        81000-ANO-CREAT-EXISTANT.
            MOVE '002' TO WS-CODE-ERREUR
-           CALL WS-NOM-PGMERR USING WS-CODE-ERREUR WS-LIBELLE-ERREUR
-           MOVE F-MAT TO WS-ANO-MATRICULE
-           STRING 'ERREUR : ' DELIMITED BY SIZE
-                  WS-CODE-ERREUR DELIMITED BY SIZE
-                  ' - ' DELIMITED BY SIZE
-                  WS-LIBELLE-ERREUR DELIMITED BY SIZE
-               INTO WS-ANO-TEXTE
-           END-STRING
-           WRITE FS-ANO-REC FROM WS-LIGNE-ANO
-           ADD 1 TO WS-CPT-ANOMALIES
+           PERFORM 80500-ECRIRE-LIGNE-ANOMALIE
            .
 
       * Anomalie - Modification sur inexistant                        *
 
        82000-ANO-MODIF-INEXIST.
            MOVE '003' TO WS-CODE-ERREUR
-           CALL WS-NOM-PGMERR USING WS-CODE-ERREUR WS-LIBELLE-ERREUR
-           MOVE F-MAT TO WS-ANO-MATRICULE
-           STRING 'ERREUR : ' DELIMITED BY SIZE
-                  WS-CODE-ERREUR DELIMITED BY SIZE
-                  ' - ' DELIMITED BY SIZE
-                  WS-LIBELLE-ERREUR DELIMITED BY SIZE
-               INTO WS-ANO-TEXTE
-           END-STRING
-           WRITE FS-ANO-REC FROM WS-LIGNE-ANO
-           ADD 1 TO WS-CPT-ANOMALIES
+           PERFORM 80500-ECRIRE-LIGNE-ANOMALIE
            .
 
       * Anomalie - Suppression sur inexistant                         *
 
        83000-ANO-SUPPR-INEXIST.
            MOVE '004' TO WS-CODE-ERREUR
+           PERFORM 80500-ECRIRE-LIGNE-ANOMALIE
+           .
+
+      * Anomalie - Matricule deja traite dans ce meme FMVTSE          *
+
+       84000-ANO-MATRICULE-DUPLIQUE.
+           MOVE '005' TO WS-CODE-ERREUR
+           PERFORM 80500-ECRIRE-LIGNE-ANOMALIE
+           .
+
+      * Anomalie - Code postal du mouvement hors plage valide          *
+
+       87000-ANO-CP-INVALIDE.
+           MOVE '010' TO WS-CODE-ERREUR
+           PERFORM 80500-ECRIRE-LIGNE-ANOMALIE
+           .
+
+      * Anomalie - Code bonus/malus du mouvement ni B ni M             *
+
+       88000-ANO-BM-INVALIDE.
+           MOVE '011' TO WS-CODE-ERREUR
+           PERFORM 80500-ECRIRE-LIGNE-ANOMALIE
+           .
+
+      * Anomalie - Taux bonus/malus du mouvement hors plage valide     *
+
+       89000-ANO-TAUX-INVALIDE.
+           MOVE '012' TO WS-CODE-ERREUR
+           PERFORM 80500-ECRIRE-LIGNE-ANOMALIE
+           .
+
+      * Ecrire la ligne d'anomalie - au format "listing" WS-LIGNE-ANO  *
+      * (par defaut) ou au format delimite WS-LIGNE-ANO-CSV quand      *
+      * l'option PARM CSVANO est active ; mutualise la logique         *
+      * jusque-la dupliquee dans chacun des paragraphes d'anomalie     *
+
+       80500-ECRIRE-LIGNE-ANOMALIE.
            CALL WS-NOM-PGMERR USING WS-CODE-ERREUR WS-LIBELLE-ERREUR
+                WS-SEVERITE-ERREUR
            MOVE F-MAT TO WS-ANO-MATRICULE
-           STRING 'ERREUR : ' DELIMITED BY SIZE
-                  WS-CODE-ERREUR DELIMITED BY SIZE
-                  ' - ' DELIMITED BY SIZE
-                  WS-LIBELLE-ERREUR DELIMITED BY SIZE
-               INTO WS-ANO-TEXTE
-           END-STRING
-           WRITE FS-ANO-REC FROM WS-LIGNE-ANO
+           MOVE F-BATCH-ID TO WS-ANO-BATCH
+           IF OPT-CSVANO-ON
+               STRING WS-ANO-MATRICULE  DELIMITED BY SIZE
+                      ','               DELIMITED BY SIZE
+                      WS-CODE-ERREUR    DELIMITED BY SIZE
+                      ','               DELIMITED BY SIZE
+                      F-CODE            DELIMITED BY SIZE
+                      ','               DELIMITED BY SIZE
+                      WS-LIBELLE-ERREUR DELIMITED BY SIZE
+                   INTO WS-LIGNE-ANO-CSV
+               END-STRING
+               WRITE FS-ANO-REC FROM WS-LIGNE-ANO-CSV
+           ELSE
+               STRING 'ERREUR : ' DELIMITED BY SIZE
+                      WS-CODE-ERREUR DELIMITED BY SIZE
+                      ' - ' DELIMITED BY SIZE
+                      WS-LIBELLE-ERREUR DELIMITED BY SIZE
+                   INTO WS-ANO-TEXTE
+               END-STRING
+               WRITE FS-ANO-REC FROM WS-LIGNE-ANO
+           END-IF
            ADD 1 TO WS-CPT-ANOMALIES
+           PERFORM 85000-ABORT-SI-FATALE
+           PERFORM 80600-VERIFIER-SEUIL-ANOMALIES
+           .
+
+      * Arreter le traitement si le nombre ou le pourcentage           *
+      * d'anomalies depasse le seuil configure par PARM (SEUILANO=/    *
+      * SEUILPCT=), pour ne pas depouiller un FMVTSE manifestement     *
+      * corrompu ou mal mappe jusqu'au bout avant de s'en apercevoir ; *
+      * le seuil en pourcentage n'est applique qu'a partir de          *
+      * WS-SEUIL-PCT-MIN-MVT mouvements lus, pour ne pas arreter le    *
+      * traitement sur les toutes premieres lignes d'un fichier par    *
+      * ailleurs correct                                                *
+
+       80600-VERIFIER-SEUIL-ANOMALIES.
+           IF WS-SEUIL-ANOMALIES > 0
+                   AND WS-CPT-ANOMALIES >= WS-SEUIL-ANOMALIES
+               DISPLAY '*** SEUIL D''ANOMALIES ATTEINT ('
+                       WS-CPT-ANOMALIES '/' WS-SEUIL-ANOMALIES ') ***'
+               DISPLAY '*** ARRET ANTICIPE DU TRAITEMENT ***'
+               PERFORM 30000-FIN
+               STOP RUN
+           END-IF
+           IF WS-SEUIL-PCT > 0
+                   AND WS-CPT-MVT-LUS >= WS-SEUIL-PCT-MIN-MVT
+               COMPUTE WS-PCT-ANOMALIES-ACTUEL =
+                   WS-CPT-ANOMALIES * 100 / WS-CPT-MVT-LUS
+               IF WS-PCT-ANOMALIES-ACTUEL >= WS-SEUIL-PCT
+                   DISPLAY '*** SEUIL D''ANOMALIES ATTEINT ('
+                           WS-PCT-ANOMALIES-ACTUEL '% / '
+                           WS-SEUIL-PCT '%) ***'
+                   DISPLAY '*** ARRET ANTICIPE DU TRAITEMENT ***'
+                   PERFORM 30000-FIN
+                   STOP RUN
+               END-IF
+           END-IF
+           .
+
+      * Arreter le traitement si la derniere anomalie est fatale       *
+
+       85000-ABORT-SI-FATALE.
+           IF ANOMALIE-FATALE
+               DISPLAY '*** ANOMALIE FATALE - ARRET DU TRAITEMENT ***'
+               DISPLAY WS-ANO-TEXTE
+               PERFORM 30000-FIN
+               STOP RUN
+           END-IF
+           .
+
+      * Anomalie - Echec technique d'acces a ASSURES3 (VSAM ou DB2)    *
+
+       86000-ANO-ACCES-ASSURES.
+           EVALUATE WS-CODE-RETOUR
+               WHEN WS-RET-DUPLICATE
+                   MOVE '006' TO WS-CODE-ERREUR
+               WHEN WS-RET-IOERROR
+                   MOVE '007' TO WS-CODE-ERREUR
+               WHEN OTHER
+                   MOVE '008' TO WS-CODE-ERREUR
+           END-EVALUATE
+           PERFORM 80500-ECRIRE-LIGNE-ANOMALIE
            .
 
       * Afficher statistiques                                         *
@@ -366,12 +1138,71 @@
            DISPLAY 'MODIFICATIONS        : ' WS-CPT-MODIFIES
            DISPLAY 'SUPPRESSIONS         : ' WS-CPT-SUPPRIMES
            DISPLAY 'ANOMALIES            : ' WS-CPT-ANOMALIES
+           DISPLAY 'MOUVEMENTS DIFFERES  : ' WS-CPT-MVT-DIFFERES
+           DISPLAY 'TOTAL PRIME (C+M+A)  : ' WS-TOTAL-PRIME
+           IF RANGE-PARTITION-ACTIVE
+               DISPLAY 'PLAGE TRAITEE        : ' WS-RANGE-BAS
+                   '-' WS-RANGE-HAUT
+               DISPLAY 'HORS PARTITION       : ' WS-CPT-HORS-PARTITION
+           END-IF
            DISPLAY '================================================'
+           PERFORM 23100-RECONCILIER-CONTROLE
+           .
+
+      * Reconciliation avec le montant de controle attendu            *
+
+       23100-RECONCILIER-CONTROLE.
+           IF CTL-DISPONIBLE
+               DISPLAY 'MONTANT CONTROLE ATTENDU : '
+                       WS-CTL-MONTANT-ATTENDU
+               IF WS-TOTAL-PRIME = WS-CTL-MONTANT-ATTENDU
+                   DISPLAY 'RECONCILIATION OK - MONTANTS IDENTIQUES'
+               ELSE
+                   DISPLAY '*** ECART DE RECONCILIATION DETECTE ***'
+                   DISPLAY '*** VERIFIER LE FICHIER FMVTSE        ***'
+               END-IF
+               DISPLAY '======================================'
+           END-IF
+           .
+
+      * Ecrire l'enregistrement d'audit du run dans AUDITLOG - un      *
+      * enregistrement par execution, accesseur + compteurs finaux,   *
+      * reouvert en EXTEND pour conserver l'historique des runs       *
+      * precedents (premiere execution : le fichier n'existe pas      *
+      * encore, on le cree alors en OUTPUT)                           *
+
+       23200-ECRIRE-AUDIT.
+           OPEN EXTEND F-AUDIT
+           IF FS-AUD NOT = '00'
+               OPEN OUTPUT F-AUDIT
+           END-IF
+           IF FS-AUD NOT = '00'
+               DISPLAY 'ERREUR OUVERTURE AUDITLOG : ' FS-AUD
+           ELSE
+               MOVE 'MAJASSV2' TO FS-AUD-JOB
+               MOVE WS-DATE-JOUR            TO FS-AUD-DATE
+               MOVE WS-HEURE-JOUR           TO FS-AUD-HEURE
+               MOVE WS-NOM-ACC-ASSURES      TO FS-AUD-ACCESSEUR
+               MOVE WS-CPT-MVT-LUS          TO FS-AUD-CPT-MVT-LUS
+               MOVE WS-CPT-CREES            TO FS-AUD-CPT-CREES
+               MOVE WS-CPT-MODIFIES         TO FS-AUD-CPT-MODIFIES
+               MOVE WS-CPT-SUPPRIMES        TO FS-AUD-CPT-SUPPRIMES
+               MOVE WS-CPT-ANOMALIES        TO FS-AUD-CPT-ANOMALIES
+               MOVE WS-CPT-MVT-DIFFERES     TO FS-AUD-CPT-DIFFERES
+               MOVE SPACES                  TO FS-AUD-RESTE
+               WRITE FS-AUD-REC
+               CLOSE F-AUDIT
+           END-IF
            .
 
       * Fin de traitement                                             *
 
        30000-FIN.
+      * Journal d'audit du run - ecrit avant la fermeture des fichiers
+      * pour que les compteurs soient bien ceux atteints a cet instant,
+      * meme si 30000-FIN est atteint via un abandon anticipe
+           PERFORM 23200-ECRIRE-AUDIT
+
       * Fermeture ASSURES3 via accesseur dynamique
            MOVE 'ASSURES3' TO WS-NOM-FICHIER
            MOVE WS-FUNC-CLOSE TO WS-CODE-FONCTION
@@ -384,4 +1215,19 @@
 
       * Fermeture fichier anomalies
            CLOSE F-ETAT-ANO
+
+      * Fermeture fichier de checkpoint
+           CLOSE F-CHECKPOINT
+
+      * Fermeture journal avant-image
+           CLOSE F-JOURNAL
+
+      * Fermeture historique des supprimes
+           CLOSE F-HISTO
+
+      * Fermeture file d'attente des mouvements differes
+           IF FS-ATT = '00'
+               CLOSE F-ATTENTE
+           END-IF
+           CLOSE F-ATTENTE-NEW
            .
