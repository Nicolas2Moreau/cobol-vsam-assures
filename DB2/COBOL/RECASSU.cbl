@@ -0,0 +1,295 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECASSU.
+
+      *---------------------------------------------------------------*
+      * RECASSU - Reconciliation ASSURES3 (KSDS) <-> ASSURES (DB2)   *
+      * Parcourt les deux sources en parallele, triees par matricule  *
+      * (PGMVSAM lit le KSDS dans l'ordre de la cle, PGMDB2 lit le    *
+      * curseur CSR-ASSURES ORDER BY MATASS : meme ordre des deux     *
+      * cotes, d'ou la fusion sequentielle ci-dessous), et signale    *
+      * tout matricule manquant d'un cote ou tout champ different.    *
+      *---------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-ECART      ASSIGN TO ECARTREC
+                               ORGANIZATION IS SEQUENTIAL
+                               ACCESS MODE  IS SEQUENTIAL
+                               FILE STATUS  IS FS-ECART.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F-ECART
+           RECORDING MODE F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 80 CHARACTERS.
+       01  FS-ECART-REC.
+           05 EC-MATRICULE            PIC X(6).
+           05 FILLER                  PIC X(1).
+           05 EC-CHAMP                PIC X(10).
+           05 FILLER                  PIC X(1).
+           05 EC-VAL-KSDS             PIC X(25).
+           05 FILLER                  PIC X(1).
+           05 EC-VAL-DB2              PIC X(25).
+           05 FILLER                  PIC X(11).
+
+       WORKING-STORAGE SECTION.
+
+       01  FS-ECART                   PIC XX.
+
+      * Zones de travail assure, cote KSDS et cote DB2
+       01  W-ASSURE-VSAM.
+           COPY CASSURES.
+       01  W-ASSURE-DB2.
+           COPY CASSURES.
+
+      * Zones de communication accesseurs (120 octets)
+       01  WS-COM-VSAM.
+           05 WS-NOM-FICHIER-V        PIC X(8).
+           05 WS-CODE-FONCTION-V      PIC 99.
+           05 WS-CODE-RETOUR-V        PIC 99.
+           05 WS-ENREG-V              PIC X(87).
+           05 WS-FILLER-V             PIC X(21).
+
+       01  WS-COM-DB2.
+           05 WS-NOM-FICHIER-D        PIC X(8).
+           05 WS-CODE-FONCTION-D      PIC 99.
+           05 WS-CODE-RETOUR-D        PIC 99.
+           05 WS-ENREG-D              PIC X(87).
+           05 WS-FILLER-D             PIC X(21).
+
+      * Noms des programmes accesseurs appeles dynamiquement
+       01  WS-NOM-PGMVSAM             PIC X(8) VALUE 'PGMVSAM'.
+       01  WS-NOM-PGMDB2              PIC X(8) VALUE 'PGMDB2'.
+
+      * Codes fonction (conformes PDF page 17)
+       01  WS-CODES-FONCTION.
+           05 WS-FUNC-OPEN            PIC 99 VALUE 01.
+           05 WS-FUNC-CLOSE           PIC 99 VALUE 02.
+           05 WS-FUNC-START           PIC 99 VALUE 07.
+           05 WS-FUNC-READNEXT        PIC 99 VALUE 08.
+
+      * Codes retour (conformes PDF page 17)
+       01  WS-CODES-RETOUR.
+           05 WS-RET-OK               PIC 99 VALUE 00.
+           05 WS-RET-EOF              PIC 99 VALUE 04.
+
+       01  WS-FIN-VSAM                PIC X VALUE 'N'.
+       01  WS-FIN-DB2                 PIC X VALUE 'N'.
+
+      * Compteurs
+       01  WS-NB-COMPARES             PIC 9(6) VALUE 0.
+       01  WS-NB-ECARTS               PIC 9(6) VALUE 0.
+       01  WS-NB-SEUL-KSDS            PIC 9(6) VALUE 0.
+       01  WS-NB-SEUL-DB2             PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       0000-PRINCIPAL.
+           PERFORM 10000-INIT
+           PERFORM 20000-FUSIONNER
+               UNTIL WS-FIN-VSAM = 'O' AND WS-FIN-DB2 = 'O'
+           PERFORM 90000-FIN
+           STOP RUN.
+
+      *---------------------------------------------------------------*
+       10000-INIT.
+           OPEN OUTPUT F-ECART
+           IF FS-ECART NOT = '00'
+               DISPLAY 'ERREUR OUVERTURE ECARTREC : ' FS-ECART
+               STOP RUN
+           END-IF
+
+           DISPLAY '================================================'
+           DISPLAY 'RECONCILIATION ASSURES3 (KSDS) / ASSURES (DB2)'
+           DISPLAY '================================================'
+
+           MOVE 'ASSURES3' TO WS-NOM-FICHIER-V
+           MOVE WS-FUNC-OPEN TO WS-CODE-FONCTION-V
+           CALL WS-NOM-PGMVSAM USING WS-COM-VSAM
+           IF WS-CODE-RETOUR-V NOT = WS-RET-OK
+               DISPLAY 'ERREUR OUVERTURE ASSURES3 (KSDS)'
+               STOP RUN
+           END-IF
+
+           MOVE WS-FUNC-START TO WS-CODE-FONCTION-V
+           CALL WS-NOM-PGMVSAM USING WS-COM-VSAM
+
+           MOVE 'ASSURES' TO WS-NOM-FICHIER-D
+           MOVE WS-FUNC-START TO WS-CODE-FONCTION-D
+           CALL WS-NOM-PGMDB2 USING WS-COM-DB2
+
+           PERFORM 11000-LIRE-SUIVANT-VSAM
+           PERFORM 12000-LIRE-SUIVANT-DB2
+           .
+
+      *---------------------------------------------------------------*
+      * Lire le matricule suivant du cote KSDS                        *
+      *---------------------------------------------------------------*
+       11000-LIRE-SUIVANT-VSAM.
+           MOVE WS-FUNC-READNEXT TO WS-CODE-FONCTION-V
+           CALL WS-NOM-PGMVSAM USING WS-COM-VSAM
+           IF WS-CODE-RETOUR-V = WS-RET-OK
+               MOVE WS-ENREG-V TO W-ASSURE-VSAM
+           ELSE
+               MOVE 'O' TO WS-FIN-VSAM
+           END-IF
+           .
+
+      *---------------------------------------------------------------*
+      * Lire le matricule suivant du cote DB2                         *
+      *---------------------------------------------------------------*
+       12000-LIRE-SUIVANT-DB2.
+           MOVE WS-FUNC-READNEXT TO WS-CODE-FONCTION-D
+           CALL WS-NOM-PGMDB2 USING WS-COM-DB2
+           IF WS-CODE-RETOUR-D = WS-RET-OK
+               MOVE WS-ENREG-D TO W-ASSURE-DB2
+           ELSE
+               MOVE 'O' TO WS-FIN-DB2
+           END-IF
+           .
+
+      *---------------------------------------------------------------*
+      * Fusionner une position : comparer les deux cles courantes     *
+      *---------------------------------------------------------------*
+       20000-FUSIONNER.
+           EVALUATE TRUE
+               WHEN WS-FIN-VSAM = 'O'
+                   PERFORM 81000-ANO-SEUL-DB2
+                   PERFORM 12000-LIRE-SUIVANT-DB2
+               WHEN WS-FIN-DB2 = 'O'
+                   PERFORM 80000-ANO-SEUL-KSDS
+                   PERFORM 11000-LIRE-SUIVANT-VSAM
+               WHEN MAT-A4 OF W-ASSURE-VSAM < MAT-A4 OF W-ASSURE-DB2
+                   PERFORM 80000-ANO-SEUL-KSDS
+                   PERFORM 11000-LIRE-SUIVANT-VSAM
+               WHEN MAT-A4 OF W-ASSURE-VSAM > MAT-A4 OF W-ASSURE-DB2
+                   PERFORM 81000-ANO-SEUL-DB2
+                   PERFORM 12000-LIRE-SUIVANT-DB2
+               WHEN OTHER
+                   ADD 1 TO WS-NB-COMPARES
+                   PERFORM 30000-COMPARER-CHAMPS
+                   PERFORM 11000-LIRE-SUIVANT-VSAM
+                   PERFORM 12000-LIRE-SUIVANT-DB2
+           END-EVALUATE
+           .
+
+      *---------------------------------------------------------------*
+      * Comparer chaque champ entre les deux images d'un matricule    *
+      *---------------------------------------------------------------*
+       30000-COMPARER-CHAMPS.
+           IF NOM-PRE-A4 OF W-ASSURE-VSAM NOT =
+              NOM-PRE-A4 OF W-ASSURE-DB2
+               MOVE 'NOM-PRENOM' TO EC-CHAMP
+               MOVE NOM-PRE-A4 OF W-ASSURE-VSAM TO EC-VAL-KSDS
+               MOVE NOM-PRE-A4 OF W-ASSURE-DB2 TO EC-VAL-DB2
+               PERFORM 82000-ECRIRE-ECART
+           END-IF
+
+           IF RUE-A4 OF W-ASSURE-VSAM NOT = RUE-A4 OF W-ASSURE-DB2
+               MOVE 'RUE' TO EC-CHAMP
+               MOVE RUE-A4 OF W-ASSURE-VSAM TO EC-VAL-KSDS
+               MOVE RUE-A4 OF W-ASSURE-DB2 TO EC-VAL-DB2
+               PERFORM 82000-ECRIRE-ECART
+           END-IF
+
+           IF CP-A4 OF W-ASSURE-VSAM NOT = CP-A4 OF W-ASSURE-DB2
+               MOVE 'CODE POSTAL' TO EC-CHAMP
+               MOVE CP-A4 OF W-ASSURE-VSAM TO EC-VAL-KSDS
+               MOVE CP-A4 OF W-ASSURE-DB2 TO EC-VAL-DB2
+               PERFORM 82000-ECRIRE-ECART
+           END-IF
+
+           IF VILLE-A4 OF W-ASSURE-VSAM NOT = VILLE-A4 OF W-ASSURE-DB2
+               MOVE 'VILLE' TO EC-CHAMP
+               MOVE VILLE-A4 OF W-ASSURE-VSAM TO EC-VAL-KSDS
+               MOVE VILLE-A4 OF W-ASSURE-DB2 TO EC-VAL-DB2
+               PERFORM 82000-ECRIRE-ECART
+           END-IF
+
+           IF TYPE-V-A4 OF W-ASSURE-VSAM NOT = TYPE-V-A4 OF W-ASSURE-DB2
+               MOVE 'TYPE VEHIC' TO EC-CHAMP
+               MOVE TYPE-V-A4 OF W-ASSURE-VSAM TO EC-VAL-KSDS
+               MOVE TYPE-V-A4 OF W-ASSURE-DB2 TO EC-VAL-DB2
+               PERFORM 82000-ECRIRE-ECART
+           END-IF
+
+           IF PRIME-A4 OF W-ASSURE-VSAM NOT = PRIME-A4 OF W-ASSURE-DB2
+               MOVE 'PRIME' TO EC-CHAMP
+               MOVE PRIME-A4 OF W-ASSURE-VSAM TO EC-VAL-KSDS
+               MOVE PRIME-A4 OF W-ASSURE-DB2 TO EC-VAL-DB2
+               PERFORM 82000-ECRIRE-ECART
+           END-IF
+
+           IF BM-A4 OF W-ASSURE-VSAM NOT = BM-A4 OF W-ASSURE-DB2
+               MOVE 'BONUS/MALUS' TO EC-CHAMP
+               MOVE BM-A4 OF W-ASSURE-VSAM TO EC-VAL-KSDS
+               MOVE BM-A4 OF W-ASSURE-DB2 TO EC-VAL-DB2
+               PERFORM 82000-ECRIRE-ECART
+           END-IF
+
+           IF TAUX-A4 OF W-ASSURE-VSAM NOT = TAUX-A4 OF W-ASSURE-DB2
+               MOVE 'TAUX' TO EC-CHAMP
+               MOVE TAUX-A4 OF W-ASSURE-VSAM TO EC-VAL-KSDS
+               MOVE TAUX-A4 OF W-ASSURE-DB2 TO EC-VAL-DB2
+               PERFORM 82000-ECRIRE-ECART
+           END-IF
+           .
+
+      *---------------------------------------------------------------*
+      * Anomalie - matricule present uniquement dans le KSDS          *
+      *---------------------------------------------------------------*
+       80000-ANO-SEUL-KSDS.
+           MOVE MAT-X4 OF W-ASSURE-VSAM TO EC-MATRICULE
+           MOVE 'PRESENCE' TO EC-CHAMP
+           MOVE 'PRESENT DANS KSDS SEULEMENT' TO EC-VAL-KSDS
+           MOVE SPACES TO EC-VAL-DB2
+           WRITE FS-ECART-REC
+           ADD 1 TO WS-NB-SEUL-KSDS
+           .
+
+      *---------------------------------------------------------------*
+      * Anomalie - matricule present uniquement dans la table DB2     *
+      *---------------------------------------------------------------*
+       81000-ANO-SEUL-DB2.
+           MOVE MAT-X4 OF W-ASSURE-DB2 TO EC-MATRICULE
+           MOVE 'PRESENCE' TO EC-CHAMP
+           MOVE SPACES TO EC-VAL-KSDS
+           MOVE 'PRESENT DANS DB2 SEULEMENT' TO EC-VAL-DB2
+           WRITE FS-ECART-REC
+           ADD 1 TO WS-NB-SEUL-DB2
+           .
+
+      *---------------------------------------------------------------*
+      * Ecrire une ligne d'ecart de champ pour un matricule commun    *
+      *---------------------------------------------------------------*
+       82000-ECRIRE-ECART.
+           MOVE MAT-X4 OF W-ASSURE-VSAM TO EC-MATRICULE
+           WRITE FS-ECART-REC
+           ADD 1 TO WS-NB-ECARTS
+           .
+
+      *---------------------------------------------------------------*
+       90000-FIN.
+           MOVE WS-FUNC-CLOSE TO WS-CODE-FONCTION-V
+           CALL WS-NOM-PGMVSAM USING WS-COM-VSAM
+
+           MOVE WS-FUNC-CLOSE TO WS-CODE-FONCTION-D
+           CALL WS-NOM-PGMDB2 USING WS-COM-DB2
+
+           CLOSE F-ECART
+
+           DISPLAY '================================================'
+           DISPLAY 'STATISTIQUES RECONCILIATION'
+           DISPLAY '================================================'
+           DISPLAY 'MATRICULES COMPARES (PRESENTS 2 COTES) : '
+                   WS-NB-COMPARES
+           DISPLAY 'ECARTS DE CHAMP DETECTES               : '
+                   WS-NB-ECARTS
+           DISPLAY 'PRESENTS DANS KSDS SEULEMENT            : '
+                   WS-NB-SEUL-KSDS
+           DISPLAY 'PRESENTS DANS DB2 SEULEMENT             : '
+                   WS-NB-SEUL-DB2
+           DISPLAY '================================================'
+           .
