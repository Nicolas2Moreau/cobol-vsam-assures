@@ -0,0 +1,301 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRIMCALC.
+
+      * RECALCUL ANNUEL PRIME BONUS/MALUS                              *
+      * Parcourt ASSURES3 via l'accesseur dynamique et, pour chaque    *
+      * vehicule dont la date d'expiration/renouvellement est atteinte *
+      * ou depassee (DATE-EXPIR-A4 <= date du jour), applique le taux  *
+      * BM-A4/TAUX-A4 deja porte par l'enregistrement pour recalculer  *
+      * PRIME-A4 : BM-A4 = 'B' (bonus) diminue la prime, BM-A4 = 'M'   *
+      * (malus) l'augmente. La police est ensuite reconduite pour un   *
+      * an (DATE-EFFET-A4 = ancienne DATE-EXPIR-A4, DATE-EXPIR-A4 +1   *
+      * an) pour ne pas la retraiter indefiniment au jour le jour.     *
+      *                                                                *
+      * Accesseur ASSURES selectionne via PARM JCL (meme convention    *
+      * que MAJASSV2) :                                                *
+      *   PARM='PGMVSAM' -> Accesseur VSAM (defaut si PARM absent)     *
+      *   PARM='PGMDB2'  -> Accesseur DB2                              *
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      * Fichier anomalies (gestion directe, meme convention que
+      * MAJASSV2/ETATANO)
+           SELECT F-ETAT-ANO ASSIGN TO ETATANO
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FS-ANO.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  F-ETAT-ANO.
+       01  FS-ANO-REC              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+      * Copy book structure ASSURES3
+           COPY WASSURE.
+
+      * File Status
+       01  FS-ANO                   PIC XX.
+
+      * Zone de communication accesseur (120 octets)
+       01  WS-COM-VSAM.
+           05 WS-NOM-FICHIER        PIC X(8).
+           05 WS-CODE-FONCTION      PIC 99.
+           05 WS-CODE-RETOUR        PIC 99.
+           05 WS-ENREG              PIC X(87).
+           05 WS-FILLER             PIC X(21).
+
+      * Zone d'analyse du PARM (nom de l'accesseur uniquement)
+       01  WS-PARM-TRAVAIL          PIC X(40).
+       01  WS-PARM-TOKENS.
+           05 WS-PARM-TOK           PIC X(10) OCCURS 4 TIMES.
+       01  WS-PARM-IDX              PIC 9 VALUE 1.
+
+      * Nom dynamique de l'accesseur ASSURES (depuis PARM JCL)
+       01  WS-NOM-ACC-ASSURES       PIC X(8) VALUE 'PGMVSAM'.
+
+      * Codes fonction (conformes PDF page 17)
+       01  WS-CODES-FONCTION.
+           05 WS-FUNC-OPEN          PIC 99 VALUE 01.
+           05 WS-FUNC-CLOSE         PIC 99 VALUE 02.
+           05 WS-FUNC-REWRITE       PIC 99 VALUE 04.
+           05 WS-FUNC-START         PIC 99 VALUE 07.
+           05 WS-FUNC-READNEXT      PIC 99 VALUE 08.
+
+      * Codes retour (conformes PDF page 17)
+       01  WS-CODES-RETOUR.
+           05 WS-RET-OK             PIC 99 VALUE 00.
+           05 WS-RET-EOF            PIC 99 VALUE 04.
+
+       01  WS-FIN-ASSURES           PIC X VALUE 'N'.
+           88 FIN-ASSURES               VALUE 'O'.
+
+      * Date du jour (AAMMJJ, comme les dates de police sur ASSURES3)
+       01  WS-DATE-SYSTEME          PIC 9(6).
+
+      * Zones de travail pour la conversion AAMMJJ -> julien (via
+      * FUNCTION INTEGER-OF-DATE, necessaire pour comparer correctement
+      * a travers les changements de mois/annee)
+       01  WS-CONV-DATE             PIC 9(6).
+       01  WS-CONV-SIECLE           PIC 99.
+       01  WS-CONV-AAAAMMJJ         PIC 9(8).
+       01  WS-CONV-JULIEN           PIC 9(7).
+       01  WS-AUJOURDHUI-JUL        PIC 9(7).
+       01  WS-EXPIR-JUL             PIC 9(7).
+
+      * Montant de l'ajustement bonus/malus de la prime en cours
+       01  WS-AJUSTEMENT            PIC 9(6)V99.
+
+      * Ligne anomalie (meme layout que MAJASSV2)
+       01  WS-LIGNE-ANO.
+           05 WS-ANO-MATRICULE      PIC X(6).
+           05 FILLER                PIC X VALUE SPACE.
+           05 WS-ANO-TEXTE          PIC X(73).
+
+      * Compteurs statistiques
+       01  WS-COMPTEURS.
+           05 WS-CPT-LUS            PIC 9(6) VALUE 0.
+           05 WS-CPT-RECALCULES     PIC 9(6) VALUE 0.
+           05 WS-CPT-BONUS          PIC 9(6) VALUE 0.
+           05 WS-CPT-MALUS          PIC 9(6) VALUE 0.
+           05 WS-CPT-ANOMALIES      PIC 9(6) VALUE 0.
+
+       LINKAGE SECTION.
+
+      * PARM JCL : nom de l'accesseur ASSURES (PGMVSAM ou PGMDB2)
+       01  LS-PARM.
+           05 LS-PARM-LEN           PIC S9(4) COMP.
+           05 LS-PARM-DATA          PIC X(40).
+
+       PROCEDURE DIVISION USING LS-PARM.
+
+      * Programme principal                                           *
+
+       00000-DEBUT.
+           PERFORM 10000-INIT
+           PERFORM 20000-TRAITEMENT UNTIL FIN-ASSURES
+           PERFORM 30000-FIN
+           DISPLAY '================================================'
+           DISPLAY 'RECALCUL PRIME BONUS/MALUS TERMINE'
+           DISPLAY 'ENREGISTREMENTS LUS        : ' WS-CPT-LUS
+           DISPLAY 'PRIMES RECALCULEES         : ' WS-CPT-RECALCULES
+           DISPLAY '   DONT BONUS              : ' WS-CPT-BONUS
+           DISPLAY '   DONT MALUS              : ' WS-CPT-MALUS
+           DISPLAY 'ANOMALIES                  : ' WS-CPT-ANOMALIES
+           DISPLAY '================================================'
+           STOP RUN.
+
+      * Initialisation                                                 *
+
+       10000-INIT.
+           IF LS-PARM-LEN > 0
+               MOVE SPACES TO WS-PARM-TRAVAIL
+               MOVE LS-PARM-DATA(1:LS-PARM-LEN) TO WS-PARM-TRAVAIL
+               PERFORM 10100-DECOUPER-PARM
+           END-IF
+           DISPLAY '================================================'
+           DISPLAY 'RECALCUL ANNUEL PRIME BONUS/MALUS'
+           DISPLAY '================================================'
+           DISPLAY 'ACCESSEUR ASSURES : ' WS-NOM-ACC-ASSURES
+
+           ACCEPT WS-DATE-SYSTEME FROM DATE
+           MOVE WS-DATE-SYSTEME TO WS-CONV-DATE
+           PERFORM 15000-CONVERTIR-JULIEN
+           MOVE WS-CONV-JULIEN TO WS-AUJOURDHUI-JUL
+
+           OPEN OUTPUT F-ETAT-ANO
+           IF FS-ANO NOT = '00'
+               DISPLAY 'ERREUR OUVERTURE ETAT-ANO'
+               STOP RUN
+           END-IF
+
+           MOVE 'ASSURES3' TO WS-NOM-FICHIER
+           MOVE WS-FUNC-OPEN TO WS-CODE-FONCTION
+           CALL WS-NOM-ACC-ASSURES USING WS-COM-VSAM
+           IF WS-CODE-RETOUR NOT = WS-RET-OK
+               DISPLAY 'ERREUR OUVERTURE ASSURES3'
+               STOP RUN
+           END-IF
+
+           MOVE SPACES TO WS-ENREG
+           MOVE WS-FUNC-START TO WS-CODE-FONCTION
+           CALL WS-NOM-ACC-ASSURES USING WS-COM-VSAM
+
+           PERFORM 21000-LIRE-SUIVANT
+           .
+
+      * Decouper le PARM - seul le nom de l'accesseur est attendu      *
+
+       10100-DECOUPER-PARM.
+           MOVE SPACES TO WS-PARM-TOKENS
+           UNSTRING WS-PARM-TRAVAIL DELIMITED BY ','
+               INTO WS-PARM-TOK(1) WS-PARM-TOK(2)
+                    WS-PARM-TOK(3) WS-PARM-TOK(4)
+           END-UNSTRING
+           MOVE WS-PARM-TOK(1) TO WS-NOM-ACC-ASSURES
+           .
+
+      * Conversion AAMMJJ en jour julien absolu via                    *
+      * FUNCTION INTEGER-OF-DATE - fenetre de siecle : AA < 50 -> 20AA, *
+      * sinon 19AA (meme convention qu'EXPASSU)                        *
+
+       15000-CONVERTIR-JULIEN.
+           IF WS-CONV-DATE / 10000 < 50
+               MOVE 20 TO WS-CONV-SIECLE
+           ELSE
+               MOVE 19 TO WS-CONV-SIECLE
+           END-IF
+           COMPUTE WS-CONV-AAAAMMJJ =
+               (WS-CONV-SIECLE * 1000000) + WS-CONV-DATE
+           COMPUTE WS-CONV-JULIEN =
+               FUNCTION INTEGER-OF-DATE(WS-CONV-AAAAMMJJ)
+           .
+
+      * Traitement d'un enregistrement positionne par 21000             *
+
+       20000-TRAITEMENT.
+           ADD 1 TO WS-CPT-LUS
+           IF DATE-EXPIR-A4 OF W-ASSURE = ZERO
+               PERFORM 81000-ANO-DATE-ABSENTE
+           ELSE
+               MOVE DATE-EXPIR-A4 OF W-ASSURE TO WS-CONV-DATE
+               PERFORM 15000-CONVERTIR-JULIEN
+               MOVE WS-CONV-JULIEN TO WS-EXPIR-JUL
+               IF WS-EXPIR-JUL <= WS-AUJOURDHUI-JUL
+                   PERFORM 25000-RECALCULER-PRIME
+               END-IF
+           END-IF
+           PERFORM 21000-LIRE-SUIVANT
+           .
+
+      * Lire l'enregistrement ASSURES3 suivant via l'accesseur          *
+
+       21000-LIRE-SUIVANT.
+           MOVE WS-FUNC-READNEXT TO WS-CODE-FONCTION
+           CALL WS-NOM-ACC-ASSURES USING WS-COM-VSAM
+           IF WS-CODE-RETOUR = WS-RET-OK
+               MOVE WS-ENREG TO W-ASSURE
+           ELSE
+               SET FIN-ASSURES TO TRUE
+           END-IF
+           .
+
+      * Recalcul de la prime au renouvellement selon BM-A4/TAUX-A4 et  *
+      * reconduction de la police pour un an                           *
+
+       25000-RECALCULER-PRIME.
+           EVALUATE BM-A4 OF W-ASSURE
+               WHEN 'B'
+                   COMPUTE WS-AJUSTEMENT ROUNDED =
+                       PRIME-A4 OF W-ASSURE * TAUX-A4 OF W-ASSURE / 100
+                   SUBTRACT WS-AJUSTEMENT FROM PRIME-A4 OF W-ASSURE
+                   ADD 1 TO WS-CPT-BONUS
+               WHEN 'M'
+                   COMPUTE WS-AJUSTEMENT ROUNDED =
+                       PRIME-A4 OF W-ASSURE * TAUX-A4 OF W-ASSURE / 100
+                   ADD WS-AJUSTEMENT TO PRIME-A4 OF W-ASSURE
+                   ADD 1 TO WS-CPT-MALUS
+               WHEN OTHER
+                   PERFORM 82000-ANO-CODE-BM-INVALIDE
+           END-EVALUATE
+
+           MOVE DATE-EXPIR-A4 OF W-ASSURE TO DATE-EFFET-A4 OF W-ASSURE
+           ADD 10000 TO DATE-EXPIR-A4 OF W-ASSURE
+
+           MOVE 'ASSURES3' TO WS-NOM-FICHIER
+           MOVE WS-FUNC-REWRITE TO WS-CODE-FONCTION
+           MOVE W-ASSURE TO WS-ENREG
+           CALL WS-NOM-ACC-ASSURES USING WS-COM-VSAM
+           IF WS-CODE-RETOUR = WS-RET-OK
+               ADD 1 TO WS-CPT-RECALCULES
+           ELSE
+               PERFORM 83000-ANO-ACCES-ASSURES
+           END-IF
+           .
+
+      * Anomalie : date d'expiration absente (zero), controle impossible*
+
+       81000-ANO-DATE-ABSENTE.
+           MOVE MAT-A4 OF W-ASSURE TO WS-ANO-MATRICULE
+           MOVE 'DATE EXPIRATION ABSENTE - RECALCUL IGNORE'
+               TO WS-ANO-TEXTE
+           PERFORM 89000-ECRIRE-ANOMALIE
+           .
+
+      * Anomalie : code bonus/malus ni 'B' ni 'M'                      *
+
+       82000-ANO-CODE-BM-INVALIDE.
+           MOVE MAT-A4 OF W-ASSURE TO WS-ANO-MATRICULE
+           MOVE 'CODE BONUS/MALUS INVALIDE - PRIME INCHANGEE'
+               TO WS-ANO-TEXTE
+           PERFORM 89000-ECRIRE-ANOMALIE
+           .
+
+      * Anomalie : echec du REWRITE via l'accesseur                    *
+
+       83000-ANO-ACCES-ASSURES.
+           MOVE MAT-A4 OF W-ASSURE TO WS-ANO-MATRICULE
+           MOVE 'ECHEC REWRITE ASSURES3 - RECALCUL NON APPLIQUE'
+               TO WS-ANO-TEXTE
+           PERFORM 89000-ECRIRE-ANOMALIE
+           .
+
+      * Ecriture d'une ligne sur le fichier anomalies                  *
+
+       89000-ECRIRE-ANOMALIE.
+           ADD 1 TO WS-CPT-ANOMALIES
+           MOVE WS-LIGNE-ANO TO FS-ANO-REC
+           WRITE FS-ANO-REC
+           .
+
+      * Fin de traitement                                              *
+
+       30000-FIN.
+           MOVE 'ASSURES3' TO WS-NOM-FICHIER
+           MOVE WS-FUNC-CLOSE TO WS-CODE-FONCTION
+           CALL WS-NOM-ACC-ASSURES USING WS-COM-VSAM
+           CLOSE F-ETAT-ANO
+           .
