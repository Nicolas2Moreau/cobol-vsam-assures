@@ -0,0 +1,125 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DB2TOKS.
+
+      *---------------------------------------------------------------*
+      * DB2TOKS - Export table DB2 vers dump exploitable par LOADKSDS*
+      * 1. Ouvre le curseur CSR-ASSURES via PGMDB2 (fonction 07)     *
+      * 2. Lit chaque ligne (fonction 08) et l'ecrit dans un fichier  *
+      *    sequentiel de 80 octets, meme disposition que KSDUMP/     *
+      *    DATA/ASSURES, pour rechargement via LOADKSDS ou KSTODB2   *
+      * Usage : migration retour DB2 -> KSDS en cas de bascule       *
+      *---------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-DB2DUMP   ASSIGN TO DB2DUMP
+                              ORGANIZATION IS SEQUENTIAL
+                              ACCESS MODE  IS SEQUENTIAL
+                              FILE STATUS  IS FS-DUMP.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  F-DB2DUMP
+           RECORDING MODE F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 87 CHARACTERS.
+       01  WS-ENREG-DUMP              PIC X(87).
+
+       WORKING-STORAGE SECTION.
+
+       01  FS-DUMP                    PIC XX.
+
+      * Zone de communication accesseur (120 octets)
+       01  WS-COM.
+           05 WS-NOM-FICHIER          PIC X(8).
+           05 WS-CODE-FONCTION        PIC 99.
+           05 WS-CODE-RETOUR          PIC 99.
+           05 WS-ENREG                PIC X(87).
+           05 WS-FILLER               PIC X(21).
+
+      * Nom programme appele dynamiquement
+       01  WS-NOM-PGMDB2              PIC X(8) VALUE 'PGMDB2'.
+
+      * Codes fonction
+       01  WS-CODES-FONCTION.
+           05 WS-FUNC-START           PIC 99 VALUE 07.
+           05 WS-FUNC-READNEXT        PIC 99 VALUE 08.
+
+      * Codes retour
+       01  WS-CODES-RETOUR.
+           05 WS-RET-OK               PIC 99 VALUE 00.
+           05 WS-RET-EOF              PIC 99 VALUE 04.
+
+      * Compteurs
+       01  WS-NB-LUS                  PIC 9(6) VALUE 0.
+       01  WS-NB-ECRITS               PIC 9(6) VALUE 0.
+       01  WS-NB-ERREURS              PIC 9(6) VALUE 0.
+
+       01  WS-FIN-CURSEUR             PIC X VALUE 'N'.
+
+       PROCEDURE DIVISION.
+
+       0000-PRINCIPAL.
+           PERFORM 10000-INIT
+           PERFORM 30000-BOUCLE UNTIL WS-FIN-CURSEUR = 'O'
+           PERFORM 90000-FIN
+           STOP RUN.
+
+      *---------------------------------------------------------------*
+       10000-INIT.
+           OPEN OUTPUT F-DB2DUMP
+           IF FS-DUMP NOT = '00'
+               DISPLAY 'ERREUR OUVERTURE DB2DUMP : ' FS-DUMP
+               STOP RUN
+           END-IF
+
+           DISPLAY '================================================'
+           DISPLAY 'EXPORT TABLE DB2 ASSURES VERS DUMP KSDS'
+           DISPLAY '================================================'
+
+           MOVE 'ASSURES' TO WS-NOM-FICHIER
+           MOVE WS-FUNC-START TO WS-CODE-FONCTION
+           CALL WS-NOM-PGMDB2 USING WS-COM
+           IF WS-CODE-RETOUR NOT = WS-RET-OK
+               DISPLAY 'ERREUR OUVERTURE CURSEUR ASSURES'
+               STOP RUN
+           END-IF
+           .
+
+      *---------------------------------------------------------------*
+       30000-BOUCLE.
+           MOVE WS-FUNC-READNEXT TO WS-CODE-FONCTION
+           CALL WS-NOM-PGMDB2 USING WS-COM
+
+           EVALUATE WS-CODE-RETOUR
+               WHEN WS-RET-OK
+                   ADD 1 TO WS-NB-LUS
+                   MOVE WS-ENREG TO WS-ENREG-DUMP
+                   WRITE WS-ENREG-DUMP
+                   IF FS-DUMP = '00'
+                       ADD 1 TO WS-NB-ECRITS
+                   ELSE
+                       ADD 1 TO WS-NB-ERREURS
+                       DISPLAY 'ERREUR ECRITURE DB2DUMP ENREG '
+                               WS-NB-LUS ' FILE STATUS : ' FS-DUMP
+                   END-IF
+               WHEN WS-RET-EOF
+                   MOVE 'O' TO WS-FIN-CURSEUR
+               WHEN OTHER
+                   DISPLAY 'ERREUR LECTURE CURSEUR CODE : '
+                           WS-CODE-RETOUR
+                   MOVE 'O' TO WS-FIN-CURSEUR
+           END-EVALUATE
+           .
+
+      *---------------------------------------------------------------*
+       90000-FIN.
+           CLOSE F-DB2DUMP
+
+           DISPLAY '================================================'
+           DISPLAY 'STATISTIQUES EXPORT'
+           DISPLAY '================================================'
+           DISPLAY 'LIGNES LUES (DB2)       : ' WS-NB-LUS
+           DISPLAY 'ENREGISTREMENTS ECRITS  : ' WS-NB-ECRITS
+           DISPLAY 'ERREURS                 : ' WS-NB-ERREURS.
