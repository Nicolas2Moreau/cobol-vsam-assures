@@ -17,7 +17,7 @@
              CPASS                          CHAR(5) NOT NULL,
              VILLSS                         CHAR(12) NOT NULL,
              CODVEH                         CHAR(1) NOT NULL,
-             PRIMSS                         DECIMAL(6, 2) NOT NULL,
+             PRIMSS                         DECIMAL(8, 2) NOT NULL,
              BONMAL                         CHAR(1) NOT NULL,
              TAUXSS                         SMALLINT NOT NULL
            ) END-EXEC.
@@ -38,7 +38,7 @@
       *                       CODVEH
            10 WS-CODVEH            PIC X(1).
       *                       PRIMSS
-           10 WS-PRIMSS            PIC S9(4)V9(2) USAGE COMP-3.
+           10 WS-PRIMSS            PIC S9(6)V9(2) USAGE COMP-3.
       *                       BONMAL
            10 WS-BONMAL            PIC X(1).
       *                       TAUXSS
